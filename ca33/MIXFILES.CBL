@@ -33,17 +33,32 @@
        input-output section.
        file-control.
       $set filetype"5"
-           select techbase assign to 
-               "E:\CICS200\USERBIN\DATA\TECHBASE.BTR"
+      * assigned to a data-name, not a literal, so MIXFILES_TECHBASE,
+      * MIXFILES_SEQFILE and MIXFILES_CHKPT in the environment can
+      * repoint any of the three files without a recompile - get-paths
+      * fills these in from the environment before the files are
+      * opened, and the literal value here is only the default when no
+      * override is set
+           select techbase assign to
+               ws-techbase-path
                organization is indexed
                record key is fd-number
                access mode is dynamic
                file status is ws-file-status.
       $set filetype"0"
-           select seqfile assign to 
-               "E:\CICS200\USERBIN\DATA\SEQFILE.TXT"
+           select seqfile assign to
+               ws-seqfile-path
            organization is line sequential.
 
+      * checkpoint file - holds the count of seqfile records already
+      * converted, so a run interrupted partway through can restart
+      * without re-converting (and possibly re-rejecting on duplicate
+      * keys) everything it already did
+           select chkptfile assign to
+               ws-chkpt-path
+           organization is line sequential
+           file status is ws-chkpt-status.
+
        file section.
        fd techbase
           block contains 0 records.
@@ -52,29 +67,169 @@
            05 fd-remainder     pic x(72).
        fd seqfile.
        01 fd-seqfile-record    pic x(77).
+       fd chkptfile.
+       01 fd-chkpt-record.
+           05 fd-chkpt-read-count     pic 9(006).
+           05 fd-chkpt-written-count  pic 9(006).
 
        working-storage section.
        77 ws-file-status       pic 9(002)  value 99.
        01 ws-rec-read          pic 9(003)  value 0.
+       01 ws-rec-written       pic 9(003)  value 0.
+       01 ws-write-errors      pic 9(003)  value 0.
+       01 ws-run-date          pic 9(006)  value zero.
+       01 ws-run-time          pic 9(008)  value zero.
+       01 ws-techbase-path     pic x(080)
+           value "E:\CICS200\USERBIN\DATA\TECHBASE.BTR".
+       01 ws-seqfile-path      pic x(080)
+           value "E:\CICS200\USERBIN\DATA\SEQFILE.TXT".
+       01 ws-chkpt-path        pic x(080)
+           value "E:\CICS200\USERBIN\DATA\MIXFILES.CHK".
+       01 ws-chkpt-status      pic 9(002)  value 99.
+       01 ws-checkpoint-count  pic 9(006)  value 0.
+       01 ws-checkpoint-written pic 9(006) value 0.
+       01 ws-skip-count        pic 9(006)  value 0.
+       01 ws-expected-total    pic 9(006)  value 0.
+       01 ws-techbase-actual   pic 9(006)  value 0.
+       01 ws-env-value         pic x(080)  value spaces.
 
        procedure division.
        main-line.
+           perform get-paths.
+           perform load-checkpoint.
+           accept ws-run-date from date.
+           accept ws-run-time from time.
            display "ABOUT TO OPEN FILES".
            open input seqfile
                 i-o   techbase.
-           display "TECHBASE OPEN file status = ", ws-file-status. 
+           display "TECHBASE OPEN file status = ", ws-file-status.
+           if ws-file-status not = zero
+               display "FATAL: TECHBASE open failed, aborting run"
+               go to end-run.
+           go to skip-checkpoint.
        loop-reading.
            read seqfile at end go to display-output.
            display "SEQFILE RECORD READ".
            display fd-seqfile-record.
            add 1 to ws-rec-read.
            write fd-techbase-record from fd-seqfile-record.
-           display "TECHBASE WRITE file status = ", ws-file-status. 
+           display "TECHBASE WRITE file status = ", ws-file-status.
+           if ws-file-status not = zero
+               display "WARNING: TECHBASE write rejected for key ",
+                       fd-number, " status = ", ws-file-status
+               add 1 to ws-write-errors
+           else
+               add 1 to ws-rec-written.
+           perform save-checkpoint.
+           go to loop-reading.
+       skip-checkpoint.
+           if ws-checkpoint-count = 0
+               go to loop-reading.
+           add 1 to ws-skip-count.
+           read seqfile at end go to display-output.
+           if ws-skip-count < ws-checkpoint-count
+               go to skip-checkpoint.
            go to loop-reading.
        display-output.
            close seqfile techbase.
-           display "TECHBASE CLOSE file status = ", ws-file-status. 
-           display "records read = ", ws-rec-read.
+           display "TECHBASE CLOSE file status = ", ws-file-status.
+           perform reconcile-counts.
+           perform clear-checkpoint.
+           perform print-run-summary.
+       end-run.
            stop run.
+
+      * RESTART/CHECKPOINT SUPPORT
+      *
+      * load-checkpoint reads how many seqfile records a previous,
+      * interrupted run had already converted. skip-checkpoint then
+      * re-reads (and discards) that many seqfile records before
+      * loop-reading resumes normal conversion, so restarting after
+      * a crash doesn't redo - and risk duplicate-key-rejecting -
+      * work that already made it into TECHBASE. save-checkpoint
+      * records progress after every successful write; clear-
+      * checkpoint resets it to zero once a run completes cleanly.
+       load-checkpoint.
+           move 0 to ws-checkpoint-count ws-checkpoint-written.
+           open input chkptfile.
+           if ws-chkpt-status = zero
+               read chkptfile
+               move fd-chkpt-read-count    to ws-checkpoint-count
+               move fd-chkpt-written-count to ws-checkpoint-written
+               close chkptfile
+               display "RESTART: skipping ", ws-checkpoint-count,
+                       " already-converted record(s)"
+           else
+               display "No checkpoint found - starting from the top".
+
+       save-checkpoint.
+           compute fd-chkpt-read-count =
+                   ws-checkpoint-count + ws-rec-read.
+           compute fd-chkpt-written-count =
+                   ws-checkpoint-written + ws-rec-written.
+           open output chkptfile.
+           write fd-chkpt-record.
+           close chkptfile.
+
+       clear-checkpoint.
+           move 0 to fd-chkpt-read-count fd-chkpt-written-count.
+           open output chkptfile.
+           write fd-chkpt-record.
+           close chkptfile.
+
+      ***************************************************************
+      * RECONCILIATION                                              *
+      ***************************************************************
+      * Confirm that what is physically in TECHBASE now matches the
+      * cumulative count of records this (and any prior, checkpointed)
+      * run(s) believe they successfully wrote, catching silent data
+      * loss that a file-status check alone wouldn't - e.g. a record
+      * written here but never actually committed to disk.
+       reconcile-counts.
+           compute ws-expected-total =
+                   ws-checkpoint-written + ws-rec-written.
+           move 0 to ws-techbase-actual.
+           open input techbase.
+       count-techbase-loop.
+           read techbase next record at end go to count-techbase-done.
+           add 1 to ws-techbase-actual.
+           go to count-techbase-loop.
+       count-techbase-done.
+           close techbase.
+           display "RECONCILIATION: TECHBASE contains ",
+                   ws-techbase-actual, " record(s)".
+           display "RECONCILIATION: expected (cumulative writes) ",
+                   ws-expected-total.
+           if ws-techbase-actual = ws-expected-total
+               display "RECONCILIATION: OK - counts match"
+           else
+               display "RECONCILIATION: *** MISMATCH *** investigate".
+
+       print-run-summary.
+           display "=============================================".
+           display "MIXFILES RUN SUMMARY".
+           display "  run date/time    : ", ws-run-date, "/",
+                   ws-run-time.
+           display "  TECHBASE path    : ", ws-techbase-path.
+           display "  SEQFILE path     : ", ws-seqfile-path.
+           display "  records read     : ", ws-rec-read.
+           display "  records written  : ", ws-rec-written.
+           display "  write errors     : ", ws-write-errors.
+           display "=============================================".
+
+       get-paths.
+           display "MIXFILES_TECHBASE" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               move ws-env-value to ws-techbase-path.
+           display "MIXFILES_SEQFILE" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               move ws-env-value to ws-seqfile-path.
+           display "MIXFILES_CHKPT" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               move ws-env-value to ws-chkpt-path.
+
        end program mixfiles.
 
\ No newline at end of file
