@@ -0,0 +1,204 @@
+      $set callfh
+       identification division.
+       program-id. reconcil.
+      *
+      * Statement        Licensed Materials - Property of IBM
+      *
+      *                  CA33 SupportPac
+      *                  (c) Copyright IBM Corp. 1994.
+      *
+      *                  See Copyright Instructions.
+      *
+      *                  All rights reserved.
+      *
+      *                  U.S. Government Users Restricted Rights - use,
+      *                  duplication or disclosure restricted by GSA
+      *                  ADP Schedule Contract with IBM Corp.
+      *
+      * Status           Version 1 Release 0
+      *
+      * Description
+      *
+      * Cross-system reconciliation - a key-sequenced match/merge of
+      * the live CICS VSAM TECHBASE cluster against the CA33 Btrieve
+      * TECHBASE.BTR extract MIXFILES/MIXBACK work against, so the
+      * two copies can be run side by side as a nightly offline check
+      * independent of whatever the CICS region itself reports.
+      *   - both files are opened ORGANIZATION IS INDEXED, ACCESS
+      *     MODE IS SEQUENTIAL, which returns records in ascending
+      *     key order without a STARTBR/START - the same technique
+      *     MIXBACK already uses to walk TECHBASE in key order.
+      *   - VSAMBASE is the live cluster CICS owns; it needs no
+      *     FILETYPE override, since this box's native VSAM handler
+      *     applies by default. BTRBASE is the Btrieve extract, so it
+      *     still needs filetype "5" like the rest of CA33.
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select vsambase assign to
+               ws-vsam-path
+               organization is indexed
+               record key is fd-vsam-number
+               access mode is sequential
+               file status is ws-vsam-status.
+      $set filetype"5"
+           select btrbase assign to
+               ws-btr-path
+               organization is indexed
+               record key is fd-btr-number
+               access mode is sequential
+               file status is ws-btr-status.
+
+       file section.
+       fd vsambase
+          block contains 0 records.
+      * the live cluster's real record - ACCOUNTO through
+      * LAST-ACTIVITY-DATEO, 92 bytes - same layout trialbal.ccp and
+      * branchsum.ccp use for TECHBASE-RECORD; a shorter FD here made
+      * OPEN fail against the real VSAM record length.
+       01 fd-vsam-record.
+           05 fd-vsam-account         pic x(5).
+           05 fd-vsam-surname         pic x(15).
+           05 fd-vsam-first-name      pic x(10).
+           05 fd-vsam-address         pic x(45).
+           05 fd-vsam-balance         pic s9(4) comp.
+           05 fd-vsam-overdraft-limit pic s9(4) comp.
+           05 fd-vsam-account-status  pic x(1).
+           05 fd-vsam-branch-code     pic x(4).
+           05 fd-vsam-last-activity   pic x(8).
+      * btrbase is the legacy CA33 extract format MIXFILES/MIXBACK
+      * already move TECHBASE through - key plus a 72-byte name/
+      * address/balance remainder, with no overdraft, status, branch
+      * or last-activity fields. This view lines the live record's
+      * matching first 77 bytes up with that shape so the two can
+      * still be compared; OVERDRAFT-LIMITO, ACCOUNT-STATUSO,
+      * BRANCH-CODEO and LAST-ACTIVITY-DATEO (the trailing FILLER
+      * below) were added to the live record after the Btrieve
+      * extract format was fixed, so they are VSAM-only and cannot be
+      * cross-checked against btrbase here.
+       01 fd-vsam-compare redefines fd-vsam-record.
+           05 fd-vsam-number      pic 9(5).
+           05 fd-vsam-remainder   pic x(72).
+           05 filler              pic x(15).
+       fd btrbase
+          block contains 0 records.
+       01 fd-btr-record.
+           05 fd-btr-number       pic 9(5).
+           05 fd-btr-remainder    pic x(72).
+
+       working-storage section.
+       77 ws-vsam-status       pic 9(002)  value 99.
+       77 ws-btr-status        pic 9(002)  value 99.
+       01 ws-vsam-eof          pic 9       value 0.
+       01 ws-btr-eof           pic 9       value 0.
+       01 ws-vsam-count        pic 9(005)  value 0.
+       01 ws-btr-count         pic 9(005)  value 0.
+       01 ws-match-count       pic 9(005)  value 0.
+       01 ws-mismatch-count    pic 9(005)  value 0.
+       01 ws-vsam-only-count   pic 9(005)  value 0.
+       01 ws-btr-only-count    pic 9(005)  value 0.
+       01 ws-vsam-path         pic x(080)
+           value "E:\CICS200\USERBIN\DATA\TECHBASE.VSM".
+       01 ws-btr-path          pic x(080)
+           value "E:\CICS200\USERBIN\DATA\TECHBASE.BTR".
+       01 ws-env-value         pic x(080)  value spaces.
+
+       procedure division.
+       main-line.
+           perform get-paths.
+           display "ABOUT TO OPEN FILES".
+           open input vsambase.
+           open input btrbase.
+           display "VSAMBASE OPEN file status = ", ws-vsam-status.
+           display "BTRBASE  OPEN file status = ", ws-btr-status.
+           if ws-vsam-status not = zero or ws-btr-status not = zero
+               display "FATAL: could not open both files, aborting"
+               go to end-run.
+           perform read-vsam.
+           perform read-btr.
+           go to compare-loop.
+
+       compare-loop.
+           if ws-vsam-eof = 1 and ws-btr-eof = 1
+               go to display-output.
+
+           if ws-vsam-eof = 1
+               display "BTR-ONLY  key ", fd-btr-number
+               add 1 to ws-btr-only-count
+               perform read-btr
+               go to compare-loop.
+
+           if ws-btr-eof = 1
+               display "VSAM-ONLY key ", fd-vsam-number
+               add 1 to ws-vsam-only-count
+               perform read-vsam
+               go to compare-loop.
+
+           if fd-vsam-number = fd-btr-number
+               add 1 to ws-match-count
+               if fd-vsam-remainder not = fd-btr-remainder
+                   display "MISMATCH  key ", fd-vsam-number,
+                           " - VSAM and BTR contents differ"
+                   add 1 to ws-mismatch-count
+               end-if
+               perform read-vsam
+               perform read-btr
+           else
+               if fd-vsam-number < fd-btr-number
+                   display "VSAM-ONLY key ", fd-vsam-number
+                   add 1 to ws-vsam-only-count
+                   perform read-vsam
+               else
+                   display "BTR-ONLY  key ", fd-btr-number
+                   add 1 to ws-btr-only-count
+                   perform read-btr
+               end-if
+           end-if
+           go to compare-loop.
+
+       display-output.
+           close vsambase btrbase.
+           perform print-run-summary.
+       end-run.
+           stop run.
+
+       read-vsam.
+           read vsambase next record at end move 1 to ws-vsam-eof.
+           if ws-vsam-eof not = 1
+               add 1 to ws-vsam-count.
+
+       read-btr.
+           read btrbase next record at end move 1 to ws-btr-eof.
+           if ws-btr-eof not = 1
+               add 1 to ws-btr-count.
+
+       print-run-summary.
+           display "=============================================".
+           display "RECONCIL RUN SUMMARY".
+           display "  VSAMBASE path     : ", ws-vsam-path.
+           display "  BTRBASE  path     : ", ws-btr-path.
+           display "  VSAMBASE records  : ", ws-vsam-count.
+           display "  BTRBASE  records  : ", ws-btr-count.
+           display "  matched keys      : ", ws-match-count.
+           display "  content mismatches: ", ws-mismatch-count.
+           display "  VSAM-only keys    : ", ws-vsam-only-count.
+           display "  BTR-only keys     : ", ws-btr-only-count.
+           if ws-mismatch-count = 0 and ws-vsam-only-count = 0
+                   and ws-btr-only-count = 0
+               display "RECONCILIATION: OK - the two files agree"
+           else
+               display "RECONCILIATION: *** DISCREPANCIES FOUND ***".
+           display "=============================================".
+
+       get-paths.
+           display "RECONCIL_VSAM" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               move ws-env-value to ws-vsam-path.
+           display "RECONCIL_BTR" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               move ws-env-value to ws-btr-path.
+
+       end program reconcil.
