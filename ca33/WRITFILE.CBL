@@ -24,8 +24,12 @@
        environment division.
        input-output section.
        file-control.
+      * assigned to a data-name, not a literal, so WRITFILE_TECHBASE
+      * in the environment can repoint this at a different extract
+      * without a recompile - get-paths fills it in from the
+      * environment before the file is opened
            select techbase assign to
-               "E:\CICS200\USERBIN\DATA\TECHBASE.BTR"
+               ws-techbase-path
                organization is indexed
                record key is fd-number
                access mode is dynamic
@@ -40,10 +44,16 @@
 
        working-storage section.
        77 ws-file-status       pic 9(2)    value 99.
+           88 ws-dup-key-reject            value 22.
        01 ws-end-of-file       pic 9       value 0.
+       01 ws-dup-key-count     pic 9(003)  value 0.
+       01 ws-techbase-path     pic x(080)
+           value "E:\CICS200\USERBIN\DATA\TECHBASE.BTR".
+       01 ws-env-value         pic x(080)  value spaces.
 
        procedure division.
        main-line.
+           perform get-paths.
            display "About to Open the File".
            open i-o techbase.
            display "file status = ", ws-file-status.
@@ -55,10 +65,32 @@
            move all "9"  to fd-remainder.
            write fd-techbase-record.
            display "1st write file status = ", ws-file-status.
+           perform check-write-status.
            write fd-techbase-record.
            display "2nd write file status = ", ws-file-status.
+           perform check-write-status.
            close techbase.
            display "file status = ", ws-file-status.
+           display "duplicate-key rejects = ", ws-dup-key-count.
            stop run.
+
+      * BTrieve/file-handler returns status 22 when the write's key
+      * already exists on TECHBASE - report that distinctly from any
+      * other write failure instead of leaving it as a bare status code
+       check-write-status.
+           if ws-dup-key-reject
+               display "DUPLICATE KEY REJECT for key ", fd-number
+               add 1 to ws-dup-key-count
+           else
+               if ws-file-status not = zero
+                   display "WRITE FAILED for key ", fd-number,
+                           " status = ", ws-file-status.
+
+       get-paths.
+           display "WRITFILE_TECHBASE" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               move ws-env-value to ws-techbase-path.
+
        end program writfile.
 
\ No newline at end of file
