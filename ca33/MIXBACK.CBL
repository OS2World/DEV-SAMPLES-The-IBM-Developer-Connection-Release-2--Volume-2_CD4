@@ -0,0 +1,123 @@
+      $set callfh
+       identification division.
+       program-id. mixback.
+      *
+      * Statement        Licensed Materials - Property of IBM
+      *
+      *                  CA33 SupportPac
+      *                  (c) Copyright IBM Corp. 1994.
+      *
+      *                  See Copyright Instructions.
+      *
+      *                  All rights reserved.
+      *
+      *                  U.S. Government Users Restricted Rights - use,
+      *                  duplication or disclosure restricted by GSA
+      *                  ADP Schedule Contract with IBM Corp.
+      *
+      * Status           Version 1 Release 0
+      *
+      * Description
+      *
+      * This is the reverse of MIXFILES - it reads the BTrieve
+      * TECHBASE extract back out in key order and writes it out
+      * as a sequential file, so a TECHBASE that was maintained
+      * directly can be turned back into the flat-file form the
+      * rest of this package exchanges.
+      *   - filetype indicates wich file handler is to be used
+      *     for each individual file.
+      *     - filetype "0" means "System specific default"
+      *       (in this examples, a sequential file)
+      *     - filetype "5" and "6"  means BTrieve
+      *     for more details about filetypes, please refer to
+      *     MicroFocus COBOL System Reference, File Handling
+      *     chapter, under FILETYPE Compiler Directive.
+      *
+       environment division.
+       input-output section.
+       file-control.
+      $set filetype"5"
+      * assigned to a data-name, not a literal, so MIXBACK_TECHBASE
+      * and MIXBACK_SEQFILE in the environment can repoint either
+      * file without a recompile - get-paths fills these in from the
+      * environment before the files are opened, and the literal
+      * value here is only the default when no override is set
+           select techbase assign to
+               ws-techbase-path
+               organization is indexed
+               record key is fd-number
+               access mode is sequential
+               file status is ws-file-status.
+      $set filetype"0"
+           select seqfile assign to
+               ws-seqfile-path
+           organization is line sequential.
+
+       file section.
+       fd techbase
+          block contains 0 records.
+       01 fd-techbase-record.
+           05 fd-number        pic 9(5).
+           05 fd-remainder     pic x(72).
+       fd seqfile.
+       01 fd-seqfile-record    pic x(77).
+
+       working-storage section.
+       77 ws-file-status       pic 9(002)  value 99.
+       01 ws-rec-read          pic 9(003)  value 0.
+       01 ws-run-date          pic 9(006)  value zero.
+       01 ws-run-time          pic 9(008)  value zero.
+       01 ws-techbase-path     pic x(080)
+           value "E:\CICS200\USERBIN\DATA\TECHBASE.BTR".
+       01 ws-seqfile-path      pic x(080)
+           value "E:\CICS200\USERBIN\DATA\SEQBACK.TXT".
+       01 ws-env-value         pic x(080)  value spaces.
+
+       procedure division.
+       main-line.
+           perform get-paths.
+           accept ws-run-date from date.
+           accept ws-run-time from time.
+           display "ABOUT TO OPEN FILES".
+           open input techbase
+                output seqfile.
+           display "TECHBASE OPEN file status = ", ws-file-status.
+           if ws-file-status not = zero
+               display "FATAL: TECHBASE open failed, aborting run"
+               go to end-run.
+       loop-reading.
+           read techbase next record at end go to display-output.
+           display "TECHBASE READ file status = ", ws-file-status.
+           if ws-file-status not = zero
+               go to display-output.
+           add 1 to ws-rec-read.
+           write fd-seqfile-record from fd-techbase-record.
+           go to loop-reading.
+       display-output.
+           close techbase seqfile.
+           display "TECHBASE CLOSE file status = ", ws-file-status.
+           perform print-run-summary.
+       end-run.
+           stop run.
+
+       print-run-summary.
+           display "=============================================".
+           display "MIXBACK RUN SUMMARY".
+           display "  run date/time    : ", ws-run-date, "/",
+                   ws-run-time.
+           display "  TECHBASE path    : ", ws-techbase-path.
+           display "  SEQFILE path     : ", ws-seqfile-path.
+           display "  records read     : ", ws-rec-read.
+           display "=============================================".
+
+       get-paths.
+           display "MIXBACK_TECHBASE" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               move ws-env-value to ws-techbase-path.
+           display "MIXBACK_SEQFILE" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               move ws-env-value to ws-seqfile-path.
+
+       end program mixback.
