@@ -24,8 +24,12 @@
        environment division.
        input-output section.
        file-control.
+      * assigned to a data-name, not a literal, so READFILE_TECHBASE
+      * in the environment can repoint this at a different extract
+      * without a recompile - get-paths fills it in from the
+      * environment before the file is opened
            select techbase assign to
-               "E:\CICS200\USERBIN\DATA\TECHBASE.BTR"
+               ws-techbase-path
                organization is indexed
                record key is fd-number
                access mode is dynamic.
@@ -39,16 +43,38 @@
        working-storage section.
        01 ws-end-of-file       pic 9       value 0.
        01 ws-rec-read          pic 9(003)  value 0.
+       01 ws-range-low         pic 9(005)  value 0.
+       01 ws-range-high        pic 9(005)  value 99999.
+       01 ws-techbase-path     pic x(080)
+           value "E:\CICS200\USERBIN\DATA\TECHBASE.BTR".
+       01 ws-env-value         pic x(080)  value spaces.
 
        procedure division.
        main-line.
+           perform get-paths.
            display "About to Open the File".
            open input techbase.
-           perform read-the-file.
-           perform until ws-end-of-file = 1
-               add   +1     to  ws-rec-read
+
+      * READFILE_RANGE_LOW/READFILE_RANGE_HIGH narrow the run to a
+      * subset of keys - START positions on the low end, and
+      * read-the-file itself stops once fd-number runs past the
+      * high end, rather than reading to end of file every time
+           if ws-range-low not = 0
+               move ws-range-low to fd-number
+               start techbase key is not less than fd-number
+                   invalid key
+                       display "No records at or above range-low ",
+                               ws-range-low
+                       move 1 to ws-end-of-file
+               end-start.
+
+           if ws-end-of-file not = 1
                perform read-the-file
-           end-perform.
+               perform until ws-end-of-file = 1
+                   add   +1     to  ws-rec-read
+                   perform read-the-file
+               end-perform.
+
            perform display-output.
            close techbase.
            stop run.
@@ -57,11 +83,48 @@
            display "Record read - ".
            move low-values to fd-techbase-record.
            read techbase next record at end move 1 to ws-end-of-file.
-               display fd-techbase-record upon console
+           if ws-end-of-file not = 1 and fd-number > ws-range-high
+               display "Record past range-high ", ws-range-high,
+                       " - stopping"
+               move 1 to ws-end-of-file
+           else
+               if ws-end-of-file not = 1
+                   display fd-techbase-record upon console.
            display "Record found, eof = ", ws-end-of-file.
 
        display-output.
            display "records read = ", ws-rec-read.
 
+       get-paths.
+           display "READFILE_TECHBASE" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               move ws-env-value to ws-techbase-path.
+      * ws-env-value comes back left-justified and space-padded, and a
+      * straight MOVE into a PIC 9 field is a left-justified character
+      * copy, not a numeric conversion - NUMVAL is what actually
+      * right-justifies and zero-fills an operator-typed value such
+      * as READFILE_RANGE_LOW=100 into ws-range-low correctly.
+           display "READFILE_RANGE_LOW" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               if function trim(ws-env-value) is numeric
+                   move function numval(ws-env-value) to ws-range-low
+               else
+                   display "READFILE_RANGE_LOW ignored - not numeric: ",
+                           ws-env-value
+               end-if
+           end-if.
+           display "READFILE_RANGE_HIGH" upon environment-name.
+           accept ws-env-value from environment-value.
+           if ws-env-value not = spaces
+               if function trim(ws-env-value) is numeric
+                   move function numval(ws-env-value) to ws-range-high
+               else
+                   display "READFILE_RANGE_HIGH ignored - not numeric: ",
+                           ws-env-value
+               end-if
+           end-if.
+
        end program readfile.
 
\ No newline at end of file
