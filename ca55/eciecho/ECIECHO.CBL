@@ -28,15 +28,31 @@
       * your server. The source ECHO.CCP can be found in the subdirectory *
       * ..\SERVER                                                         *
       *                                                                   *
-      * You must fill in the name of your SERVER, USERID and PASSWORD     *
-      * in the GLOBALS section below                                      *
+      * SERVER, USERID and PASSWORD default to the values in the GLOBALS  *
+      * section below, but LOAD-CONFIG overrides any of the three from an *
+      * environment variable of the same name (ECIECHO_SERVER,            *
+      * ECIECHO_USERID, ECIECHO_PASSWORD) if one is set, so this sample   *
+      * can be repointed at a different CICS region without a recompile.  *
       *********************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    ECIECHO.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * every failed ECI call (after retries are exhausted) is
+      * appended here so a run can be reviewed after the fact
+      * without having to capture the console output
+           SELECT ECI-ERROR-LOG ASSIGN TO "ECIECHO.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ECI-ERROR-LOG.
+       01  ECI-ERROR-LOG-RECORD         PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       ***************************************************************
@@ -45,6 +61,21 @@
        01 WS-AREA.
           02 COMMAREA        VALUE LOW-VALUES   PIC X(100).
 
+      * retry-with-backoff around the ECI calls - a transient
+      * ECI_ERR_REQUEST_TIMEOUT/ECI_ERR_CICS_DIED/ECI_ERR_RESPONSE_
+      * TIMEOUT shouldn't abort the whole run; DO-SYNC/DO-ASYNC/DO-GET
+      * each retry up to WS-MAX-RETRIES times, pausing WS-RETRY-DELAY-
+      * SECS seconds between attempts
+          02 WS-RETRY-COUNT             PIC 9 VALUE 0.
+          02 WS-MAX-RETRIES             PIC 9 VALUE 3.
+          02 WS-RETRY-DELAY-SECS        PIC 9(4) COMP VALUE 2.
+
+      * DO-STATE-SYNC waits for WS-ECI-SERVERSTATE-UP before MAIN
+      * is allowed to go on to DO-SYNC/DO-ASYNC/DO-GET
+          02 WS-SERVER-WAIT-COUNT       PIC 9 VALUE 0.
+          02 WS-SERVER-MAX-WAIT         PIC 9 VALUE 3.
+          02 WS-SERVER-WAIT-DELAY-SECS  PIC 9(4) COMP VALUE 2.
+
       * FILL IN YOUR SERVER HERE
           02 SERVER                     PIC X(8) VALUE LOW-VALUES.
 
@@ -54,6 +85,26 @@
       * FILL IN YOUR PASSWORD HERE
           02 PASSWD                     PIC X(8) VALUE 'SYSAD   '.
 
+      * override values for SERVER/USERID/PASSWD, picked up by
+      * LOAD-CONFIG from the environment at startup
+          02 WS-ENV-VALUE                PIC X(8) VALUE SPACES.
+
+      * ECI-ERROR-LOG bookkeeping - opened EXTEND the first time an
+      * error needs logging (OUTPUT if the file doesn't exist yet),
+      * and closed by DO-EXIT
+          02 WS-LOG-FILE-STATUS          PIC X(2) VALUE SPACES.
+          02 WS-LOG-OPEN-SW              PIC X(1) VALUE 'N'.
+              88 WS-LOG-IS-OPEN          VALUE 'Y'.
+          02 WS-LOG-DATE                 PIC 9(6) VALUE ZERO.
+          02 WS-LOG-TIME                 PIC 9(8) VALUE ZERO.
+          02 WS-LOG-RECORD.
+              03 WS-LOG-DATE-OUT         PIC 9(6).
+              03 FILLER                  PIC X(1) VALUE SPACE.
+              03 WS-LOG-TIME-OUT         PIC 9(8).
+              03 FILLER                  PIC X(1) VALUE SPACE.
+              03 WS-LOG-NAME-OUT         PIC X(25).
+              03 WS-LOG-TEXT-OUT         PIC X(30).
+
           02  WS-CONNECTION-TEXT.
               05  FILLER                PIC X(21)
               VALUE "Connection Type : ".
@@ -172,10 +223,17 @@
           DISPLAY 'ECI Sample Program'
           DISPLAY '------------------'
 
+          PERFORM LOAD-CONFIG.
           PERFORM DO-STATE-SYNC.
-          PERFORM DO-SYNC.
-          PERFORM DO-ASYNC.
-          PERFORM DO-GET.
+
+          IF WS-ECI-SERVERSTATE-UP
+             PERFORM DO-SYNC
+             PERFORM DO-ASYNC
+             PERFORM DO-GET
+          ELSE
+             DISPLAY 'Server never came up - skipping the rest of the'
+             DISPLAY 'sample.'
+          END-IF
 
           DISPLAY '----------------------------'
           DISPLAY 'ECI Sample Program Completed'
@@ -183,13 +241,73 @@
           PERFORM DO-EXIT.
           EXIT.
 
+      ***************************************************************
+      * LOAD-CONFIG                                                 *
+      ***************************************************************
+      * Pick up SERVER/USERID/PASSWORD overrides from the            *
+      * environment, same ACCEPT ... FROM ENVIRONMENT-VALUE idiom    *
+      * this package's CGI programs already use. A variable left     *
+      * unset in the environment leaves the GLOBALS default in       *
+      * place.                                                       *
+      ***************************************************************
+       LOAD-CONFIG SECTION.
+
+          DISPLAY 'ECIECHO_SERVER' UPON ENVIRONMENT-NAME.
+          ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE.
+          IF WS-ENV-VALUE NOT = SPACES
+             MOVE WS-ENV-VALUE TO SERVER
+          END-IF.
+
+          DISPLAY 'ECIECHO_USERID' UPON ENVIRONMENT-NAME.
+          ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE.
+          IF WS-ENV-VALUE NOT = SPACES
+             MOVE WS-ENV-VALUE TO USERID
+          END-IF.
+
+          DISPLAY 'ECIECHO_PASSWORD' UPON ENVIRONMENT-NAME.
+          ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE.
+          IF WS-ENV-VALUE NOT = SPACES
+             MOVE WS-ENV-VALUE TO PASSWD
+          END-IF.
+
+          EXIT.
+
       ***************************************************************
       * DO-STATE-SYNC                                               *
       ***************************************************************
-      * Issue a CICS_Externalcall for an ECI_STATE_SYNC             *
+      * Issue repeated CICS_Externalcalls for an ECI_STATE_SYNC,    *
+      * waiting for WS-ECI-SERVERSTATE-UP before MAIN is allowed to *
+      * go on to DO-SYNC/DO-ASYNC/DO-GET - there is no point        *
+      * hammering a server that has just reported itself down.      *
       ***************************************************************
        DO-STATE-SYNC SECTION.
 
+          MOVE 0 TO WS-SERVER-WAIT-COUNT
+          PERFORM DO-STATE-SYNC-ATTEMPT
+          PERFORM DO-STATE-SYNC-ATTEMPT
+                  UNTIL WS-ECI-SERVERSTATE-UP
+                     OR WS-SERVER-WAIT-COUNT >= WS-SERVER-MAX-WAIT
+
+          MOVE 'ECI_STATE_SYNC:' TO NAME-TEXT
+          PERFORM RESPONSE
+
+          EXIT.
+
+      ***************************************************************
+      * DO-STATE-SYNC-ATTEMPT                                       *
+      ***************************************************************
+      * One ECI_STATE_SYNC probe. Waits WS-SERVER-WAIT-DELAY-SECS   *
+      * before every attempt after the first.                       *
+      ***************************************************************
+       DO-STATE-SYNC-ATTEMPT SECTION.
+
+          IF WS-SERVER-WAIT-COUNT > 0
+             DISPLAY 'Waiting for server, attempt ' WS-SERVER-WAIT-COUNT
+                     ' of ' WS-SERVER-MAX-WAIT
+             CALL 'C$SLEEP' USING WS-SERVER-WAIT-DELAY-SECS
+          END-IF
+          ADD 1 TO WS-SERVER-WAIT-COUNT
+
           DISPLAY 'ECI_STATE_SYNC test'
           MOVE LOW-VALUES           TO ECI-PARMS
                                        ECI-STATUS
@@ -209,6 +327,8 @@
                 USING BY REFERENCE ECI-PARMS
                 RETURNING ECI-ERROR-ID.
 
+          SET WS-ECI-SERVERSTATE-UNKNOWN TO TRUE
+
           IF ECI-NO-ERROR
 
       * Test the ECI connection type.
@@ -249,9 +369,6 @@
              DISPLAY WS-CLIENTSTATUS-TEXT
           END-IF
 
-          MOVE 'ECI_STATE_SYNC:' TO NAME-TEXT
-          PERFORM RESPONSE
-
           EXIT.
 
       ***************************************************************
@@ -261,6 +378,39 @@
       ***************************************************************
        DO-SYNC SECTION.
 
+          MOVE 0 TO WS-RETRY-COUNT
+          PERFORM DO-SYNC-ATTEMPT
+          PERFORM DO-SYNC-ATTEMPT
+                  UNTIL ECI-NO-ERROR
+                     OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+                     OR NOT (ECI-ERR-REQUEST-TIMEOUT
+                             OR ECI-ERR-CICS-DIED
+                             OR ECI-ERR-RESPONSE-TIMEOUT)
+
+          IF ECI-NO-ERROR
+              DISPLAY 'CommArea returned:' COMMAREA
+          END-IF
+
+          MOVE 'ECI_SYNC:' TO NAME-TEXT
+          PERFORM RESPONSE
+
+          EXIT.
+
+      ***************************************************************
+      * DO-SYNC-ATTEMPT                                              *
+      ***************************************************************
+      * One ECI_SYNC attempt - pauses before every retry past the    *
+      * first                                                        *
+      ***************************************************************
+       DO-SYNC-ATTEMPT SECTION.
+
+          IF WS-RETRY-COUNT > 0
+              DISPLAY 'ECI_SYNC retry ' WS-RETRY-COUNT
+                      ' of ' WS-MAX-RETRIES
+              CALL 'C$SLEEP' USING WS-RETRY-DELAY-SECS
+          END-IF
+          ADD 1 TO WS-RETRY-COUNT
+
           MOVE LOW-VALUES TO ECI-PARMS
 
           SET  ECI-SYNC            TO TRUE
@@ -280,13 +430,6 @@
                 USING BY REFERENCE ECI-PARMS
                 RETURNING ECI-ERROR-ID.
 
-          IF ECI-NO-ERROR
-              DISPLAY 'CommArea returned:' COMMAREA
-          END-IF
-
-          MOVE 'ECI_SYNC:' TO NAME-TEXT
-          PERFORM RESPONSE
-
           EXIT.
 
       ***************************************************************
@@ -296,6 +439,35 @@
       ***************************************************************
        DO-ASYNC SECTION.
 
+          MOVE 0 TO WS-RETRY-COUNT
+          PERFORM DO-ASYNC-ATTEMPT
+          PERFORM DO-ASYNC-ATTEMPT
+                  UNTIL ECI-NO-ERROR
+                     OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+                     OR NOT (ECI-ERR-REQUEST-TIMEOUT
+                             OR ECI-ERR-CICS-DIED
+                             OR ECI-ERR-RESPONSE-TIMEOUT)
+
+          MOVE 'ECI_ASYNC:' TO NAME-TEXT
+          PERFORM RESPONSE
+
+          EXIT.
+
+      ***************************************************************
+      * DO-ASYNC-ATTEMPT                                             *
+      ***************************************************************
+      * One ECI_ASYNC attempt - pauses before every retry past the   *
+      * first                                                        *
+      ***************************************************************
+       DO-ASYNC-ATTEMPT SECTION.
+
+          IF WS-RETRY-COUNT > 0
+              DISPLAY 'ECI_ASYNC retry ' WS-RETRY-COUNT
+                      ' of ' WS-MAX-RETRIES
+              CALL 'C$SLEEP' USING WS-RETRY-DELAY-SECS
+          END-IF
+          ADD 1 TO WS-RETRY-COUNT
+
           MOVE LOW-VALUES TO ECI-PARMS
 
           SET  ECI-ASYNC           TO TRUE
@@ -315,9 +487,6 @@
                 USING BY REFERENCE ECI-PARMS
                 RETURNING ECI-ERROR-ID.
 
-          MOVE 'ECI_ASYNC:' TO NAME-TEXT
-          PERFORM RESPONSE
-
           EXIT.
 
       ***************************************************************
@@ -327,6 +496,39 @@
       ***************************************************************
        DO-GET SECTION.
 
+          MOVE 0 TO WS-RETRY-COUNT
+          PERFORM DO-GET-ATTEMPT
+          PERFORM DO-GET-ATTEMPT
+                  UNTIL ECI-NO-ERROR
+                     OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+                     OR NOT (ECI-ERR-REQUEST-TIMEOUT
+                             OR ECI-ERR-CICS-DIED
+                             OR ECI-ERR-RESPONSE-TIMEOUT)
+
+          IF ECI-NO-ERROR
+              DISPLAY 'CommArea returned:' COMMAREA
+          END-IF
+
+          MOVE 'ECI_GET_REPLY_WAIT:' TO NAME-TEXT
+          PERFORM RESPONSE
+
+          EXIT.
+
+      ***************************************************************
+      * DO-GET-ATTEMPT                                               *
+      ***************************************************************
+      * One ECI_GET_REPLY_WAIT attempt - pauses before every retry   *
+      * past the first                                               *
+      ***************************************************************
+       DO-GET-ATTEMPT SECTION.
+
+          IF WS-RETRY-COUNT > 0
+              DISPLAY 'ECI_GET_REPLY_WAIT retry ' WS-RETRY-COUNT
+                      ' of ' WS-MAX-RETRIES
+              CALL 'C$SLEEP' USING WS-RETRY-DELAY-SECS
+          END-IF
+          ADD 1 TO WS-RETRY-COUNT
+
           MOVE LOW-VALUES TO ECI-PARMS
 
           SET  ECI-GET-REPLY-WAIT  TO TRUE
@@ -345,13 +547,6 @@
                 USING BY REFERENCE ECI-PARMS
                 RETURNING ECI-ERROR-ID.
 
-          IF ECI-NO-ERROR
-              DISPLAY 'CommArea returned:' COMMAREA
-          END-IF
-
-          MOVE 'ECI_GET_REPLY_WAIT:' TO NAME-TEXT
-          PERFORM RESPONSE
-
           EXIT.
 
       ***************************************************************
@@ -426,6 +621,7 @@
 
           IF NOT ECI-NO-ERROR
              DISPLAY 'Abend code was:' ECI-ABEND-CODE
+             PERFORM LOG-ECI-ERROR
           END-IF
 
           IF ECI-ERR-SYSTEM-ERROR
@@ -434,6 +630,35 @@
 
           EXIT.
 
+      ***************************************************************
+      * LOG-ECI-ERROR                                               *
+      ***************************************************************
+      * Append the current NAME-TEXT/RESPONSE-TEXT to ECI-ERROR-LOG *
+      * so a failed run can be reviewed later. The file is opened   *
+      * EXTEND on first use (OUTPUT if it doesn't exist yet) and    *
+      * left open for the rest of the run; DO-EXIT closes it.       *
+      ***************************************************************
+       LOG-ECI-ERROR SECTION.
+
+          IF NOT WS-LOG-IS-OPEN
+             OPEN EXTEND ECI-ERROR-LOG
+             IF WS-LOG-FILE-STATUS = '35'
+                OPEN OUTPUT ECI-ERROR-LOG
+             END-IF
+             SET WS-LOG-IS-OPEN TO TRUE
+          END-IF
+
+          ACCEPT WS-LOG-DATE FROM DATE
+          ACCEPT WS-LOG-TIME FROM TIME
+          MOVE WS-LOG-DATE  TO WS-LOG-DATE-OUT
+          MOVE WS-LOG-TIME  TO WS-LOG-TIME-OUT
+          MOVE NAME-TEXT    TO WS-LOG-NAME-OUT
+          MOVE RESPONSE-TEXT (36:30) TO WS-LOG-TEXT-OUT
+          MOVE WS-LOG-RECORD TO ECI-ERROR-LOG-RECORD
+          WRITE ECI-ERROR-LOG-RECORD
+
+          EXIT.
+
       ***************************************************************
       * Display the System Error response from an ECI Call          *
       ***************************************************************
@@ -453,6 +678,10 @@
       ***************************************************************
        DO-EXIT SECTION.
 
+          IF WS-LOG-IS-OPEN
+             CLOSE ECI-ERROR-LOG
+          END-IF
+
           STOP RUN.
 
           EXIT.
