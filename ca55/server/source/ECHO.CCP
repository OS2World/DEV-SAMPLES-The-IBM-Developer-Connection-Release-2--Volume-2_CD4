@@ -1,4 +1,7 @@
       * JGSM 1991
+      * Revised - CA-RESPONSE widened to also carry the region's APPLID
+      * and CICSSTATUS so ECIECHO's DO-SYNC call doubles as a real
+      * health-check heartbeat, not just a connectivity smoke test.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ECHO.
        ENVIRONMENT DIVISION.
@@ -12,18 +15,27 @@
        77 CA-LEN                               PIC S9(4) COMP.
        77 CA-VARIABLE-LEN                      PIC S9(4) COMP.
 
+       77 WS-APPLID                            PIC X(8).
+       77 WS-CICSSTATUS-CVDA                   PIC S9(8) COMP.
+
        01 DATA-ITEMS.
            03 OUTPUT-DATA-ITEM                 PIC X(20).
            03 OUTPUT-COUNT                     PIC X(8).
            03 FILLER                           PIC XX.
            03 INPUT-DATA-ITEM                  PIC X(10).
-           03 FILLER                           PIC X(10).
+           03 OUTPUT-HEALTH-ITEM.
+               05 FILLER                       PIC X(7)
+                          VALUE ' APPLID'.
+               05 OUTPUT-APPLID                PIC X(8).
+               05 FILLER                       PIC X(8)
+                          VALUE ' STATUS='.
+               05 OUTPUT-CICSSTATUS            PIC X(7).
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
           03  CA-OUT.
               05  CA-INPUT                     PIC X(10).
-              05  CA-RESPONSE                  PIC X(40).
+              05  CA-RESPONSE                  PIC X(60).
           03  CA-SPACE-FILL.
               05  FILLER                       PIC X
                           OCCURS 0 TO 32717 TIMES
@@ -34,7 +46,7 @@
        MAINLINE SECTION.
 
            MOVE SPACES TO DATA-ITEMS.
-           COMPUTE CA-LEN = EIBCALEN - 50.
+           COMPUTE CA-LEN = EIBCALEN - 70.
            IF CA-LEN > 0
                MOVE CA-LEN TO CA-VARIABLE-LEN
            ELSE
@@ -43,7 +55,22 @@
                MOVE CA-INPUT TO INPUT-DATA-ITEM.
            MOVE 'Transaction Count:' TO OUTPUT-DATA-ITEM
            MOVE EIBTASKN TO OUTPUT-COUNT
-           IF EIBCALEN >= 50,
+
+           EXEC CICS INQUIRE SYSTEM
+                   APPLID(WS-APPLID)
+                   CICSSTATUS(WS-CICSSTATUS-CVDA)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE WS-APPLID TO OUTPUT-APPLID
+           EVALUATE WS-CICSSTATUS-CVDA
+               WHEN DFHVALUE(ACTIVE)
+                   MOVE 'ACTIVE ' TO OUTPUT-CICSSTATUS
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO OUTPUT-CICSSTATUS
+           END-EVALUATE
+
+           IF EIBCALEN >= 70,
                MOVE  DATA-ITEMS TO CA-OUT.
            MOVE SPACES TO CA-SPACE-FILL.
 
