@@ -0,0 +1,250 @@
+      *****************************************************************
+      *
+      * AUTHOR\DATE\AREA maintenance, dormant-account report.
+      *
+      * For CICS v3
+      *
+      * Browses TECHBASE end-to-end (STARTBR at LOW-VALUES / READNEXT to
+      * end-of-file) the same way TRIALBAL does, and flags every account
+      * whose LAST-ACTIVITY-DATEO is older than DORMANT-CUTOFF-DAYS (see
+      * MISCEL-VARS below - change the VALUE clause to retune the
+      * cutoff). The cutoff date is derived by subtracting that many
+      * days' worth of CICS ABSTIME units from NOW and reformatting back
+      * to YYYYMMDD, then comparing YYYYMMDD strings directly (they sort
+      * the same as the dates they represent). Intended to be started
+      * periodically as its own CICS transaction for the dormant-account
+      * review, not called from VSAMSERV.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 TECHBASE-RECORD.
+        03 ACCOUNTO                    PIC X(5).
+        03 SURNAMEO                    PIC X(15).
+        03 FIRST-NAMEO                 PIC X(10).
+        03 ADDRESSO                    PIC X(45).
+        03 BALANCEO                    PIC S9(4) COMP.
+        03 OVERDRAFT-LIMITO            PIC S9(4) COMP.
+        03 ACCOUNT-STATUSO             PIC X(1).
+        03 BRANCH-CODEO                PIC X(4).
+        03 LAST-ACTIVITY-DATEO         PIC X(8).
+
+       01 MISCEL-VARS.
+        03 CUST-REC-LEN                PIC S9(4) VALUE 92.
+        03 LENGTH-VAR                  PIC S9(4) VALUE 0.
+        03 END-OF-FILE-SW              PIC 9 VALUE 0.
+          88 END-OF-FILE                       VALUE 1.
+        03 ACCOUNT-COUNT               PIC 9(5) VALUE 0.
+        03 DORMANT-COUNT               PIC 9(5) VALUE 0.
+        03 DORMANT-CUTOFF-DAYS         PIC 9(4) VALUE 90.
+        03 NOW-ABSTIME                 PIC S9(15) COMP-3.
+        03 CUTOFF-ABSTIME              PIC S9(15) COMP-3.
+        03 DAYS-IN-ABSTIME-UNITS       PIC S9(15) COMP-3.
+        03 CUTOFF-DATE                 PIC X(8).
+        03 TODAY-DATE                  PIC X(8).
+        03 TODAY-TIME                  PIC X(6).
+
+       01 PRINT-LINE                   PIC X(80).
+
+       01 HEADER-LINE.
+        03 FILLER                      PIC X(25)
+                                        VALUE 'DORMANT ACCOUNT REPORT'.
+        03 FILLER                      PIC X(15) VALUE 'CUTOFF DATE:'.
+        03 HL-CUTOFF-DATE              PIC X(8).
+        03 FILLER                      PIC X(32) VALUE SPACES.
+
+       01 COLUMN-HEADING-LINE.
+        03 FILLER                      PIC X(10) VALUE 'ACCOUNT'.
+        03 FILLER                      PIC X(20) VALUE 'NAME'.
+        03 FILLER                      PIC X(15) VALUE 'BALANCE'.
+        03 FILLER                      PIC X(15) VALUE 'LAST ACTIVITY'.
+        03 FILLER                      PIC X(20) VALUE SPACES.
+
+       01 DETAIL-LINE.
+        03 DL-ACCOUNT                  PIC X(10).
+        03 DL-NAME                     PIC X(20).
+        03 DL-BALANCE                  PIC -(10)9.
+        03 FILLER                      PIC X(5) VALUE SPACES.
+        03 DL-LAST-ACTIVITY            PIC X(8).
+        03 FILLER                      PIC X(26) VALUE SPACES.
+
+       01 TOTAL-LINE.
+        03 FILLER                      PIC X(25)
+                                        VALUE 'TOTAL ACCOUNTS ON FILE:'.
+        03 TL-COUNT                    PIC ZZZZ9.
+        03 FILLER                      PIC X(10) VALUE SPACES.
+        03 FILLER                      PIC X(20)
+                                        VALUE 'DORMANT ACCOUNTS:'.
+        03 TL-DORMANT-COUNT            PIC ZZZZ9.
+        03 FILLER                      PIC X(16) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           PERFORM COMPUTE-CUTOFF-DATE
+
+           PERFORM WRITE-HEADER
+
+           MOVE LOW-VALUES TO ACCOUNTO
+
+           EXEC CICS STARTBR
+                   FILE("TECHBASE")
+                   RIDFLD(ACCOUNTO)
+                   GTEQ
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           PERFORM UNTIL END-OF-FILE
+
+            EXEC CICS READNEXT
+                    FILE("TECHBASE")
+                    INTO(TECHBASE-RECORD)
+                    LENGTH(LENGTH-VAR)
+                    RIDFLD(ACCOUNTO)
+                    NOHANDLE
+                    END-EXEC
+
+            IF EIBRESP NOT = 0
+
+             MOVE 1 TO END-OF-FILE-SW
+
+            ELSE
+
+             ADD 1 TO ACCOUNT-COUNT
+
+             IF LAST-ACTIVITY-DATEO < CUTOFF-DATE
+
+              PERFORM WRITE-DETAIL-LINE
+
+             END-IF
+
+            END-IF
+
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                   FILE("TECHBASE")
+                   NOHANDLE
+                   END-EXEC
+
+           PERFORM WRITE-TOTAL-LINE
+
+           EXEC CICS RETURN
+                   END-EXEC
+
+           .
+       MAINLINE-EXIT.
+           EXIT.
+      *****************************************************************
+       COMPUTE-CUTOFF-DATE SECTION.
+
+      * LOW-VALUES in LAST-ACTIVITY-DATEO (never stamped - e.g. an
+      * account created before this field existed) always sorts below
+      * any real YYYYMMDD date, so it is always flagged as dormant too.
+
+           EXEC CICS ASKTIME
+                   ABSTIME(NOW-ABSTIME)
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS FORMATTEDTIME
+                   ABSTIME(NOW-ABSTIME)
+                   YYYYMMDD(TODAY-DATE)
+                   TIME(TODAY-TIME)
+                   NOHANDLE
+                   END-EXEC
+
+           COMPUTE DAYS-IN-ABSTIME-UNITS =
+                   DORMANT-CUTOFF-DAYS * 24 * 60 * 60 * 1000
+
+           COMPUTE CUTOFF-ABSTIME =
+                   NOW-ABSTIME - DAYS-IN-ABSTIME-UNITS
+
+           EXEC CICS FORMATTEDTIME
+                   ABSTIME(CUTOFF-ABSTIME)
+                   YYYYMMDD(CUTOFF-DATE)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE CUTOFF-DATE TO HL-CUTOFF-DATE
+
+           .
+       COMPUTE-CUTOFF-DATE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-HEADER SECTION.
+
+           MOVE HEADER-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("DORMRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE COLUMN-HEADING-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("DORMRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-HEADER-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-DETAIL-LINE SECTION.
+
+           ADD 1 TO DORMANT-COUNT
+
+           MOVE ACCOUNTO TO DL-ACCOUNT
+           MOVE FIRST-NAMEO TO DL-NAME
+           MOVE BALANCEO TO DL-BALANCE
+           MOVE LAST-ACTIVITY-DATEO TO DL-LAST-ACTIVITY
+
+           MOVE DETAIL-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("DORMRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-TOTAL-LINE SECTION.
+
+           MOVE ACCOUNT-COUNT TO TL-COUNT
+           MOVE DORMANT-COUNT TO TL-DORMANT-COUNT
+
+           MOVE TOTAL-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("DORMRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-TOTAL-LINE-EXIT.
+           EXIT.
+      *****************************************************************
