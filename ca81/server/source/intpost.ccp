@@ -0,0 +1,369 @@
+      *****************************************************************
+      *
+      * AUTHOR\DATE\AREA maintenance, month-end interest posting job.
+      *
+      * For CICS v3
+      *
+      * Browses TECHBASE end-to-end (STARTBR at LOW-VALUES / READNEXT to
+      * end-of-file, same as TRIALBAL/DORMANT), applies INTEREST-RATE to
+      * every account's BALANCEO, REWRITEs the new balance, and appends
+      * a before/after TECHAUDIT entry for each posting - same
+      * before/after-image audit record VSAMSERV's WRITE-AUDIT-RECORD
+      * writes, same STARTBR GTEQ HIGH-VALUES / READPREV sequence-number
+      * assignment. Posted as AUDIT-OP-UPDATE since an interest credit is
+      * just another balance update, the same reconciliation already
+      * used for REVERSAL-RECORD's correcting entries. Intended to be
+      * started once a month as its own CICS transaction, not called
+      * from VSAMSERV.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTPOST.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 TECHBASE-RECORD.
+        03 ACCOUNTO                    PIC X(5).
+        03 SURNAMEO                    PIC X(15).
+        03 FIRST-NAMEO                 PIC X(10).
+        03 ADDRESSO                    PIC X(45).
+        03 BALANCEO                    PIC S9(4) COMP.
+        03 OVERDRAFT-LIMITO            PIC S9(4) COMP.
+        03 ACCOUNT-STATUSO             PIC X(1).
+          88 ACCOUNT-OPENO                     VALUE 'O'.
+          88 ACCOUNT-CLOSEDO                   VALUE 'C'.
+          88 ACCOUNT-FROZENO                   VALUE 'F'.
+        03 BRANCH-CODEO                PIC X(4).
+        03 LAST-ACTIVITY-DATEO         PIC X(8).
+
+       01 BEFORE-IMAGE                 PIC X(92).
+
+       01 AUDIT-RECORD.
+        03 AUDIT-SEQNO                 PIC 9(7).
+        03 AUDIT-OPERATION             PIC X(1).
+          88 AUDIT-OP-CREATE                   VALUE 'C'.
+          88 AUDIT-OP-UPDATE                   VALUE 'U'.
+          88 AUDIT-OP-DELETE                   VALUE 'D'.
+        03 AUDIT-ACCOUNT                PIC X(5).
+        03 AUDIT-DATE                   PIC X(8).
+        03 AUDIT-TIME                   PIC X(6).
+        03 AUDIT-USERID                 PIC X(8).
+        03 AUDIT-TERMID                 PIC X(4).
+        03 AUDIT-BEFORE-IMAGE           PIC X(92).
+        03 AUDIT-AFTER-IMAGE            PIC X(92).
+
+       01 MISCEL-VARS.
+        03 CUST-REC-LEN                PIC S9(4) VALUE 92.
+        03 AUDIT-REC-LEN               PIC S9(4) VALUE 223.
+        03 LENGTH-VAR                  PIC S9(4) VALUE 0.
+        03 END-OF-FILE-SW              PIC 9 VALUE 0.
+          88 END-OF-FILE                       VALUE 1.
+        03 ACCOUNT-COUNT               PIC 9(5) VALUE 0.
+        03 SKIPPED-ACCOUNT-COUNT       PIC 9(5) VALUE 0.
+        03 INTEREST-RATE               PIC S9(1)V9(4) VALUE 0.0025.
+        03 INTEREST-AMOUNT             PIC S9(4) COMP.
+        03 TOTAL-INTEREST-POSTED       PIC S9(9) COMP VALUE 0.
+        03 AUDIT-ABSTIME               PIC S9(15) COMP-3.
+
+       01 PRINT-LINE                   PIC X(80).
+
+       01 HEADER-LINE.
+        03 FILLER                      PIC X(30)
+                   VALUE 'MONTH-END INTEREST POSTING'.
+        03 FILLER                      PIC X(50) VALUE SPACES.
+
+       01 COLUMN-HEADING-LINE.
+        03 FILLER                      PIC X(10) VALUE 'ACCOUNT'.
+        03 FILLER                      PIC X(20) VALUE 'NAME'.
+        03 FILLER                      PIC X(15) VALUE 'OLD BALANCE'.
+        03 FILLER                      PIC X(15) VALUE 'INTEREST'.
+        03 FILLER                      PIC X(20) VALUE 'NEW BALANCE'.
+
+       01 DETAIL-LINE.
+        03 DL-ACCOUNT                  PIC X(10).
+        03 DL-NAME                     PIC X(20).
+        03 DL-OLD-BALANCE              PIC -(10)9.
+        03 FILLER                      PIC X(5) VALUE SPACES.
+        03 DL-INTEREST                 PIC -(10)9.
+        03 FILLER                      PIC X(5) VALUE SPACES.
+        03 DL-NEW-BALANCE              PIC -(10)9.
+        03 FILLER                      PIC X(9) VALUE SPACES.
+
+       01 TOTAL-LINE.
+        03 FILLER                      PIC X(25)
+                                        VALUE 'ACCOUNTS POSTED:'.
+        03 TL-COUNT                    PIC ZZZZ9.
+        03 FILLER                      PIC X(10) VALUE SPACES.
+        03 FILLER                      PIC X(20)
+                                        VALUE 'TOTAL INTEREST POSTED:'.
+        03 TL-TOTAL                    PIC -(10)9.
+        03 FILLER                      PIC X(11) VALUE SPACES.
+
+       01 SKIPPED-LINE.
+        03 FILLER                      PIC X(35)
+                   VALUE 'ACCOUNTS SKIPPED (CLOSED/FROZEN):'.
+        03 SL-COUNT                    PIC ZZZZ9.
+        03 FILLER                      PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           PERFORM WRITE-HEADER
+
+           MOVE LOW-VALUES TO ACCOUNTO
+
+           EXEC CICS STARTBR
+                   FILE("TECHBASE")
+                   RIDFLD(ACCOUNTO)
+                   GTEQ
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           PERFORM UNTIL END-OF-FILE
+
+            EXEC CICS READNEXT
+                    FILE("TECHBASE")
+                    INTO(TECHBASE-RECORD)
+                    LENGTH(LENGTH-VAR)
+                    RIDFLD(ACCOUNTO)
+                    NOHANDLE
+                    END-EXEC
+
+            IF EIBRESP NOT = 0
+
+             MOVE 1 TO END-OF-FILE-SW
+
+            ELSE
+
+             PERFORM POST-INTEREST
+
+            END-IF
+
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                   FILE("TECHBASE")
+                   NOHANDLE
+                   END-EXEC
+
+           PERFORM WRITE-TOTAL-LINE
+
+           EXEC CICS RETURN
+                   END-EXEC
+
+           .
+       MAINLINE-EXIT.
+           EXIT.
+      *****************************************************************
+       POST-INTEREST SECTION.
+
+      * TECHBASE-RECORD is already the current on-file image from the
+      * READNEXT above - keep a raw-byte copy for the audit before-
+      * image, compute and apply interest, then REWRITE under
+      * READ...UPDATE the same way UPDATE-RECORD does in VSAMSERV.
+
+           MOVE TECHBASE-RECORD TO BEFORE-IMAGE
+
+           ADD 1 TO ACCOUNT-COUNT
+
+           MOVE ACCOUNTO TO DL-ACCOUNT
+           MOVE FIRST-NAMEO TO DL-NAME
+           MOVE BALANCEO TO DL-OLD-BALANCE
+
+           EXEC CICS READ
+                   FILE("TECHBASE")
+                   INTO(TECHBASE-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(ACCOUNTO)
+                   UPDATE
+                   NOHANDLE
+                   END-EXEC
+
+           IF EIBRESP = 0
+
+            IF ACCOUNT-CLOSEDO OR ACCOUNT-FROZENO
+
+      * closed and frozen accounts do not accrue or post interest -
+      * count them instead so the total line accounts for every
+      * record the browse visited
+
+             ADD 1 TO SKIPPED-ACCOUNT-COUNT
+
+            ELSE
+
+             COMPUTE INTEREST-AMOUNT ROUNDED =
+                     BALANCEO * INTEREST-RATE
+
+             ADD INTEREST-AMOUNT TO BALANCEO
+             ADD INTEREST-AMOUNT TO TOTAL-INTEREST-POSTED
+
+             MOVE INTEREST-AMOUNT TO DL-INTEREST
+             MOVE BALANCEO TO DL-NEW-BALANCE
+
+             MOVE CUST-REC-LEN TO LENGTH-VAR
+
+             EXEC CICS REWRITE
+                     FILE("TECHBASE")
+                     FROM(TECHBASE-RECORD)
+                     LENGTH(LENGTH-VAR)
+                     NOHANDLE
+                     END-EXEC
+
+             IF EIBRESP = 0
+
+              SET AUDIT-OP-UPDATE TO TRUE
+              MOVE ACCOUNTO TO AUDIT-ACCOUNT
+              MOVE BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE
+              MOVE TECHBASE-RECORD TO AUDIT-AFTER-IMAGE
+              PERFORM WRITE-AUDIT-RECORD
+              PERFORM WRITE-DETAIL-LINE
+
+             END-IF
+
+            END-IF
+
+           END-IF
+
+           .
+       POST-INTEREST-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-AUDIT-RECORD SECTION.
+
+      * same STARTBR GTEQ HIGH-VALUES / READPREV / +1 sequence-number
+      * assignment VSAMSERV's WRITE-AUDIT-RECORD uses.
+
+           MOVE HIGH-VALUES TO AUDIT-SEQNO
+
+           EXEC CICS STARTBR
+                   FILE("TECHAUDIT")
+                   RIDFLD(AUDIT-SEQNO)
+                   GTEQ
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS READPREV
+                   FILE("TECHAUDIT")
+                   INTO(AUDIT-RECORD)
+                   LENGTH(AUDIT-REC-LEN)
+                   RIDFLD(AUDIT-SEQNO)
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS ENDBR
+                   FILE("TECHAUDIT")
+                   NOHANDLE
+                   END-EXEC
+
+           IF AUDIT-SEQNO = HIGH-VALUES
+
+            MOVE 0 TO AUDIT-SEQNO
+
+           END-IF
+
+           ADD 1 TO AUDIT-SEQNO
+
+           EXEC CICS ASKTIME
+                   ABSTIME(AUDIT-ABSTIME)
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS FORMATTEDTIME
+                   ABSTIME(AUDIT-ABSTIME)
+                   YYYYMMDD(AUDIT-DATE)
+                   TIME(AUDIT-TIME)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE EIBUSERID TO AUDIT-USERID
+           MOVE EIBTRMID TO AUDIT-TERMID
+
+           EXEC CICS WRITE
+                   FILE("TECHAUDIT")
+                   FROM(AUDIT-RECORD)
+                   LENGTH(AUDIT-REC-LEN)
+                   RIDFLD(AUDIT-SEQNO)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-HEADER SECTION.
+
+           MOVE HEADER-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("INTPRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE COLUMN-HEADING-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("INTPRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-HEADER-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-DETAIL-LINE SECTION.
+
+           MOVE DETAIL-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("INTPRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-TOTAL-LINE SECTION.
+
+           MOVE ACCOUNT-COUNT TO TL-COUNT
+           MOVE TOTAL-INTEREST-POSTED TO TL-TOTAL
+
+           MOVE TOTAL-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("INTPRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE SKIPPED-ACCOUNT-COUNT TO SL-COUNT
+
+           MOVE SKIPPED-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("INTPRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-TOTAL-LINE-EXIT.
+           EXIT.
+      *****************************************************************
