@@ -0,0 +1,178 @@
+      *****************************************************************
+      *
+      * AUTHOR\DATE\AREA maintenance, TECHBASE/TECHALT file status
+      * inquiry transaction.
+      *
+      * For CICS v3
+      *
+      * Ops wants a quick answer to "is the account file even open
+      * right now" without having to go into CEMT - this transaction
+      * issues EXEC CICS INQUIRE FILE against TECHBASE (the KSDS base
+      * cluster) and TECHALT (the surname alternate index) and writes
+      * one line per file to the FILQRPT print file giving its open
+      * and enable status in plain text. Intended to be run on demand
+      * from its own CICS transaction, not called from VSAMSERV.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILEINQ.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 MISCEL-VARS.
+        03 WS-OPEN-CVDA                PIC S9(8) COMP.
+        03 WS-ENABLE-CVDA              PIC S9(8) COMP.
+        03 WS-OPEN-TEXT                PIC X(12) VALUE SPACES.
+        03 WS-ENABLE-TEXT              PIC X(12) VALUE SPACES.
+
+       01 PRINT-LINE                   PIC X(80).
+
+       01 HEADER-LINE.
+        03 FILLER                      PIC X(22)
+                                VALUE 'FILE STATUS INQUIRY'.
+        03 FILLER                      PIC X(58) VALUE SPACES.
+
+       01 COLUMN-HEADING-LINE.
+        03 FILLER                      PIC X(10) VALUE 'FILE'.
+        03 FILLER                      PIC X(15) VALUE 'OPEN STATUS'.
+        03 FILLER                      PIC X(15) VALUE 'ENABLE STATUS'.
+        03 FILLER                      PIC X(40) VALUE SPACES.
+
+       01 STATUS-LINE.
+        03 SL-FILE                     PIC X(10).
+        03 SL-OPEN-STATUS               PIC X(15).
+        03 SL-ENABLE-STATUS             PIC X(15).
+        03 FILLER                      PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           PERFORM WRITE-HEADER
+
+           PERFORM INQUIRE-TECHBASE
+
+           PERFORM INQUIRE-TECHALT
+
+           EXEC CICS RETURN
+                   END-EXEC
+
+           .
+       MAINLINE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-HEADER SECTION.
+
+           MOVE HEADER-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("FILQRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE COLUMN-HEADING-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("FILQRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-HEADER-EXIT.
+           EXIT.
+      *****************************************************************
+       INQUIRE-TECHBASE SECTION.
+
+           EXEC CICS INQUIRE FILE("TECHBASE")
+                   OPENSTATUS(WS-OPEN-CVDA)
+                   ENABLESTATUS(WS-ENABLE-CVDA)
+                   NOHANDLE
+                   END-EXEC
+
+           PERFORM TRANSLATE-STATUS-CODES
+
+           MOVE 'TECHBASE' TO SL-FILE
+           MOVE WS-OPEN-TEXT TO SL-OPEN-STATUS
+           MOVE WS-ENABLE-TEXT TO SL-ENABLE-STATUS
+
+           PERFORM WRITE-STATUS-LINE
+
+           .
+       INQUIRE-TECHBASE-EXIT.
+           EXIT.
+      *****************************************************************
+       INQUIRE-TECHALT SECTION.
+
+           EXEC CICS INQUIRE FILE("TECHALT")
+                   OPENSTATUS(WS-OPEN-CVDA)
+                   ENABLESTATUS(WS-ENABLE-CVDA)
+                   NOHANDLE
+                   END-EXEC
+
+           PERFORM TRANSLATE-STATUS-CODES
+
+           MOVE 'TECHALT' TO SL-FILE
+           MOVE WS-OPEN-TEXT TO SL-OPEN-STATUS
+           MOVE WS-ENABLE-TEXT TO SL-ENABLE-STATUS
+
+           PERFORM WRITE-STATUS-LINE
+
+           .
+       INQUIRE-TECHALT-EXIT.
+           EXIT.
+      *****************************************************************
+       TRANSLATE-STATUS-CODES SECTION.
+
+           IF WS-OPEN-CVDA = DFHVALUE(OPEN)
+
+            MOVE 'OPEN' TO WS-OPEN-TEXT
+
+           ELSE
+
+            MOVE 'CLOSED' TO WS-OPEN-TEXT
+
+           END-IF
+
+           IF WS-ENABLE-CVDA = DFHVALUE(ENABLED)
+
+            MOVE 'ENABLED' TO WS-ENABLE-TEXT
+
+           ELSE IF WS-ENABLE-CVDA = DFHVALUE(DISABLED)
+
+            MOVE 'DISABLED' TO WS-ENABLE-TEXT
+
+           ELSE
+
+            MOVE 'UNENABLED' TO WS-ENABLE-TEXT
+
+           END-IF
+
+           .
+       TRANSLATE-STATUS-CODES-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-STATUS-LINE SECTION.
+
+           MOVE STATUS-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("FILQRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-STATUS-LINE-EXIT.
+           EXIT.
+      *****************************************************************
