@@ -0,0 +1,176 @@
+      *****************************************************************
+      *
+      * AUTHOR\DATE\AREA maintenance, general-ledger feed extract.
+      *
+      * For CICS v3
+      *
+      * Browses TECHBASE end-to-end (STARTBR at LOW-VALUES / READNEXT to
+      * end-of-file), same as TRIALBAL/DORMANT/INTPOST, and writes one
+      * fixed-format GL line per account to the GLFEED extract file, so
+      * the general-ledger system can pick up total deposit liability
+      * by branch without reading TECHBASE itself. Deposit balances are
+      * a liability to the bank, so every detail line posts as a credit
+      * (GL-DR-CR = 'C') to the deposit-liability GL code; a single
+      * trailing control record carries the account count and total
+      * amount so the GL load can balance the batch before posting it.
+      * Intended to be started nightly, after TRIALBAL, as its own CICS
+      * transaction, not called from VSAMSERV.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLFEED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 TECHBASE-RECORD.
+        03 ACCOUNTO                    PIC X(5).
+        03 SURNAMEO                    PIC X(15).
+        03 FIRST-NAMEO                 PIC X(10).
+        03 ADDRESSO                    PIC X(45).
+        03 BALANCEO                    PIC S9(4) COMP.
+        03 OVERDRAFT-LIMITO            PIC S9(4) COMP.
+        03 ACCOUNT-STATUSO             PIC X(1).
+        03 BRANCH-CODEO                PIC X(4).
+        03 LAST-ACTIVITY-DATEO         PIC X(8).
+
+       01 MISCEL-VARS.
+        03 CUST-REC-LEN                PIC S9(4) VALUE 92.
+        03 GL-REC-LEN                  PIC S9(4) VALUE 40.
+        03 LENGTH-VAR                  PIC S9(4) VALUE 0.
+        03 END-OF-FILE-SW              PIC 9 VALUE 0.
+          88 END-OF-FILE                       VALUE 1.
+        03 ACCOUNT-COUNT               PIC 9(5) VALUE 0.
+        03 RUNNING-TOTAL               PIC S9(9) COMP VALUE 0.
+        03 FEED-ABSTIME                PIC S9(15) COMP-3.
+        03 FEED-DATE                   PIC X(8).
+        03 FEED-TIME                   PIC X(6).
+
+       01 GL-FEED-RECORD.
+        03 GL-DATE                     PIC X(8).
+        03 GL-BRANCH                   PIC X(4).
+        03 GL-ACCOUNT                  PIC X(5).
+        03 GL-CODE                     PIC X(6) VALUE 'DEPLIA'.
+        03 GL-DR-CR                    PIC X(1).
+          88 GL-IS-DEBIT                       VALUE 'D'.
+          88 GL-IS-CREDIT                      VALUE 'C'.
+        03 GL-AMOUNT                   PIC S9(7)V99.
+        03 FILLER                      PIC X(7) VALUE SPACES.
+
+       01 GL-TRAILER-RECORD.
+        03 GL-TR-CODE                  PIC X(8) VALUE 'TRAILER '.
+        03 GL-TR-COUNT                 PIC 9(7).
+        03 GL-TR-TOTAL                 PIC S9(7)V99.
+        03 FILLER                      PIC X(16) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           EXEC CICS ASKTIME
+                   ABSTIME(FEED-ABSTIME)
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS FORMATTEDTIME
+                   ABSTIME(FEED-ABSTIME)
+                   YYYYMMDD(FEED-DATE)
+                   TIME(FEED-TIME)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE LOW-VALUES TO ACCOUNTO
+
+           EXEC CICS STARTBR
+                   FILE("TECHBASE")
+                   RIDFLD(ACCOUNTO)
+                   GTEQ
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           PERFORM UNTIL END-OF-FILE
+
+            EXEC CICS READNEXT
+                    FILE("TECHBASE")
+                    INTO(TECHBASE-RECORD)
+                    LENGTH(LENGTH-VAR)
+                    RIDFLD(ACCOUNTO)
+                    NOHANDLE
+                    END-EXEC
+
+            IF EIBRESP NOT = 0
+
+             MOVE 1 TO END-OF-FILE-SW
+
+            ELSE
+
+             PERFORM WRITE-GL-DETAIL
+
+            END-IF
+
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                   FILE("TECHBASE")
+                   NOHANDLE
+                   END-EXEC
+
+           PERFORM WRITE-GL-TRAILER
+
+           EXEC CICS RETURN
+                   END-EXEC
+
+           .
+       MAINLINE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-GL-DETAIL SECTION.
+
+      * deposit balances are a bank liability, so every account posts
+      * as a credit to the deposit-liability GL code regardless of
+      * whether BALANCEO itself is currently positive or overdrawn.
+
+           ADD 1 TO ACCOUNT-COUNT
+
+           ADD BALANCEO TO RUNNING-TOTAL
+
+           MOVE FEED-DATE TO GL-DATE
+           MOVE BRANCH-CODEO TO GL-BRANCH
+           MOVE ACCOUNTO TO GL-ACCOUNT
+           SET GL-IS-CREDIT TO TRUE
+           MOVE BALANCEO TO GL-AMOUNT
+
+           EXEC CICS WRITE
+                   FILE("GLFEED")
+                   FROM(GL-FEED-RECORD)
+                   LENGTH(GL-REC-LEN)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-GL-DETAIL-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-GL-TRAILER SECTION.
+
+           MOVE ACCOUNT-COUNT TO GL-TR-COUNT
+           MOVE RUNNING-TOTAL TO GL-TR-TOTAL
+
+           EXEC CICS WRITE
+                   FILE("GLFEED")
+                   FROM(GL-TRAILER-RECORD)
+                   LENGTH(GL-REC-LEN)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-GL-TRAILER-EXIT.
+           EXIT.
+      *****************************************************************
