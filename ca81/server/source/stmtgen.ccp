@@ -0,0 +1,186 @@
+      *****************************************************************
+      *
+      * AUTHOR\DATE\AREA maintenance, per-account statement generator.
+      *
+      * For CICS v3
+      *
+      * Started with a DFHCOMMAREA naming the account and a date range
+      * (e.g. via EXEC CICS START ... FROM(...) from an operator menu
+      * or a driver job), this browses TECHAUDIT end-to-end the same
+      * way VSAMSERV's REVERSAL-RECORD does - STARTBR at LOW-VALUES /
+      * READNEXT, filtering on AUDIT-ACCOUNT and AUDIT-DATE - and
+      * writes one fixed-layout statement line per matching entry to
+      * the print/mail extract file, since VSAMSERV itself only ever
+      * exposes the current balance, never history.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 AUDIT-RECORD.
+        03 AUDIT-SEQNO                 PIC 9(7).
+        03 AUDIT-OPERATION             PIC X(1).
+          88 AUDIT-OP-CREATE                   VALUE 'C'.
+          88 AUDIT-OP-UPDATE                   VALUE 'U'.
+          88 AUDIT-OP-DELETE                   VALUE 'D'.
+        03 AUDIT-ACCOUNT                PIC X(5).
+        03 AUDIT-DATE                   PIC X(8).
+        03 AUDIT-TIME                   PIC X(6).
+        03 AUDIT-USERID                 PIC X(8).
+        03 AUDIT-TERMID                 PIC X(4).
+      * before/after images are raw bytes of the 92-byte TECHBASE
+      * record (ACCOUNTO/SURNAMEO/FIRST-NAMEO/ADDRESSO/BALANCEO/...) -
+      * BALANCEO sits 75 bytes in, same layout VSAMSERV writes.
+        03 AUDIT-BEFORE-IMAGE           PIC X(92).
+        03 BI-IMAGE REDEFINES AUDIT-BEFORE-IMAGE.
+          05 FILLER                     PIC X(75).
+          05 BI-BALANCEO                PIC S9(4) COMP.
+          05 FILLER                     PIC X(15).
+        03 AUDIT-AFTER-IMAGE            PIC X(92).
+        03 AI-IMAGE REDEFINES AUDIT-AFTER-IMAGE.
+          05 FILLER                     PIC X(75).
+          05 AI-BALANCEO                PIC S9(4) COMP.
+          05 FILLER                     PIC X(15).
+
+       01 MISCEL-VARS.
+        03 AUDIT-REC-LEN               PIC S9(4) VALUE 223.
+        03 END-OF-FILE-SW              PIC 9 VALUE 0.
+          88 END-OF-FILE                       VALUE 1.
+        03 LINE-COUNT                  PIC 9(5) VALUE 0.
+
+       01 STMT-LINE.
+        03 SL-SEQNO                    PIC 9(7).
+        03 FILLER                      PIC X(2) VALUE SPACES.
+        03 SL-DATE                     PIC X(8).
+        03 FILLER                      PIC X(2) VALUE SPACES.
+        03 SL-TIME                     PIC X(6).
+        03 FILLER                      PIC X(2) VALUE SPACES.
+        03 SL-OPERATION                PIC X(9).
+        03 SL-BALANCE-AFTER            PIC -(10)9.
+        03 FILLER                      PIC X(2) VALUE SPACES.
+        03 SL-USERID                   PIC X(8).
+        03 FILLER                      PIC X(24) VALUE SPACES.
+
+       01 HEADER-LINE.
+        03 FILLER                      PIC X(20)
+                   VALUE 'STATEMENT FOR ACCT:'.
+        03 HL-ACCOUNT                  PIC X(5).
+        03 FILLER                      PIC X(8) VALUE SPACES.
+        03 FILLER                      PIC X(6) VALUE 'FROM: '.
+        03 HL-FROM-DATE                PIC X(8).
+        03 FILLER                      PIC X(6) VALUE '  TO: '.
+        03 HL-TO-DATE                  PIC X(8).
+        03 FILLER                      PIC X(19) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+        03 STMT-ACCOUNT                PIC X(5).
+        03 STMT-FROM-DATE              PIC X(8).
+        03 STMT-TO-DATE                PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           MOVE STMT-ACCOUNT TO HL-ACCOUNT
+           MOVE STMT-FROM-DATE TO HL-FROM-DATE
+           MOVE STMT-TO-DATE TO HL-TO-DATE
+
+           EXEC CICS WRITE
+                   FILE("STMTRPT")
+                   FROM(HEADER-LINE)
+                   LENGTH(LENGTH OF HEADER-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE LOW-VALUES TO AUDIT-SEQNO
+
+           EXEC CICS STARTBR
+                   FILE("TECHAUDIT")
+                   RIDFLD(AUDIT-SEQNO)
+                   GTEQ
+                   NOHANDLE
+                   END-EXEC
+
+           PERFORM UNTIL END-OF-FILE
+
+            EXEC CICS READNEXT
+                    FILE("TECHAUDIT")
+                    INTO(AUDIT-RECORD)
+                    LENGTH(AUDIT-REC-LEN)
+                    RIDFLD(AUDIT-SEQNO)
+                    NOHANDLE
+                    END-EXEC
+
+            IF EIBRESP NOT = 0
+
+             MOVE 1 TO END-OF-FILE-SW
+
+            ELSE
+             IF AUDIT-ACCOUNT = STMT-ACCOUNT
+               AND AUDIT-DATE NOT < STMT-FROM-DATE
+               AND AUDIT-DATE NOT > STMT-TO-DATE
+
+              PERFORM WRITE-STATEMENT-LINE
+
+             END-IF
+            END-IF
+
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                   FILE("TECHAUDIT")
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS RETURN
+                   END-EXEC
+
+           .
+       MAINLINE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-STATEMENT-LINE SECTION.
+
+           ADD 1 TO LINE-COUNT
+
+           MOVE AUDIT-SEQNO TO SL-SEQNO
+           MOVE AUDIT-DATE TO SL-DATE
+           MOVE AUDIT-TIME TO SL-TIME
+           MOVE AUDIT-USERID TO SL-USERID
+
+           EVALUATE TRUE
+            WHEN AUDIT-OP-CREATE
+             MOVE 'OPEN' TO SL-OPERATION
+            WHEN AUDIT-OP-UPDATE
+             MOVE 'UPDATE' TO SL-OPERATION
+            WHEN AUDIT-OP-DELETE
+             MOVE 'CLOSE' TO SL-OPERATION
+           END-EVALUATE
+
+           IF AUDIT-OP-DELETE
+            MOVE BI-BALANCEO TO SL-BALANCE-AFTER
+           ELSE
+            MOVE AI-BALANCEO TO SL-BALANCE-AFTER
+           END-IF
+
+           EXEC CICS WRITE
+                   FILE("STMTRPT")
+                   FROM(STMT-LINE)
+                   LENGTH(LENGTH OF STMT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-STATEMENT-LINE-EXIT.
+           EXIT.
+      *****************************************************************
