@@ -0,0 +1,196 @@
+      *****************************************************************
+      *
+      * AUTHOR\DATE\AREA maintenance, nightly trial-balance report.
+      *
+      * For CICS v3
+      *
+      * Browses TECHBASE end-to-end (STARTBR at LOW-VALUES / READNEXT to
+      * end-of-file) and writes one detail line per account plus a
+      * running total to the TRIALRPT print file, so ops has an offline
+      * reconciliation of total funds on deposit independent of whatever
+      * the CICS region reports live. Intended to be started nightly as
+      * its own CICS transaction (e.g. via interval control or operator
+      * START), not called from VSAMSERV.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIALBAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 TECHBASE-RECORD.
+        03 ACCOUNTO                    PIC X(5).
+        03 SURNAMEO                    PIC X(15).
+        03 FIRST-NAMEO                 PIC X(10).
+        03 ADDRESSO                    PIC X(45).
+        03 BALANCEO                    PIC S9(4) COMP.
+        03 OVERDRAFT-LIMITO            PIC S9(4) COMP.
+        03 ACCOUNT-STATUSO             PIC X(1).
+        03 BRANCH-CODEO                PIC X(4).
+        03 LAST-ACTIVITY-DATEO         PIC X(8).
+
+       01 MISCEL-VARS.
+        03 CUST-REC-LEN                PIC S9(4) VALUE 92.
+        03 LENGTH-VAR                  PIC S9(4) VALUE 0.
+        03 END-OF-FILE-SW              PIC 9 VALUE 0.
+          88 END-OF-FILE                       VALUE 1.
+        03 ACCOUNT-COUNT               PIC 9(5) VALUE 0.
+        03 RUNNING-TOTAL               PIC S9(9) COMP VALUE 0.
+
+       01 PRINT-LINE                   PIC X(80).
+
+       01 HEADER-LINE.
+        03 FILLER                      PIC X(20)
+                                        VALUE 'TRIAL BALANCE REPORT'.
+        03 FILLER                      PIC X(60) VALUE SPACES.
+
+       01 COLUMN-HEADING-LINE.
+        03 FILLER                      PIC X(10) VALUE 'ACCOUNT'.
+        03 FILLER                      PIC X(20) VALUE 'NAME'.
+        03 FILLER                      PIC X(15) VALUE 'BALANCE'.
+        03 FILLER                      PIC X(15) VALUE 'RUNNING TOTAL'.
+        03 FILLER                      PIC X(20) VALUE SPACES.
+
+       01 DETAIL-LINE.
+        03 DL-ACCOUNT                  PIC X(10).
+        03 DL-NAME                     PIC X(20).
+        03 DL-BALANCE                  PIC -(10)9.
+        03 FILLER                      PIC X(5) VALUE SPACES.
+        03 DL-RUNNING-TOTAL            PIC -(10)9.
+        03 FILLER                      PIC X(19) VALUE SPACES.
+
+       01 TOTAL-LINE.
+        03 FILLER                      PIC X(25)
+                                        VALUE 'TOTAL ACCOUNTS ON FILE:'.
+        03 TL-COUNT                    PIC ZZZZ9.
+        03 FILLER                      PIC X(10) VALUE SPACES.
+        03 FILLER                      PIC X(20)
+                                        VALUE 'TOTAL ON DEPOSIT:'.
+        03 TL-TOTAL                    PIC -(10)9.
+        03 FILLER                      PIC X(6) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           PERFORM WRITE-HEADER
+
+           MOVE LOW-VALUES TO ACCOUNTO
+
+           EXEC CICS STARTBR
+                   FILE("TECHBASE")
+                   RIDFLD(ACCOUNTO)
+                   GTEQ
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           PERFORM UNTIL END-OF-FILE
+
+            EXEC CICS READNEXT
+                    FILE("TECHBASE")
+                    INTO(TECHBASE-RECORD)
+                    LENGTH(LENGTH-VAR)
+                    RIDFLD(ACCOUNTO)
+                    NOHANDLE
+                    END-EXEC
+
+            IF EIBRESP NOT = 0
+
+             MOVE 1 TO END-OF-FILE-SW
+
+            ELSE
+
+             PERFORM WRITE-DETAIL-LINE
+
+            END-IF
+
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                   FILE("TECHBASE")
+                   NOHANDLE
+                   END-EXEC
+
+           PERFORM WRITE-TOTAL-LINE
+
+           EXEC CICS RETURN
+                   END-EXEC
+
+           .
+       MAINLINE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-HEADER SECTION.
+
+           MOVE HEADER-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("TRIALRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE COLUMN-HEADING-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("TRIALRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-HEADER-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-DETAIL-LINE SECTION.
+
+           ADD 1 TO ACCOUNT-COUNT
+
+           ADD BALANCEO TO RUNNING-TOTAL
+
+           MOVE ACCOUNTO TO DL-ACCOUNT
+           MOVE FIRST-NAMEO TO DL-NAME
+           MOVE BALANCEO TO DL-BALANCE
+           MOVE RUNNING-TOTAL TO DL-RUNNING-TOTAL
+
+           MOVE DETAIL-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("TRIALRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-TOTAL-LINE SECTION.
+
+           MOVE ACCOUNT-COUNT TO TL-COUNT
+           MOVE RUNNING-TOTAL TO TL-TOTAL
+
+           MOVE TOTAL-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("TRIALRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-TOTAL-LINE-EXIT.
+           EXIT.
+      *****************************************************************
