@@ -0,0 +1,244 @@
+      *****************************************************************
+      *
+      * AUTHOR\DATE\AREA maintenance, per-branch summary report.
+      *
+      * For CICS v3
+      *
+      * Browses TECHBASE in branch-code order via the TECHBR alternate
+      * index (the same path-of-access READ-RECORD already uses for a
+      * single-branch lookup) and accumulates one subtotal line per
+      * branch rather than one line per account - ops wants branch
+      * totals for funding/liquidity review, not the full account
+      * listing TRIALBAL already produces. A control break fires every
+      * time BRANCH-CODEO changes, printing the just-finished branch's
+      * account count and total on deposit before the new branch's
+      * accounts start accumulating; a final grand-total line covers
+      * every branch once the browse reaches end-of-file. Intended to
+      * be started periodically as its own CICS transaction, not
+      * called from VSAMSERV.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRANCHSUM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 TECHBASE-RECORD.
+        03 ACCOUNTO                    PIC X(5).
+        03 SURNAMEO                    PIC X(15).
+        03 FIRST-NAMEO                 PIC X(10).
+        03 ADDRESSO                    PIC X(45).
+        03 BALANCEO                    PIC S9(4) COMP.
+        03 OVERDRAFT-LIMITO            PIC S9(4) COMP.
+        03 ACCOUNT-STATUSO             PIC X(1).
+        03 BRANCH-CODEO                PIC X(4).
+        03 LAST-ACTIVITY-DATEO         PIC X(8).
+
+       01 MISCEL-VARS.
+        03 CUST-REC-LEN                PIC S9(4) VALUE 92.
+        03 LENGTH-VAR                  PIC S9(4) VALUE 0.
+        03 END-OF-FILE-SW              PIC 9 VALUE 0.
+          88 END-OF-FILE                       VALUE 1.
+        03 FIRST-RECORD-SW             PIC 9 VALUE 0.
+          88 FIRST-RECORD                      VALUE 1.
+        03 CURRENT-BRANCH              PIC X(4) VALUE SPACES.
+        03 BRANCH-ACCOUNT-COUNT        PIC 9(5) VALUE 0.
+        03 BRANCH-TOTAL                PIC S9(9) COMP VALUE 0.
+        03 GRAND-ACCOUNT-COUNT         PIC 9(5) VALUE 0.
+        03 GRAND-TOTAL                 PIC S9(9) COMP VALUE 0.
+        03 BRANCH-COUNT                PIC 9(5) VALUE 0.
+
+       01 PRINT-LINE                   PIC X(80).
+
+       01 HEADER-LINE.
+        03 FILLER                      PIC X(22)
+                                VALUE 'BRANCH SUMMARY REPORT'.
+        03 FILLER                      PIC X(58) VALUE SPACES.
+
+       01 COLUMN-HEADING-LINE.
+        03 FILLER                      PIC X(10) VALUE 'BRANCH'.
+        03 FILLER                      PIC X(15) VALUE 'ACCOUNTS'.
+        03 FILLER                      PIC X(20)
+                                VALUE 'TOTAL ON DEPOSIT'.
+        03 FILLER                      PIC X(35) VALUE SPACES.
+
+       01 BRANCH-LINE.
+        03 BL-BRANCH                   PIC X(10).
+        03 BL-COUNT                    PIC ZZZZ9.
+        03 FILLER                      PIC X(10) VALUE SPACES.
+        03 BL-TOTAL                    PIC -(10)9.
+        03 FILLER                      PIC X(25) VALUE SPACES.
+
+       01 GRAND-TOTAL-LINE.
+        03 FILLER                      PIC X(20)
+                                        VALUE 'TOTAL BRANCHES:'.
+        03 GL-BRANCH-COUNT             PIC ZZZZ9.
+        03 FILLER                      PIC X(5) VALUE SPACES.
+        03 FILLER                      PIC X(20)
+                                        VALUE 'TOTAL ACCOUNTS:'.
+        03 GL-ACCOUNT-COUNT            PIC ZZZZ9.
+        03 FILLER                      PIC X(5) VALUE SPACES.
+        03 FILLER                      PIC X(16)
+                                        VALUE 'GRAND TOTAL:'.
+        03 GL-TOTAL                    PIC -(10)9.
+        03 FILLER                      PIC X(4) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           PERFORM WRITE-HEADER
+
+           MOVE 1 TO FIRST-RECORD-SW
+
+           MOVE LOW-VALUES TO BRANCH-CODEO
+
+           EXEC CICS STARTBR
+                   FILE("TECHBR")
+                   RIDFLD(BRANCH-CODEO)
+                   GTEQ
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           PERFORM UNTIL END-OF-FILE
+
+            EXEC CICS READNEXT
+                    FILE("TECHBR")
+                    INTO(TECHBASE-RECORD)
+                    LENGTH(LENGTH-VAR)
+                    RIDFLD(BRANCH-CODEO)
+                    NOHANDLE
+                    END-EXEC
+
+            IF EIBRESP NOT = 0
+
+             MOVE 1 TO END-OF-FILE-SW
+
+            ELSE
+
+             PERFORM ACCUMULATE-ACCOUNT
+
+            END-IF
+
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                   FILE("TECHBR")
+                   NOHANDLE
+                   END-EXEC
+
+      * the last branch seen never hit the change-of-branch test above,
+      * so it still needs its own summary line written here
+           IF BRANCH-ACCOUNT-COUNT NOT = 0
+
+            PERFORM WRITE-BRANCH-LINE
+
+           END-IF
+
+           PERFORM WRITE-GRAND-TOTAL-LINE
+
+           EXEC CICS RETURN
+                   END-EXEC
+
+           .
+       MAINLINE-EXIT.
+           EXIT.
+      *****************************************************************
+       ACCUMULATE-ACCOUNT SECTION.
+
+           IF FIRST-RECORD
+
+            MOVE BRANCH-CODEO TO CURRENT-BRANCH
+            MOVE 0 TO FIRST-RECORD-SW
+
+           ELSE IF BRANCH-CODEO NOT = CURRENT-BRANCH
+
+            PERFORM WRITE-BRANCH-LINE
+            MOVE BRANCH-CODEO TO CURRENT-BRANCH
+
+           END-IF
+
+           ADD 1 TO BRANCH-ACCOUNT-COUNT
+           ADD BALANCEO TO BRANCH-TOTAL
+
+           .
+       ACCUMULATE-ACCOUNT-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-HEADER SECTION.
+
+           MOVE HEADER-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("BRSMRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE COLUMN-HEADING-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("BRSMRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-HEADER-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-BRANCH-LINE SECTION.
+
+           ADD 1 TO BRANCH-COUNT
+           ADD BRANCH-ACCOUNT-COUNT TO GRAND-ACCOUNT-COUNT
+           ADD BRANCH-TOTAL TO GRAND-TOTAL
+
+           MOVE CURRENT-BRANCH TO BL-BRANCH
+           MOVE BRANCH-ACCOUNT-COUNT TO BL-COUNT
+           MOVE BRANCH-TOTAL TO BL-TOTAL
+
+           MOVE BRANCH-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("BRSMRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE 0 TO BRANCH-ACCOUNT-COUNT
+           MOVE 0 TO BRANCH-TOTAL
+
+           .
+       WRITE-BRANCH-LINE-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-GRAND-TOTAL-LINE SECTION.
+
+           MOVE BRANCH-COUNT TO GL-BRANCH-COUNT
+           MOVE GRAND-ACCOUNT-COUNT TO GL-ACCOUNT-COUNT
+           MOVE GRAND-TOTAL TO GL-TOTAL
+
+           MOVE GRAND-TOTAL-LINE TO PRINT-LINE
+
+           EXEC CICS WRITE
+                   FILE("BRSMRPT")
+                   FROM(PRINT-LINE)
+                   LENGTH(LENGTH OF PRINT-LINE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-GRAND-TOTAL-LINE-EXIT.
+           EXIT.
+      *****************************************************************
