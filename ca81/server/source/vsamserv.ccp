@@ -7,19 +7,56 @@
       *
       * VSAM File Layout
       *
-      * KSDS base file = TECHBASE  Key - 00 pos=0 len=5
-      * Alt Index      = TECHALT   Key - 01 pos=5 len=15
+      * KSDS base file = TECHBASE  Key - 00 pos=0  len=5
+      * Alt Index      = TECHALT   Key - 01 pos=5  len=15
+      * Alt Index      = TECHBR    Key - 02 pos=82 len=4
+      *
+      * KSDS audit file = TECHAUDIT  Key - 00 pos=0 len=7 (sequence no.)
+      *   one record is written for every successful CREATE/UPDATE/DELETE
+      *   against TECHBASE, holding a before- and after-image of the
+      *   customer record plus who/when did it (see WRITE-AUDIT-RECORD)
       *
       * TECHBASE - record layout
       *
       * Field-name / Field-length
       *
-      * Account-NO    5 - CHAR
-      * Surname      15 - CHAR
-      * First-Name   10 - CHAR
-      * Address      45 - CHAR
-      * Balance       4 - COMP
+      * Account-NO       5 - CHAR
+      * Surname         15 - CHAR
+      * First-Name      10 - CHAR
+      * Address         45 - CHAR
+      * Balance          4 - COMP
+      * Overdraft-Limit  4 - COMP
+      * Account-Status   1 - CHAR (O=open C=closed F=frozen)
+      * Branch-Code      4 - CHAR
+      * Last-Activity-Date 8 - CHAR (YYYYMMDD, stamped by UPDATE/DEBIT/
+      *                             CREDIT on every successful post)
+      *
+      * SERVER-STATE values
+      *
+      * 1=CREATE  2=READ  3=UPDATE  4=DELETE  5=DEBIT  6=CREDIT
+      * 7=TRANSFER  8=REVERSAL  9=AUTHENTICATE
+      *
+      * KSDS credentials file = TECHCRED  Key - 00 pos=0 len=8
+      *   one record per Web-front-end userid, checked by AUTHENTICATE
+      *   before a CGI client is allowed to drive READ/UPDATE against
+      *   an account (see credacc1). pos=16 len=1 is CRED-AUTH-LEVEL -
+      *   DELETE and REVERSAL additionally require LOGIN-USERID to be
+      *   credentialed with CRED-AUTH-LEVEL = 'A' (see
+      *   CHECK-DESTRUCTIVE-AUTH); every other request type is
+      *   unaffected by this field.
       *
+      * KSDS token file = TECHTOKEN  Key - 00 pos=0 len=5 (ACCOUNTO)
+      *   one-time token issued by READ-RECORD whenever a specific
+      *   account is looked up, and consumed by UPDATE-RECORD so a
+      *   replayed or forged address-update POST can't go through
+      *   (see credacc1/credacc2)
+      *
+      * Surname search paging - when READ-RECORD is driven with
+      * ACCOUNTO = LOW-VALUES and SURNAMEO set, CA-SEARCH-RESULTS comes
+      * back with up to 5 matches from the TECHALT generic browse;
+      * CA-SEARCH-MORE = 'Y' means more matches exist, and resubmitting
+      * with CA-SEARCH-RESUME set to the ACCOUNTO of the last result
+      * fetches the next page (see findacc1)
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -49,25 +86,61 @@
          05 FIRST-NAMEO                PIC X(10).
          05 ADDRESSO                   PIC X(45).
          05 BALANCEO                   PIC S9(4) COMP.
-
-        03 RESPONSES                   PIC X(50).
+         05 OVERDRAFT-LIMITO           PIC S9(4) COMP.
+         05 ACCOUNT-STATUSO            PIC X(1).
+           88 ACCOUNT-OPENO                    VALUE 'O'.
+           88 ACCOUNT-CLOSEDO                  VALUE 'C'.
+           88 ACCOUNT-FROZENO                  VALUE 'F'.
+         05 BRANCH-CODEO                PIC X(4).
+         05 LAST-ACTIVITY-DATEO         PIC X(8).
+
+        03 TRANSFER-TO-ACCOUNT         PIC X(5).
+
+        03 RESPONSES.
+         05 RESPONSE-CODE               PIC 9(4).
+         05 RESPONSE-TEXT               PIC X(46).
+
+        03 LOGIN-USERID                PIC X(8).
+        03 LOGIN-PASSWORD              PIC X(8).
+        03 LOGIN-TOKEN                 PIC X(8).
+
+      * paged surname search - CA-SEARCH-RESUME is LOW-VALUES on the
+      * first page; the caller echoes back the ACCOUNTO READ-RECORD
+      * leaves here to fetch the next page of up to 5 matches
+
+        03 CA-SEARCH-RESUME            PIC X(5) VALUE LOW-VALUES.
+        03 CA-SEARCH-MORE              PIC X(1) VALUE 'N'.
+        03 CA-SEARCH-COUNT             PIC 9(1) VALUE 0.
+        03 CA-SEARCH-RESULTS OCCURS 5 TIMES.
+         05 SEARCH-ACCOUNTO            PIC X(5).
+         05 SEARCH-SURNAMEO            PIC X(15).
+         05 SEARCH-FIRST-NAMEO         PIC X(10).
+         05 SEARCH-BALANCEO            PIC S9(4) COMP.
 
 
       *************************
 
        01 MISCEL-VARS.
-        03 CUST-REC-LEN                PIC S9(4) VALUE 77.
+        03 CUST-REC-LEN                PIC S9(4) VALUE 92.
         03 LENGTH-VAR                  PIC S9(4) VALUE 0.
 
         03 KEY-SIZE                    PIC S9(4) COMP.
         03 ACCOUNT-NUM                 PIC  9(5) VALUE 0.
 
+        03 ACCOUNT-NUM-ENQ             PIC X(16)
+                                        VALUE 'TECHBASE-ACCTNO'.
+
+        03 AUDIT-SEQNO-ENQ             PIC X(16)
+                                        VALUE 'TECHAUDIT-SEQNO'.
+
         03 CHAR-BUFFER                 PIC X(15).
         03 SPLIT-BUFFER REDEFINES CHAR-BUFFER.
          05 BUFFER-ELEMENT OCCURS 15 TIMES  PIC X.
         03 ELEMENT-PTR                 PIC 99.
         03 BUFFER-LEN                  PIC 99.
         03 CHAR-FOUND                  PIC 9 VALUE 0.
+
+        03 SEARCH-KEY-BUFFER           PIC X(15).
       *
 
         03 BACKUP-CUSTOMER-RECORD.
@@ -76,22 +149,109 @@
          05 FIRST-NAME-BAK             PIC X(10).
          05 ADDRESS-BAK                PIC X(45).
          05 BALANCE-BAK                PIC S9(4) COMP.
+         05 OVERDRAFT-LIMIT-BAK        PIC S9(4) COMP.
+         05 ACCOUNT-STATUS-BAK         PIC X(1).
+         05 BRANCH-CODE-BAK            PIC X(4).
+         05 LAST-ACTIVITY-DATE-BAK     PIC X(8).
 
         03 RESPONSES-BAK               PIC X(50).
 
         03 LEN-PARM                    PIC S9(4) COMP.
 
+        03 TRANSFER-AMOUNT             PIC S9(4) COMP.
+
+        03 SAVED-EIBRESP                PIC S9(8) COMP.
+
         03 VALID-STATES.
 
          05 SERVER-STATE-CREATE        PIC 9 VALUE 1.
          05 SERVER-STATE-READ          PIC 9 VALUE 2.
          05 SERVER-STATE-UPDATE        PIC 9 VALUE 3.
          05 SERVER-STATE-DELETE        PIC 9 VALUE 4.
+         05 SERVER-STATE-DEBIT         PIC 9 VALUE 5.
+         05 SERVER-STATE-CREDIT        PIC 9 VALUE 6.
+         05 SERVER-STATE-TRANSFER      PIC 9 VALUE 7.
+         05 SERVER-STATE-REVERSAL      PIC 9 VALUE 8.
+         05 SERVER-STATE-AUTHENTICATE  PIC 9 VALUE 9.
+
+        03 CREDENTIALS-RECORD.
+         05 CRED-USERID                PIC X(8).
+         05 CRED-PASSWORD              PIC X(8).
+         05 CRED-AUTH-LEVEL            PIC X(1).
+           88 CRED-CAN-DESTROY                 VALUE 'A'.
+
+        03 CRED-REC-LEN                PIC S9(4) VALUE 17.
+
+        03 ISSUED-TOKEN-RECORD.
+         05 TOKEN-ACCOUNT              PIC X(5).
+         05 TOKEN-VALUE                PIC X(8).
+
+        03 TOKEN-REC-LEN               PIC S9(4) VALUE 13.
+        03 TOKEN-ABSTIME               PIC S9(15) COMP-3.
+        03 TOKEN-VALUE-NUM             PIC 9(8).
+
+        03 TRANSFER-TO-RECORD.
+         05 TRANSFER-TO-ACCOUNTO       PIC X(5).
+         05 TRANSFER-TO-SURNAMEO       PIC X(15).
+         05 TRANSFER-TO-FIRST-NAMEO    PIC X(10).
+         05 TRANSFER-TO-ADDRESSO       PIC X(45).
+         05 TRANSFER-TO-BALANCEO       PIC S9(4) COMP.
+         05 TRANSFER-TO-OVERDRAFT-LIMIT PIC S9(4) COMP.
+         05 TRANSFER-TO-ACCOUNT-STATUS PIC X(1).
+           88 TRANSFER-TO-OPENO                VALUE 'O'.
+           88 TRANSFER-TO-CLOSEDO              VALUE 'C'.
+           88 TRANSFER-TO-FROZENO              VALUE 'F'.
+         05 TRANSFER-TO-BRANCH-CODE    PIC X(4).
+         05 TRANSFER-TO-LAST-ACTIVITY  PIC X(8).
+
+        03 AUDIT-RECORD.
+         05 AUDIT-SEQNO                PIC 9(7).
+         05 AUDIT-OPERATION            PIC X(1).
+           88 AUDIT-OP-CREATE                  VALUE 'C'.
+           88 AUDIT-OP-UPDATE                  VALUE 'U'.
+           88 AUDIT-OP-DELETE                  VALUE 'D'.
+         05 AUDIT-ACCOUNT               PIC X(5).
+         05 AUDIT-DATE                  PIC X(8).
+         05 AUDIT-TIME                  PIC X(6).
+         05 AUDIT-USERID                PIC X(8).
+         05 AUDIT-TERMID                PIC X(4).
+         05 AUDIT-BEFORE-IMAGE          PIC X(92).
+         05 AUDIT-AFTER-IMAGE           PIC X(92).
+
+        03 AUDIT-REC-LEN               PIC S9(4) VALUE 223.
+        03 AUDIT-ABSTIME               PIC S9(15) COMP-3.
+
+        03 REVERSAL-FOUND              PIC 9 VALUE 0.
+          88 REVERSAL-ENTRY-FOUND              VALUE 1.
+
+        03 REVERSAL-DELTA              PIC S9(4) COMP.
+
+        03 REVERSAL-OLD-IMAGE.
+         05 REVERSAL-OLD-ACCOUNT       PIC X(5).
+         05 REVERSAL-OLD-SURNAME       PIC X(15).
+         05 REVERSAL-OLD-FIRST-NAME    PIC X(10).
+         05 REVERSAL-OLD-ADDRESS       PIC X(45).
+         05 REVERSAL-OLD-BALANCE       PIC S9(4) COMP.
+         05 REVERSAL-OLD-OVERDRAFT     PIC S9(4) COMP.
+         05 REVERSAL-OLD-STATUS        PIC X(1).
+         05 REVERSAL-OLD-BRANCH        PIC X(4).
+         05 REVERSAL-OLD-LAST-ACTIVITY PIC X(8).
+
+        03 REVERSAL-NEW-IMAGE.
+         05 REVERSAL-NEW-ACCOUNT       PIC X(5).
+         05 REVERSAL-NEW-SURNAME       PIC X(15).
+         05 REVERSAL-NEW-FIRST-NAME    PIC X(10).
+         05 REVERSAL-NEW-ADDRESS       PIC X(45).
+         05 REVERSAL-NEW-BALANCE       PIC S9(4) COMP.
+         05 REVERSAL-NEW-OVERDRAFT     PIC S9(4) COMP.
+         05 REVERSAL-NEW-STATUS        PIC X(1).
+         05 REVERSAL-NEW-BRANCH        PIC X(4).
+         05 REVERSAL-NEW-LAST-ACTIVITY PIC X(8).
 
        COPY DFHAID.
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA                  PIC X(131).
+       01 DFHCOMMAREA                  PIC X(342).
       *****************************************************************
        PROCEDURE DIVISION.
 
@@ -129,8 +289,50 @@
 
                   PERFORM DELETE-RECORD
 
+
+             WHEN SERVER-STATE-DEBIT
+
+                  PERFORM DEBIT-RECORD
+
+
+             WHEN SERVER-STATE-CREDIT
+
+                  PERFORM CREDIT-RECORD
+
+
+             WHEN SERVER-STATE-TRANSFER
+
+                  PERFORM TRANSFER-RECORD
+
+
+             WHEN SERVER-STATE-REVERSAL
+
+                  PERFORM REVERSAL-RECORD
+
+             WHEN SERVER-STATE-AUTHENTICATE
+
+                  PERFORM AUTHENTICATE-RECORD
+
            END-EVALUATE
 
+      * commit everything this transaction did (TECHBASE/TECHALT/TECHBR
+      * update and its TECHAUDIT entry) on success, or back all of it
+      * out on failure, instead of leaving it to an implicit syncpoint
+      * at EXEC CICS RETURN
+
+           IF EIBRESP = DFHRESP(NORMAL)
+
+            EXEC CICS SYNCPOINT
+                    NOHANDLE
+                    END-EXEC
+
+           ELSE
+
+            EXEC CICS SYNCPOINT ROLLBACK
+                    NOHANDLE
+                    END-EXEC
+
+           END-IF
 
             MOVE SERVER-IO-BUFFER TO DFHCOMMAREA
 
@@ -169,7 +371,15 @@
                   NOHANDLE
                   END-EXEC
 
+      * surname alone is too loose (rejects unrelated same-surname
+      * customers) and too narrow (misses the same person re-applying
+      * under a differently-spelled surname) - compare the full
+      * surname + first name + address together before calling it a
+      * duplicate.
+
            IF SURNAMEO = SURNAME-BAK
+              AND FIRST-NAMEO = FIRST-NAME-BAK
+              AND ADDRESSO = ADDRESS-BAK
 
             MOVE 14 TO EIBRESP
 
@@ -184,6 +394,16 @@
 
            MOVE SERVER-CUSTOMER-RECORD TO BACKUP-CUSTOMER-RECORD
 
+      * serialize account-number assignment so two concurrent CREATE
+      * requests can't both read the same max and write the same
+      * new account number
+
+           EXEC CICS ENQ
+                   RESOURCE(ACCOUNT-NUM-ENQ)
+                   LENGTH(LENGTH OF ACCOUNT-NUM-ENQ)
+                   NOHANDLE
+                   END-EXEC
+
            MOVE HIGH-VALUES TO ACCOUNTO
 
            EXEC CICS STARTBR
@@ -217,6 +437,24 @@
 
            MOVE ACCOUNT-NUM TO ACCOUNTO
 
+      * reject an opening balance that would already be below the
+      * account's configured overdraft limit
+
+           IF BALANCEO < 0 AND BALANCEO < (0 - OVERDRAFT-LIMITO)
+
+            EXEC CICS DEQ
+                    RESOURCE(ACCOUNT-NUM-ENQ)
+                    LENGTH(LENGTH OF ACCOUNT-NUM-ENQ)
+                    NOHANDLE
+                    END-EXEC
+
+            MOVE 900 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO CREATE-RECORD-EXIT
+
+           END-IF
 
 
            MOVE 5 TO KEY-SIZE
@@ -233,6 +471,24 @@
                    NOHANDLE
                    END-EXEC
 
+           EXEC CICS DEQ
+                   RESOURCE(ACCOUNT-NUM-ENQ)
+                   LENGTH(LENGTH OF ACCOUNT-NUM-ENQ)
+                   NOHANDLE
+                   END-EXEC
+
+           IF EIBRESP = 0
+
+            SET AUDIT-OP-CREATE TO TRUE
+            MOVE ACCOUNTO TO AUDIT-ACCOUNT
+            MOVE LOW-VALUES TO AUDIT-BEFORE-IMAGE
+            MOVE SERVER-CUSTOMER-RECORD TO AUDIT-AFTER-IMAGE
+            MOVE EIBRESP TO SAVED-EIBRESP
+            PERFORM WRITE-AUDIT-RECORD
+            MOVE SAVED-EIBRESP TO EIBRESP
+
+           END-IF
+
            PERFORM EVALUATE-RESP
 
 
@@ -244,18 +500,33 @@
 
            MOVE CUST-REC-LEN TO LENGTH-VAR
 
-           IF ACCOUNTO = LOW-VALUES
+           IF ACCOUNTO = LOW-VALUES AND SURNAMEO = LOW-VALUES
+              AND BRANCH-CODEO NOT = LOW-VALUES
+              AND BRANCH-CODEO NOT = SPACES
+
+      * branch lookup - parallel to the surname generic read below,
+      * against the TECHBR alternate index keyed on BRANCH-CODEO
+
+            MOVE LOW-VALUES TO CHAR-BUFFER
+            MOVE BRANCH-CODEO TO CHAR-BUFFER
+            MOVE 4 TO ELEMENT-PTR
+            PERFORM STRING-LENGTH
+            MOVE BUFFER-LEN TO KEY-SIZE
 
            EXEC CICS READ
-                     FILE("TECHALT")
+                     FILE("TECHBR")
                      INTO(SERVER-CUSTOMER-RECORD)
                      LENGTH(LENGTH-VAR)
-                     RIDFLD(SURNAMEO)
+                     RIDFLD(BRANCH-CODEO)
                      KEYLENGTH(KEY-SIZE)
                      GENERIC
                      NOHANDLE
                      END-EXEC
 
+           ELSE IF ACCOUNTO = LOW-VALUES
+
+           PERFORM SEARCH-SURNAME-RECORDS
+
            ELSE
 
              EXEC CICS READ
@@ -266,6 +537,17 @@
                      NOHANDLE
                      END-EXEC
 
+      * a READ of a specific account number is how credacc1 looks up
+      * the account before showing its address-update form - issue a
+      * fresh one-time token here so credacc2 can verify the later
+      * update POST really followed from this page
+
+             IF EIBRESP = 0
+
+              PERFORM ISSUE-TOKEN
+
+             END-IF
+
            END-IF
 
            PERFORM EVALUATE-RESP
@@ -273,9 +555,201 @@
            .
          READ-RECORD-EXIT.
            EXIT.
+      *****************************************************************
+         SEARCH-SURNAME-RECORDS SECTION.
+
+      * generic browse of TECHALT on the surname prefix the caller put
+      * in SURNAMEO, collecting up to 5 matches into CA-SEARCH-RESULTS.
+      * CA-SEARCH-RESUME (LOW-VALUES on the first page) is the ACCOUNTO
+      * of the last match a prior page already returned - skip back up
+      * to and including that record before collecting a fresh page.
+      * SERVER-CUSTOMER-RECORD is left holding the first fresh match,
+      * same as the old single-record generic READ this replaces, so a
+      * caller that only looks at that field still works unchanged.
+
+           MOVE SURNAMEO TO SEARCH-KEY-BUFFER
+           MOVE 0 TO CA-SEARCH-COUNT
+           MOVE 'N' TO CA-SEARCH-MORE
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           EXEC CICS STARTBR
+                   FILE("TECHALT")
+                   RIDFLD(SURNAMEO)
+                   KEYLENGTH(KEY-SIZE)
+                   GTEQ
+                   GENERIC
+                   NOHANDLE
+                   END-EXEC
+
+           IF CA-SEARCH-RESUME NOT = LOW-VALUES
+
+            PERFORM SEARCH-SKIP-RESUMED
+                    UNTIL EIBRESP NOT = 0
+                       OR ACCOUNTO = CA-SEARCH-RESUME
+                       OR SURNAMEO(1:KEY-SIZE) NOT =
+                          SEARCH-KEY-BUFFER(1:KEY-SIZE)
+
+           END-IF
+
+           PERFORM SEARCH-COLLECT-MATCH
+                   UNTIL EIBRESP NOT = 0
+                      OR SURNAMEO(1:KEY-SIZE) NOT =
+                         SEARCH-KEY-BUFFER(1:KEY-SIZE)
+                      OR CA-SEARCH-COUNT = 5
+
+           IF EIBRESP = 0
+              AND SURNAMEO(1:KEY-SIZE) = SEARCH-KEY-BUFFER(1:KEY-SIZE)
+
+            MOVE 'Y' TO CA-SEARCH-MORE
+            MOVE ACCOUNTO TO CA-SEARCH-RESUME
+
+           END-IF
+
+           EXEC CICS ENDBR
+                   FILE("TECHALT")
+                   NOHANDLE
+                   END-EXEC
+
+           IF CA-SEARCH-COUNT NOT = 0
+
+            MOVE SEARCH-ACCOUNTO(1) TO ACCOUNTO
+            MOVE SEARCH-SURNAMEO(1) TO SURNAMEO
+            MOVE SEARCH-FIRST-NAMEO(1) TO FIRST-NAMEO
+            MOVE SEARCH-BALANCEO(1) TO BALANCEO
+            MOVE 0 TO EIBRESP
+
+           ELSE
+
+            MOVE DFHRESP(NOTFND) TO EIBRESP
+
+           END-IF
+
+           .
+         SEARCH-SURNAME-RECORDS-EXIT.
+           EXIT.
+      *****************************************************************
+         SEARCH-SKIP-RESUMED.
+
+           EXEC CICS READNEXT
+                   FILE("TECHALT")
+                   INTO(SERVER-CUSTOMER-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(SURNAMEO)
+                   KEYLENGTH(KEY-SIZE)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+         SEARCH-COLLECT-MATCH.
+
+           EXEC CICS READNEXT
+                   FILE("TECHALT")
+                   INTO(SERVER-CUSTOMER-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(SURNAMEO)
+                   KEYLENGTH(KEY-SIZE)
+                   NOHANDLE
+                   END-EXEC
+
+           IF EIBRESP = 0
+              AND SURNAMEO(1:KEY-SIZE) = SEARCH-KEY-BUFFER(1:KEY-SIZE)
+
+            ADD 1 TO CA-SEARCH-COUNT
+            MOVE ACCOUNTO TO SEARCH-ACCOUNTO(CA-SEARCH-COUNT)
+            MOVE SURNAMEO TO SEARCH-SURNAMEO(CA-SEARCH-COUNT)
+            MOVE FIRST-NAMEO TO SEARCH-FIRST-NAMEO(CA-SEARCH-COUNT)
+            MOVE BALANCEO TO SEARCH-BALANCEO(CA-SEARCH-COUNT)
+
+           END-IF
+
+           .
+      *****************************************************************
+         ISSUE-TOKEN SECTION.
+
+           EXEC CICS ASKTIME
+                   ABSTIME(TOKEN-ABSTIME)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE TOKEN-ABSTIME TO TOKEN-VALUE-NUM
+
+           MOVE ACCOUNTO TO TOKEN-ACCOUNT
+           MOVE TOKEN-VALUE-NUM TO TOKEN-VALUE
+
+           MOVE TOKEN-REC-LEN TO LENGTH-VAR
+
+           EXEC CICS WRITE
+                   FILE("TECHTOKEN")
+                   FROM(ISSUED-TOKEN-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(ACCOUNTO)
+                   KEYLENGTH(5)
+                   NOHANDLE
+                   END-EXEC
+
+           IF EIBRESP = DFHRESP(DUPREC) OR EIBRESP = DFHRESP(DUPKEY)
+
+            EXEC CICS READ
+                    FILE("TECHTOKEN")
+                    INTO(ISSUED-TOKEN-RECORD)
+                    LENGTH(LENGTH-VAR)
+                    RIDFLD(ACCOUNTO)
+                    UPDATE
+                    NOHANDLE
+                    END-EXEC
+
+            MOVE ACCOUNTO TO TOKEN-ACCOUNT
+            MOVE TOKEN-VALUE-NUM TO TOKEN-VALUE
+
+            EXEC CICS REWRITE
+                    FILE("TECHTOKEN")
+                    FROM(ISSUED-TOKEN-RECORD)
+                    LENGTH(LENGTH-VAR)
+                    NOHANDLE
+                    END-EXEC
+
+           END-IF
+
+           MOVE TOKEN-VALUE TO LOGIN-TOKEN
+           MOVE 0 TO EIBRESP
+
+           .
+         ISSUE-TOKEN-EXIT.
+           EXIT.
       *****************************************************************
          UPDATE-RECORD SECTION.
 
+      * an address update must carry the one-time token READ-RECORD
+      * handed out when this account was looked up, so a replayed or
+      * forged POST can't be applied
+
+           MOVE TOKEN-REC-LEN TO LENGTH-VAR
+
+           EXEC CICS READ
+                   FILE("TECHTOKEN")
+                   INTO(ISSUED-TOKEN-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(ACCOUNTO)
+                   KEYLENGTH(5)
+                   UPDATE
+                   NOHANDLE
+                   END-EXEC
+
+           IF EIBRESP NOT = 0 OR TOKEN-VALUE NOT = LOGIN-TOKEN
+
+            MOVE 906 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO UPDATE-RECORD-EXIT
+
+           END-IF
+
+           EXEC CICS DELETE
+                   FILE("TECHTOKEN")
+                   NOHANDLE
+                   END-EXEC
+
            MOVE SERVER-CUSTOMER-RECORD TO BACKUP-CUSTOMER-RECORD
 
            MOVE CUST-REC-LEN TO LENGTH-VAR
@@ -291,17 +765,59 @@
 
            IF EIBRESP = 0
 
+            MOVE SERVER-CUSTOMER-RECORD TO AUDIT-BEFORE-IMAGE
+
+      * reject the update if the account on file is closed or frozen
+
+            IF ACCOUNT-CLOSEDO
+
+             MOVE 901 TO EIBRESP
+
+            ELSE
+            IF ACCOUNT-FROZENO
+
+             MOVE 902 TO EIBRESP
+
+            ELSE
 
             MOVE BACKUP-CUSTOMER-RECORD TO SERVER-CUSTOMER-RECORD
 
-            MOVE CUST-REC-LEN TO LENGTH-VAR
+      * reject a new balance that would fall below the account's
+      * configured overdraft limit
+
+            IF BALANCEO < 0 AND BALANCEO < (0 - OVERDRAFT-LIMITO)
+
+             MOVE 900 TO EIBRESP
+
+            ELSE
+
+             PERFORM STAMP-LAST-ACTIVITY
+
+             MOVE CUST-REC-LEN TO LENGTH-VAR
+
+             EXEC CICS REWRITE
+                      FILE("TECHBASE")
+                      FROM(SERVER-CUSTOMER-RECORD)
+                      LENGTH(LENGTH-VAR)
+                      NOHANDLE
+                      END-EXEC
+
+             IF EIBRESP = 0
+
+              SET AUDIT-OP-UPDATE TO TRUE
+              MOVE ACCOUNTO TO AUDIT-ACCOUNT
+              MOVE SERVER-CUSTOMER-RECORD TO AUDIT-AFTER-IMAGE
+              MOVE EIBRESP TO SAVED-EIBRESP
+              PERFORM WRITE-AUDIT-RECORD
+              MOVE SAVED-EIBRESP TO EIBRESP
+
+             END-IF
+
+            END-IF
+
+            END-IF
+            END-IF
 
-            EXEC CICS REWRITE
-                     FILE("TECHBASE")
-                     FROM(SERVER-CUSTOMER-RECORD)
-                     LENGTH(LENGTH-VAR)
-                     NOHANDLE
-                     END-EXEC
            ELSE
 
            PERFORM EVALUATE-RESP
@@ -319,6 +835,15 @@
       *****************************************************************
          DELETE-RECORD SECTION.
 
+           PERFORM CHECK-DESTRUCTIVE-AUTH
+
+           IF EIBRESP NOT = 0
+
+            PERFORM EVALUATE-RESP
+
+            GO TO DELETE-RECORD-EXIT
+
+           END-IF
 
             MOVE CUST-REC-LEN TO LENGTH-VAR
 
@@ -334,10 +859,24 @@
 
            IF EIBRESP = 0
 
+             MOVE SERVER-CUSTOMER-RECORD TO AUDIT-BEFORE-IMAGE
+
              EXEC CICS DELETE
                      FILE("TECHBASE")
                      NOHANDLE
                      END-EXEC
+
+             IF EIBRESP = 0
+
+              SET AUDIT-OP-DELETE TO TRUE
+              MOVE ACCOUNTO TO AUDIT-ACCOUNT
+              MOVE LOW-VALUES TO AUDIT-AFTER-IMAGE
+              MOVE EIBRESP TO SAVED-EIBRESP
+              PERFORM WRITE-AUDIT-RECORD
+              MOVE SAVED-EIBRESP TO EIBRESP
+
+             END-IF
+
            ELSE
 
            PERFORM EVALUATE-RESP
@@ -352,81 +891,741 @@
           DELETE-RECORD-EXIT.
            EXIT.
       *****************************************************************
-         EVALUATE-RESP SECTION.
+         DEBIT-RECORD SECTION.
 
-           EVALUATE EIBRESP
+      * caller passes the amount to debit in BALANCEO; the real
+      * balance is read fresh from TECHBASE and the amount is
+      * subtracted from it server-side, so the client never has to
+      * read-then-recompute the balance itself.
 
-               WHEN DFHRESP(NORMAL)
+           MOVE SERVER-CUSTOMER-RECORD TO BACKUP-CUSTOMER-RECORD
 
-                  MOVE 0 TO RETURN-VALUE
+           MOVE CUST-REC-LEN TO LENGTH-VAR
 
-               WHEN DFHRESP(DISABLED)
+           EXEC CICS READ
+                   FILE("TECHBASE")
+                   INTO(SERVER-CUSTOMER-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(ACCOUNTO)
+                   UPDATE
+                   NOHANDLE
+                   END-EXEC
 
-                  MOVE 'File is out of action'
-                  TO RESPONSES
+           IF EIBRESP = 0
 
+      * reject the debit if the account on file is closed or frozen
 
-             WHEN 12
+            IF ACCOUNT-CLOSEDO
 
-                  MOVE 'File cannot be found'
-                  TO RESPONSES
+             MOVE 901 TO EIBRESP
 
-             WHEN DFHRESP(DUPREC)
+            ELSE
+            IF ACCOUNT-FROZENO
 
-                  MOVE 'Duplicate found, record NOT created'
-                  TO RESPONSES
+             MOVE 902 TO EIBRESP
 
+            ELSE
 
-             WHEN DFHRESP(NOTFND)
+            SUBTRACT BALANCE-BAK FROM BALANCEO
 
-                  MOVE 'Record cannot be found'
-                  TO RESPONSES
+      * reject a debit that would push the balance below the
+      * account's configured overdraft limit
 
+            IF BALANCEO < 0 AND BALANCEO < (0 - OVERDRAFT-LIMITO)
 
-             WHEN DFHRESP(ILLOGIC)
+             MOVE 900 TO EIBRESP
 
-                  MOVE 'Illogic operation Hmm!'
-                  TO RESPONSES
+            ELSE
 
+             PERFORM STAMP-LAST-ACTIVITY
 
-             WHEN DFHRESP(INVREQ)
+             MOVE CUST-REC-LEN TO LENGTH-VAR
 
-                  MOVE 'Invalid request'
-                  TO RESPONSES
+             EXEC CICS REWRITE
+                      FILE("TECHBASE")
+                      FROM(SERVER-CUSTOMER-RECORD)
+                      LENGTH(LENGTH-VAR)
+                      NOHANDLE
+                      END-EXEC
 
-             WHEN DFHRESP(IOERR)
+            END-IF
 
-                  MOVE 'IO error disk full or setup wrong !'
-                  TO RESPONSES
+            END-IF
+            END-IF
 
-             WHEN DFHRESP(LENGERR)
+           ELSE
 
-                  MOVE 'Invalid length Hmm!'
-                  TO RESPONSES
+           PERFORM EVALUATE-RESP
 
-             WHEN DFHRESP(NOSPACE)
+           END-IF
 
-                  MOVE 'Not enough disk space ! Hmm!'
-                  TO RESPONSES
 
-           END-EVALUATE
+
+           PERFORM EVALUATE-RESP
+
 
            .
-       EVALUATE-RESP-EXIT.
+         DEBIT-RECORD-EXIT.
            EXIT.
       *****************************************************************
-       STRING-LENGTH SECTION.
+         CREDIT-RECORD SECTION.
 
-      * used to calculate keysize
+      * caller passes the amount to credit in BALANCEO; added to the
+      * real balance read fresh from TECHBASE, same pattern as
+      * DEBIT-RECORD.
 
-           MOVE ELEMENT-PTR TO BUFFER-LEN
+           MOVE SERVER-CUSTOMER-RECORD TO BACKUP-CUSTOMER-RECORD
 
-           PERFORM COUNT-LOW-VALS UNTIL ELEMENT-PTR = 1
+           MOVE CUST-REC-LEN TO LENGTH-VAR
 
-           GO TO STRING-LENGTH-EXIT
+           EXEC CICS READ
+                   FILE("TECHBASE")
+                   INTO(SERVER-CUSTOMER-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(ACCOUNTO)
+                   UPDATE
+                   NOHANDLE
+                   END-EXEC
 
-           .
-       COUNT-LOW-VALS.
+           IF EIBRESP = 0
+
+      * reject the credit if the account on file is closed or frozen
+
+            IF ACCOUNT-CLOSEDO
+
+             MOVE 901 TO EIBRESP
+
+            ELSE
+            IF ACCOUNT-FROZENO
+
+             MOVE 902 TO EIBRESP
+
+            ELSE
+
+      * reject a negative credit amount - DEBIT-RECORD's overdraft
+      * check cannot be bypassed by crediting a negative amount here
+
+            IF BALANCE-BAK < 0
+
+             MOVE 909 TO EIBRESP
+
+            ELSE
+
+            ADD BALANCE-BAK TO BALANCEO
+
+            PERFORM STAMP-LAST-ACTIVITY
+
+            MOVE CUST-REC-LEN TO LENGTH-VAR
+
+            EXEC CICS REWRITE
+                     FILE("TECHBASE")
+                     FROM(SERVER-CUSTOMER-RECORD)
+                     LENGTH(LENGTH-VAR)
+                     NOHANDLE
+                     END-EXEC
+
+            END-IF
+            END-IF
+            END-IF
+
+           ELSE
+
+           PERFORM EVALUATE-RESP
+
+           END-IF
+
+
+
+           PERFORM EVALUATE-RESP
+
+
+           .
+         CREDIT-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+         TRANSFER-RECORD SECTION.
+
+      * move funds between two TECHBASE accounts in one unit of work -
+      * ACCOUNTO is the debit (from) account, TRANSFER-TO-ACCOUNT is
+      * the credit (to) account, and BALANCEO carries the amount.
+
+           MOVE BALANCEO TO TRANSFER-AMOUNT
+           MOVE TRANSFER-TO-ACCOUNT TO TRANSFER-TO-ACCOUNTO
+
+      * a self-transfer would READ UPDATE the same VSAM record twice
+      * into two separate record areas and REWRITE it twice from two
+      * independent snapshots - the second REWRITE would overwrite the
+      * first, duplicating the amount onto the balance instead of
+      * leaving it unchanged. Reject it before either READ.
+
+           IF ACCOUNTO = TRANSFER-TO-ACCOUNT
+
+            MOVE 908 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+      * a negative amount here would credit the TO account with no
+      * overdraft check at all while only debiting the FROM side -
+      * reject it outright before either account is read
+
+           IF TRANSFER-AMOUNT < 0
+
+            MOVE 909 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           EXEC CICS READ
+                   FILE("TECHBASE")
+                   INTO(SERVER-CUSTOMER-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(ACCOUNTO)
+                   UPDATE
+                   NOHANDLE
+                   END-EXEC
+
+           IF EIBRESP NOT = 0
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+           IF ACCOUNT-CLOSEDO
+
+            MOVE 901 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+           IF ACCOUNT-FROZENO
+
+            MOVE 902 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+           MOVE SERVER-CUSTOMER-RECORD TO BACKUP-CUSTOMER-RECORD
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           EXEC CICS READ
+                   FILE("TECHBASE")
+                   INTO(TRANSFER-TO-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(TRANSFER-TO-ACCOUNTO)
+                   UPDATE
+                   NOHANDLE
+                   END-EXEC
+
+           IF EIBRESP NOT = 0
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+           IF TRANSFER-TO-CLOSEDO
+
+            MOVE 901 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+           IF TRANSFER-TO-FROZENO
+
+            MOVE 902 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+           SUBTRACT TRANSFER-AMOUNT FROM BALANCEO
+
+      * same overdraft-limit check DEBIT-RECORD makes after posting its
+      * own debit - the FROM account's balance may not be pushed past
+      * what it is authorized to overdraw
+
+           IF BALANCEO < 0 AND BALANCEO < (0 - OVERDRAFT-LIMITO)
+
+            MOVE 900 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+           ADD TRANSFER-AMOUNT TO TRANSFER-TO-BALANCEO
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           EXEC CICS REWRITE
+                    FILE("TECHBASE")
+                    FROM(SERVER-CUSTOMER-RECORD)
+                    LENGTH(LENGTH-VAR)
+                    NOHANDLE
+                    END-EXEC
+
+           IF EIBRESP NOT = 0
+
+            PERFORM EVALUATE-RESP
+
+            GO TO TRANSFER-RECORD-EXIT
+
+           END-IF
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           EXEC CICS REWRITE
+                    FILE("TECHBASE")
+                    FROM(TRANSFER-TO-RECORD)
+                    LENGTH(LENGTH-VAR)
+                    NOHANDLE
+                    END-EXEC
+
+           IF EIBRESP NOT = 0
+
+      * the credit to the TO account failed - back out the debit
+      * already posted against the FROM account, but report the
+      * failure that actually caused the transfer to be refused
+
+            MOVE EIBRESP TO SAVED-EIBRESP
+
+            MOVE CUST-REC-LEN TO LENGTH-VAR
+
+            EXEC CICS REWRITE
+                     FILE("TECHBASE")
+                     FROM(BACKUP-CUSTOMER-RECORD)
+                     LENGTH(LENGTH-VAR)
+                     NOHANDLE
+                     END-EXEC
+
+            MOVE SAVED-EIBRESP TO EIBRESP
+
+           END-IF
+
+           PERFORM EVALUATE-RESP
+
+
+           .
+         TRANSFER-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+         REVERSAL-RECORD SECTION.
+
+      * caller passes the account to correct in ACCOUNTO. Find the most
+      * recent TECHAUDIT entry for that account (browsing TECHAUDIT
+      * backwards from HIGH-VALUES the same way WRITE-AUDIT-RECORD finds
+      * the next sequence number), compute the balance delta that entry
+      * posted, and apply its inverse to the account's current balance.
+
+           PERFORM CHECK-DESTRUCTIVE-AUTH
+
+           IF EIBRESP NOT = 0
+
+            PERFORM EVALUATE-RESP
+
+            GO TO REVERSAL-RECORD-EXIT
+
+           END-IF
+
+           MOVE 0 TO REVERSAL-FOUND
+
+           MOVE HIGH-VALUES TO AUDIT-SEQNO
+
+           EXEC CICS STARTBR
+                   FILE("TECHAUDIT")
+                   RIDFLD(AUDIT-SEQNO)
+                   GTEQ
+                   NOHANDLE
+                   END-EXEC
+
+           PERFORM UNTIL REVERSAL-ENTRY-FOUND OR EIBRESP NOT = 0
+
+            EXEC CICS READPREV
+                    FILE("TECHAUDIT")
+                    INTO(AUDIT-RECORD)
+                    LENGTH(AUDIT-REC-LEN)
+                    RIDFLD(AUDIT-SEQNO)
+                    NOHANDLE
+                    END-EXEC
+
+            IF EIBRESP = 0 AND AUDIT-ACCOUNT = ACCOUNTO
+
+             MOVE 1 TO REVERSAL-FOUND
+
+            END-IF
+
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                   FILE("TECHAUDIT")
+                   NOHANDLE
+                   END-EXEC
+
+           IF NOT REVERSAL-ENTRY-FOUND
+
+            MOVE 904 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO REVERSAL-RECORD-EXIT
+
+           END-IF
+
+           IF AUDIT-OP-DELETE
+
+            MOVE 903 TO EIBRESP
+
+            PERFORM EVALUATE-RESP
+
+            GO TO REVERSAL-RECORD-EXIT
+
+           END-IF
+
+           MOVE AUDIT-BEFORE-IMAGE TO REVERSAL-OLD-IMAGE
+           MOVE AUDIT-AFTER-IMAGE TO REVERSAL-NEW-IMAGE
+
+           COMPUTE REVERSAL-DELTA =
+                   REVERSAL-NEW-BALANCE - REVERSAL-OLD-BALANCE
+
+           MOVE CUST-REC-LEN TO LENGTH-VAR
+
+           EXEC CICS READ
+                   FILE("TECHBASE")
+                   INTO(SERVER-CUSTOMER-RECORD)
+                   LENGTH(LENGTH-VAR)
+                   RIDFLD(ACCOUNTO)
+                   UPDATE
+                   NOHANDLE
+                   END-EXEC
+
+           IF EIBRESP = 0
+
+            IF ACCOUNT-CLOSEDO
+
+             MOVE 901 TO EIBRESP
+
+            ELSE
+            IF ACCOUNT-FROZENO
+
+             MOVE 902 TO EIBRESP
+
+            ELSE
+
+             MOVE SERVER-CUSTOMER-RECORD TO AUDIT-BEFORE-IMAGE
+
+             SUBTRACT REVERSAL-DELTA FROM BALANCEO
+
+             IF BALANCEO < 0 AND BALANCEO < (0 - OVERDRAFT-LIMITO)
+
+              MOVE 900 TO EIBRESP
+
+             ELSE
+
+              MOVE CUST-REC-LEN TO LENGTH-VAR
+
+              EXEC CICS REWRITE
+                       FILE("TECHBASE")
+                       FROM(SERVER-CUSTOMER-RECORD)
+                       LENGTH(LENGTH-VAR)
+                       NOHANDLE
+                       END-EXEC
+
+              IF EIBRESP = 0
+
+               SET AUDIT-OP-UPDATE TO TRUE
+               MOVE ACCOUNTO TO AUDIT-ACCOUNT
+               MOVE SERVER-CUSTOMER-RECORD TO AUDIT-AFTER-IMAGE
+               MOVE EIBRESP TO SAVED-EIBRESP
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE SAVED-EIBRESP TO EIBRESP
+
+              END-IF
+
+             END-IF
+
+            END-IF
+            END-IF
+
+           END-IF
+
+           PERFORM EVALUATE-RESP
+
+           .
+         REVERSAL-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+         AUTHENTICATE-RECORD SECTION.
+
+      * check a Web front-end userid/password against TECHCRED before
+      * the caller is allowed to drive READ/UPDATE against an account
+
+           MOVE CRED-REC-LEN TO LENGTH-VAR
+           MOVE LOW-VALUES TO CREDENTIALS-RECORD
+
+           EXEC CICS READ
+                  FILE("TECHCRED")
+                  INTO(CREDENTIALS-RECORD)
+                  LENGTH(LENGTH-VAR)
+                  RIDFLD(LOGIN-USERID)
+                  KEYLENGTH(LENGTH OF LOGIN-USERID)
+                  NOHANDLE
+                  END-EXEC
+
+           IF EIBRESP = DFHRESP(NORMAL)
+
+            IF CRED-PASSWORD NOT = LOGIN-PASSWORD
+
+             MOVE 905 TO EIBRESP
+
+            END-IF
+
+           END-IF
+
+           PERFORM EVALUATE-RESP
+
+           .
+         AUTHENTICATE-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+         CHECK-DESTRUCTIVE-AUTH SECTION.
+
+      * DELETE and REVERSAL permanently remove or rewrite history, so
+      * unlike an ordinary UPDATE/DEBIT/CREDIT they need more than a
+      * valid login - LOGIN-USERID's TECHCRED entry must also carry
+      * CRED-CAN-DESTROY. Leaves EIBRESP 0 on success, or an
+      * EVALUATE-RESP code on failure for the caller to GO TO its own
+      * EXIT paragraph on.
+
+           MOVE CRED-REC-LEN TO LENGTH-VAR
+           MOVE LOW-VALUES TO CREDENTIALS-RECORD
+
+           EXEC CICS READ
+                  FILE("TECHCRED")
+                  INTO(CREDENTIALS-RECORD)
+                  LENGTH(LENGTH-VAR)
+                  RIDFLD(LOGIN-USERID)
+                  KEYLENGTH(LENGTH OF LOGIN-USERID)
+                  NOHANDLE
+                  END-EXEC
+
+           IF EIBRESP NOT = 0 OR CRED-PASSWORD NOT = LOGIN-PASSWORD
+
+            MOVE 905 TO EIBRESP
+
+           ELSE IF NOT CRED-CAN-DESTROY
+
+            MOVE 907 TO EIBRESP
+
+           ELSE
+
+            MOVE 0 TO EIBRESP
+
+           END-IF
+
+           .
+         CHECK-DESTRUCTIVE-AUTH-EXIT.
+           EXIT.
+      *****************************************************************
+         EVALUATE-RESP SECTION.
+
+      * RESPONSE-CODE is always EIBRESP itself (or the literal already
+      * being matched on) so the CGI clients can switch on a stable
+      * number instead of string-matching RESPONSE-TEXT, which remains
+      * free to reword without breaking anything that checks the code.
+
+           EVALUATE EIBRESP
+
+               WHEN DFHRESP(NORMAL)
+
+                  MOVE 0 TO RETURN-VALUE
+                  MOVE 0 TO RESPONSE-CODE
+                  MOVE 'Success' TO RESPONSE-TEXT
+
+               WHEN DFHRESP(DISABLED)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'File is out of action'
+                  TO RESPONSE-TEXT
+
+
+             WHEN 12
+
+                  MOVE 12 TO RESPONSE-CODE
+                  MOVE 'File cannot be found'
+                  TO RESPONSE-TEXT
+
+             WHEN DFHRESP(DUPREC)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'Duplicate found, record NOT created'
+                  TO RESPONSE-TEXT
+
+             WHEN DFHRESP(DUPKEY)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'Duplicate key found on alternate index'
+                  TO RESPONSE-TEXT
+
+
+             WHEN DFHRESP(NOTFND)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'Record cannot be found'
+                  TO RESPONSE-TEXT
+
+             WHEN DFHRESP(ENDFILE)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'End of file reached'
+                  TO RESPONSE-TEXT
+
+
+             WHEN DFHRESP(ILLOGIC)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'Illogic operation Hmm!'
+                  TO RESPONSE-TEXT
+
+
+             WHEN DFHRESP(INVREQ)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'Invalid request'
+                  TO RESPONSE-TEXT
+
+             WHEN DFHRESP(IOERR)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'IO error disk full or setup wrong !'
+                  TO RESPONSE-TEXT
+
+             WHEN DFHRESP(RECORDBUSY)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'Record is busy, held by another transaction'
+                  TO RESPONSE-TEXT
+
+             WHEN DFHRESP(LENGERR)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'Invalid length Hmm!'
+                  TO RESPONSE-TEXT
+
+             WHEN DFHRESP(NOSPACE)
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'Not enough disk space ! Hmm!'
+                  TO RESPONSE-TEXT
+
+             WHEN 900
+
+                  MOVE 900 TO RESPONSE-CODE
+                  MOVE 'Overdraft limit exceeded, transaction refused'
+                  TO RESPONSE-TEXT
+
+             WHEN 901
+
+                  MOVE 901 TO RESPONSE-CODE
+                  MOVE 'Account is closed, transaction refused'
+                  TO RESPONSE-TEXT
+
+             WHEN 902
+
+                  MOVE 902 TO RESPONSE-CODE
+                  MOVE 'Account is frozen, transaction refused'
+                  TO RESPONSE-TEXT
+
+             WHEN 903
+
+                  MOVE 903 TO RESPONSE-CODE
+                  MOVE 'Last posted entry was a DELETE, cannot reverse'
+                  TO RESPONSE-TEXT
+
+             WHEN 904
+
+                  MOVE 904 TO RESPONSE-CODE
+                  MOVE 'No audit history found for this account'
+                  TO RESPONSE-TEXT
+
+             WHEN 905
+
+                  MOVE 905 TO RESPONSE-CODE
+                  MOVE 'Invalid userid or password'
+                  TO RESPONSE-TEXT
+
+             WHEN 906
+
+                  MOVE 906 TO RESPONSE-CODE
+                  MOVE 'Invalid or expired update token'
+                  TO RESPONSE-TEXT
+
+             WHEN 907
+
+                  MOVE 907 TO RESPONSE-CODE
+                  MOVE 'Userid not authorized for this operation'
+                  TO RESPONSE-TEXT
+
+             WHEN 908
+
+                  MOVE 908 TO RESPONSE-CODE
+                  MOVE 'Cannot transfer an account to itself'
+                  TO RESPONSE-TEXT
+
+             WHEN 909
+
+                  MOVE 909 TO RESPONSE-CODE
+                  MOVE 'Amount must not be negative'
+                  TO RESPONSE-TEXT
+
+             WHEN OTHER
+
+                  MOVE EIBRESP TO RESPONSE-CODE
+                  MOVE 'Unexpected error, contact support'
+                  TO RESPONSE-TEXT
+
+           END-EVALUATE
+
+           .
+       EVALUATE-RESP-EXIT.
+           EXIT.
+      *****************************************************************
+       STRING-LENGTH SECTION.
+
+      * used to calculate keysize
+
+           MOVE ELEMENT-PTR TO BUFFER-LEN
+
+           PERFORM COUNT-LOW-VALS UNTIL ELEMENT-PTR = 1
+
+           GO TO STRING-LENGTH-EXIT
+
+           .
+       COUNT-LOW-VALS.
 
 
            IF BUFFER-ELEMENT(ELEMENT-PTR) = LOW-VALUE OR SPACE
@@ -445,4 +1644,106 @@
        STRING-LENGTH-EXIT.
            EXIT.
       *****************************************************************
+       WRITE-AUDIT-RECORD SECTION.
+
+      * called after a successful CREATE/UPDATE/DELETE against TECHBASE;
+      * AUDIT-OPERATION, AUDIT-ACCOUNT, AUDIT-BEFORE-IMAGE and
+      * AUDIT-AFTER-IMAGE must already be set by the caller. The
+      * sequence number is assigned the same way CREATE-RECORD assigns
+      * a new account number - STARTBR GTEQ HIGH-VALUES / READPREV to
+      * get the current max, then add 1. Serialized with ENQ/DEQ the
+      * same way CREATE-RECORD serializes account-number assignment,
+      * so two concurrent operations can't both land on the same
+      * AUDIT-SEQNO and DUPKEY each other's write.
+
+           EXEC CICS ENQ
+                   RESOURCE(AUDIT-SEQNO-ENQ)
+                   LENGTH(LENGTH OF AUDIT-SEQNO-ENQ)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE HIGH-VALUES TO AUDIT-SEQNO
+
+           EXEC CICS STARTBR
+                   FILE("TECHAUDIT")
+                   RIDFLD(AUDIT-SEQNO)
+                   GTEQ
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS READPREV
+                   FILE("TECHAUDIT")
+                   INTO(AUDIT-RECORD)
+                   LENGTH(AUDIT-REC-LEN)
+                   RIDFLD(AUDIT-SEQNO)
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS ENDBR
+                   FILE("TECHAUDIT")
+                   NOHANDLE
+                   END-EXEC
+
+           IF AUDIT-SEQNO = HIGH-VALUES
+
+            MOVE 0 TO AUDIT-SEQNO
+
+           END-IF
+
+           ADD 1 TO AUDIT-SEQNO
+
+           EXEC CICS ASKTIME
+                   ABSTIME(AUDIT-ABSTIME)
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS FORMATTEDTIME
+                   ABSTIME(AUDIT-ABSTIME)
+                   YYYYMMDD(AUDIT-DATE)
+                   TIME(AUDIT-TIME)
+                   NOHANDLE
+                   END-EXEC
+
+           MOVE EIBUSERID TO AUDIT-USERID
+           MOVE EIBTRMID TO AUDIT-TERMID
+
+           EXEC CICS WRITE
+                   FILE("TECHAUDIT")
+                   FROM(AUDIT-RECORD)
+                   LENGTH(AUDIT-REC-LEN)
+                   RIDFLD(AUDIT-SEQNO)
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS DEQ
+                   RESOURCE(AUDIT-SEQNO-ENQ)
+                   LENGTH(LENGTH OF AUDIT-SEQNO-ENQ)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+       STAMP-LAST-ACTIVITY SECTION.
+
+      * called just before a successful UPDATE/DEBIT/CREDIT REWRITE to
+      * stamp today's date into LAST-ACTIVITY-DATEO, so the dormant-
+      * account report can tell which accounts have gone quiet.
+
+           EXEC CICS ASKTIME
+                   ABSTIME(AUDIT-ABSTIME)
+                   NOHANDLE
+                   END-EXEC
+
+           EXEC CICS FORMATTEDTIME
+                   ABSTIME(AUDIT-ABSTIME)
+                   YYYYMMDD(LAST-ACTIVITY-DATEO)
+                   NOHANDLE
+                   END-EXEC
+
+           .
+       STAMP-LAST-ACTIVITY-EXIT.
+           EXIT.
+      *****************************************************************
 
\ No newline at end of file
