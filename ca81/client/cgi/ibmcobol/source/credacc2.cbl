@@ -18,6 +18,9 @@
        77 ws-rua               pic x(015) value spaces.
        77 ws-cs                pic x(015) value spaces.
        77 ws-cep               pic x(015) value spaces.
+       77 ws-cep-digits        pic x(008) value spaces.
+       77 ws-cep-valid-sw      pic 9 value 0.
+          88 ws-cep-valid              value 1.
        77 ls-var-pointer                  usage pointer.
        01 cont-len-variable.
           03 cont-len-varname.
@@ -25,7 +28,21 @@
            05 filler            pic x(001) value low-values.
           03 cont-len-valuen    pic 9(003) value zeroes.
           03 cont-len-tab       redefines cont-len-valuen.
-            05 cont-len-byte    pic x(001) occurs 3 times.              
+            05 cont-len-byte    pic x(001) occurs 3 times.
+      ************************************************************
+      *   Output-language selection - LANG=PT on the query string,
+      *   or a browser that sends Accept-Language: pt..., gets the
+      *   Portuguese prompts; anything else stays English.
+      ************************************************************
+       01 env-var-name.
+          03 env-varname-text  pic x(020).
+          03 filler            pic x(001) value low-values.
+       77 ws-env-value         pic x(030) value spaces.
+       77 ws-env-index1        pic s9(004) comp.
+       77 ws-query-string      pic x(030) value spaces.
+       77 ws-accept-lang       pic x(020) value spaces.
+       77 ws-lang-sw           pic 9 value 0.
+          88 ws-lang-pt                 value 1.
        01 ws-cgi-tab.
           03 ws-cgi-item       occurs 8 times
                                pic x(040).
@@ -44,8 +61,18 @@
              05 CA-RUA                 PIC  X(015).      
              05 CA-CS                  PIC  X(015).      
              05 CA-CEP                 PIC  X(015).      
-             05 CA-SALDO               PIC S9(004) COMP. 
-          03 CA-RESP                   PIC  X(050).      
+             05 CA-SALDO               PIC S9(004) COMP.
+             05 CA-OVERDFT             PIC S9(004) COMP.
+             05 CA-STATUS              PIC  X(001).
+             05 CA-BRANCH              PIC  X(004).
+             05 CA-LASTACT             PIC  X(008).
+          03 CA-TOACCT                 PIC  X(005).
+          03 CA-RESP.
+             05 CA-RESP-CODE           PIC  9(004).
+             05 CA-RESP-TEXT           PIC  X(046).
+          03 CA-USERID                 PIC  X(008).
+          03 CA-PASSWORD               PIC  X(008).
+          03 CA-TOKEN                  PIC  X(008).
       ************************************************************
       *   HTML document skeleton to be returned to the Web Server
       ************************************************************
@@ -72,7 +99,18 @@
            display ht2 ws-crlf
            display ht3 ws-crlf
            display ht4 ws-crlf
-             
+
+           move 'QUERY_STRING' to env-varname-text.
+           perform GET-ENV-STRING thru END-GET-ENV-STRING.
+           move ws-env-value to ws-query-string.
+           move 'HTTP_ACCEPT_LANGUAGE' to env-varname-text.
+           perform GET-ENV-STRING thru END-GET-ENV-STRING.
+           move ws-env-value to ws-accept-lang.
+           if  ws-query-string(1:7) = 'LANG=PT'
+               or ws-accept-lang(1:2) = 'pt'
+               move 1 to ws-lang-sw
+           end-if.
+
            perform GET-CGI-STDIN thru END-GET-CGI-STDIN.
 
            move spaces     to ws-cgi-tab.
@@ -91,6 +129,57 @@
               if ws-cgi-item(ws-ind) (1:3) = 'CEP'
                  move ws-cgi-item(ws-ind)(5:15) to ws-cep end-if
            end-perform.
+           if  ws-ccnum-in not numeric or ws-ccnum-in = '00000'
+               if ws-lang-pt
+                   display '<h1>Erro. Número de conta inválido.'
+                   display '</h1>' ws-crlf
+               else
+                   display '<h1>Error. Invalid account number.'
+                   display '</h1>' ws-crlf
+               end-if
+               display '<A href="/credacct.html">' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
+               go  to  fim-prog.
+      *
+      * a Brazilian CEP is 8 digits, optionally written with the
+      * conventional NNNNN-NNN hyphen.
+           if  ws-cep(1:5) is numeric and ws-cep(6:1) = '-'
+               and ws-cep(7:3) is numeric
+               and ws-cep(10:6) = spaces
+               move ws-cep(1:5) to ws-cep-digits(1:5)
+               move ws-cep(7:3) to ws-cep-digits(6:3)
+               move 1 to ws-cep-valid-sw
+           else
+               if ws-cep(1:8) is numeric and ws-cep(9:7) = spaces
+                   move ws-cep(1:8) to ws-cep-digits
+                   move 1 to ws-cep-valid-sw
+               end-if
+           end-if.
+           if  not ws-cep-valid
+               if ws-lang-pt
+                   display '<h1>Erro. Formato de CEP inválido.'
+                   display '</h1>' ws-crlf
+               else
+                   display '<h1>Error. Invalid CEP format.' ws-crlf
+                   display '</h1>' ws-crlf
+               end-if
+               display '<A href="/credacct.html">' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
+               go  to  fim-prog.
+           move ws-cep-digits to ws-cep.
+      *
            move low-values      to ws-commarea.
            move '2'             to ca-req.
            move '1'             to ca-rc.
@@ -121,12 +210,25 @@
                go  to  fim-prog.
       *
             IF  CA-RC  NOT = '0'
-               display '<h1>Error. Account Number not found!' ws-crlf
-               display '</h1>' ws-crlf
-               display 'Account number: ' ca-conta '<p>' ws-crlf
+               if ws-lang-pt
+                   display '<h1>Erro. Número de conta não ' ws-crlf
+                   display 'encontrado!</h1>' ws-crlf
+                   display 'Número da conta: ' ca-conta '<p>' ws-crlf
+               else
+                   display '<h1>Error. Account Number not found!'
+                   display '</h1>' ws-crlf
+                   display 'Account number: ' ca-conta '<p>' ws-crlf
+               end-if
+               display 'Server response ' ca-resp-code ': '
+                       ca-resp-text '<p>' ws-crlf
                display '<A href="/credacct.html">' ws-crlf
-               display 'Click here</a> ' ws-crlf
-               display 'to return to the previous page.' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
                go  to  fim-prog.
       *
            move '3'        to ca-req.
@@ -134,6 +236,10 @@
            move ws-rua        to ca-rua.
            move ws-cs         to ca-cs.
            move ws-cep        to ca-cep.
+      * ws-commarea was never re-initialized after the CA-REQ '2' READ
+      * above, so ca-token still carries the one-time token VSAMSERV
+      * handed back with that account lookup - the same token the
+      * UPDATE call below must echo back for VSAMSERV to accept it.
       *
            SET   ECI-SYNC       TO  TRUE.
            MOVE  0              TO  ECI-TIMEOUT.
@@ -159,19 +265,42 @@
                go  to  fim-prog.
       *
             IF  CA-RC  NOT = '0'
-               display '<h1>Error. Account not updated!</h1>' ws-crlf
-               display 'Account number: ' ca-conta '<p>' ws-crlf
-               display 'Application RC: ' ca-rc '<p>' ws-crlf
+               if ws-lang-pt
+                   display '<h1>Erro. Conta não atualizada!</h1>'
+                           ws-crlf
+                   display 'Número da conta: ' ca-conta '<p>' ws-crlf
+                   display 'Código de retorno: ' ca-rc '<p>' ws-crlf
+               else
+                   display '<h1>Error. Account not updated!</h1>'
+                           ws-crlf
+                   display 'Account number: ' ca-conta '<p>' ws-crlf
+                   display 'Application RC: ' ca-rc '<p>' ws-crlf
+               end-if
+               display 'Server response ' ca-resp-code ': '
+                       ca-resp-text '<p>' ws-crlf
                display '<A href="/credacct.html">' ws-crlf
-               display 'Click here</a> ' ws-crlf
-               display 'to return to the previous page.' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
                go  to  fim-prog.
       *
-           display '<h1>Address Update</h1>' ws-crlf
-           display 'Ok. Your address was succesfully ' ws-crlf
-           display 'updated.<p>' ws-crlf
-           display '<a href="/credacct.html">' ws-crlf
-           display 'Click here</a> to return.<p>' ws-crlf.
+           if ws-lang-pt
+               display '<h1>Endereço Atualizado</h1>' ws-crlf
+               display 'Ok. Seu endereço foi atualizado com ' ws-crlf
+               display 'sucesso.<p>' ws-crlf
+               display '<a href="/credacct.html">' ws-crlf
+               display 'Clique aqui</a> para voltar.<p>' ws-crlf
+           else
+               display '<h1>Address Update</h1>' ws-crlf
+               display 'Ok. Your address was succesfully ' ws-crlf
+               display 'updated.<p>' ws-crlf
+               display '<a href="/credacct.html">' ws-crlf
+               display 'Click here</a> to return.<p>' ws-crlf
+           end-if.
        fim-prog.
            display ht999 ws-crlf.
            stop run.
@@ -203,5 +332,27 @@
            accept  ws-cgi-input(1:cont-len-valuen) from cgi-input.
        END-GET-CGI-STDIN.
            EXIT.
+           EJECT
+      *-------------------------------------------------------------
+      *    Get the text value of an arbitrary environment variable
+      *    (env-varname-text) into ws-env-value - same DosScanEnv /
+      *    pointer technique as GET-CGI-STDIN, generalized to return
+      *    the string itself rather than a parsed numeric length.
+      *-------------------------------------------------------------
+       GET-ENV-STRING.
+           move spaces to ws-env-value.
+           call 'DosScanEnv' using env-var-name ls-var-pointer.
+           if return-code = 0
+              set address of ls-var-value to ls-var-pointer
+              move 1 to ws-env-index1
+              perform until ls-var-byte (ws-env-index1) = low-values
+                         or ws-env-index1 > 30
+                 move ls-var-byte (ws-env-index1)
+                   to ws-env-value(ws-env-index1:1)
+                 compute ws-env-index1 = ws-env-index1 + 1
+              end-perform
+           end-if.
+       END-GET-ENV-STRING.
+           EXIT.
        end program credacc2.
 
\ No newline at end of file
