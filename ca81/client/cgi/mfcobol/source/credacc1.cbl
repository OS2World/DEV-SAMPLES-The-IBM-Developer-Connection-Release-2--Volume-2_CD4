@@ -8,25 +8,51 @@
       ************************************************************
        77 ws-crlf              pic x(002) value x'0D0A'.
        77 ws-cgi-input         pic x(300) value spaces.
+       77 ws-ind               pic 9(004) comp value 0.
        77 ws-ccnum-in          pic x(005) justified right.
+       77 ws-userid-in         pic x(008) value spaces.
+       77 ws-password-in       pic x(008) value spaces.
        01 ws-cgi-input-len     pic x(002).
       ************************************************************
+      *   Output-language selection - LANG=PT on the query string,
+      *   or a browser that sends Accept-Language: pt..., gets the
+      *   Portuguese prompts; anything else stays English.
+      ************************************************************
+       77 ws-query-string      pic x(100) value spaces.
+       77 ws-accept-lang       pic x(020) value spaces.
+       77 ws-lang-sw           pic 9 value 0.
+          88 ws-lang-pt                 value 1.
+       77 ws-lang-hidden       pic x(002) value 'EN'.
+       01 ws-cgi-tab.
+          03 ws-cgi-item       occurs 8 times
+                               pic x(040).
+      ************************************************************
       *   Interface areas with CICS system and applications
       ************************************************************
        COPY F:\COS2USER\CICSECI.
-       01 WS-COMMAREA.                                   
-          03 CA-REQ                    PIC  X(001).      
-          03 CA-RC                     PIC  X(001).      
-          03 CA-KEYSIZE                PIC S9(004) COMP. 
-          03 CA-VSAMRECORD.                              
-             05 CA-CONTA               PIC  9(005).      
-             05 CA-ULTNOME             PIC  X(015).      
-             05 CA-NOME                PIC  X(010).      
-             05 CA-RUA                 PIC  X(015).      
-             05 CA-CS                  PIC  X(015).      
-             05 CA-CEP                 PIC  X(015).      
-             05 CA-SALDO               PIC S9(004). 
-          03 CA-RESP                   PIC  X(050).      
+       01 WS-COMMAREA.
+          03 CA-REQ                    PIC  X(001).
+          03 CA-RC                     PIC  X(001).
+          03 CA-KEYSIZE                PIC S9(004) COMP.
+          03 CA-VSAMRECORD.
+             05 CA-CONTA               PIC  9(005).
+             05 CA-ULTNOME             PIC  X(015).
+             05 CA-NOME                PIC  X(010).
+             05 CA-RUA                 PIC  X(015).
+             05 CA-CS                  PIC  X(015).
+             05 CA-CEP                 PIC  X(015).
+             05 CA-SALDO               PIC S9(004) COMP.
+             05 CA-OVERDFT             PIC S9(004) COMP.
+             05 CA-STATUS              PIC  X(001).
+             05 CA-BRANCH              PIC  X(004).
+             05 CA-LASTACT             PIC  X(008).
+          03 CA-TOACCT                 PIC  X(005).
+          03 CA-RESP.
+             05 CA-RESP-CODE           PIC  9(004).
+             05 CA-RESP-TEXT           PIC  X(046).
+          03 CA-USERID                 PIC  X(008).
+          03 CA-PASSWORD               PIC  X(008).
+          03 CA-TOKEN                  PIC  X(008).
       ************************************************************
       *   HTML document skeleton to be returned to the Web Server
       ************************************************************
@@ -50,20 +76,176 @@
            display ht2 ws-crlf
            display ht3 ws-crlf
            display ht4 ws-crlf
+           display 'QUERY_STRING' upon ENVIRONMENT-NAME.
+           accept  ws-query-string from ENVIRONMENT-VALUE.
+           display 'HTTP_ACCEPT_LANGUAGE' upon ENVIRONMENT-NAME.
+           accept  ws-accept-lang from ENVIRONMENT-VALUE.
+           if  ws-query-string(1:7) = 'LANG=PT'
+               or ws-accept-lang(1:2) = 'pt'
+               move 1 to ws-lang-sw
+               move 'PT' to ws-lang-hidden
+           end-if.
+      *
            display 'CONTENT_LENGTH' upon ENVIRONMENT-NAME.
            accept  ws-cgi-input-len from ENVIRONMENT-VALUE.
-           if  ws-cgi-input-len = "6"
-               display '<h1>Error. Credit account Number not informed.'
-               display '</h1>' ws-crlf
+           if  ws-cgi-input-len = "00" or ws-cgi-input-len = spaces
+      * no credentials posted yet - show the login form itself, since
+      * this repo keeps no static HTML for the Web front end.
+               if ws-lang-pt
+                   display '<h1>Acesso ' ws-crlf
+                   display 'à Conta</h1>' ws-crlf
+               else
+                   display '<h1>Account Access Login</h1>' ws-crlf
+               end-if
+               display '<form action=' ws-crlf
+               display '"/cgi-bin/credacc1.exe" ' ws-crlf
+               display 'method="POST">' ws-crlf
+               if ws-lang-pt
+                   display 'Usuário: <p>' ws-crlf
+               else
+                   display 'Userid: <p>' ws-crlf
+               end-if
+               display '<input name="USERID" value="" ' ws-crlf
+               display 'size=8 maxlength=8> <p>' ws-crlf
+               if ws-lang-pt
+                   display 'Senha: <p>' ws-crlf
+               else
+                   display 'Password: <p>' ws-crlf
+               end-if
+               display '<input type="password" name="PASSWORD" ' ws-crlf
+               display 'value="" size=8 maxlength=8> <p>' ws-crlf
+               if ws-lang-pt
+                   display 'Número da conta: <p>' ws-crlf
+               else
+                   display 'Account number: <p>' ws-crlf
+               end-if
+               display '<input name="CCNUM" value="" ' ws-crlf
+               display 'size=5 maxlength=5> <p>' ws-crlf
+               if ws-lang-pt
+                   display '<input type="submit" value="Entrar">'
+                           ws-crlf
+                   display '<input type="reset"  value="Limpar">'
+                           ws-crlf
+               else
+                   display '<input type="submit" value="Log In">'
+                           ws-crlf
+                   display '<input type="reset"  value="Clear Entry">'
+                           ws-crlf
+               end-if
+               display '</form>' ws-crlf
+               display '<a href="/cgi-bin/opnacct1.exe">' ws-crlf
+               if ws-lang-pt
+                   display 'Abrir uma nova conta</a>.<p>' ws-crlf
+               else
+                   display 'Open a new account</a> instead.<p>'
+                           ws-crlf
+               end-if
+               go to   fim-prog.
+      *
+           move spaces     to ws-cgi-tab.
+           unstring ws-cgi-input
+                    delimited by '&' or '  '
+                    into ws-cgi-item (1) ws-cgi-item(2)
+                         ws-cgi-item (3) ws-cgi-item(4).
+           inspect ws-cgi-tab replacing all '+' by ' '.
+           perform varying ws-ind from 1 by 1 until ws-ind > 4
+              if ws-cgi-item(ws-ind) (1:6) = 'USERID'
+                 move ws-cgi-item(ws-ind)(8:8) to ws-userid-in end-if
+              if ws-cgi-item(ws-ind) (1:8) = 'PASSWORD'
+                 move ws-cgi-item(ws-ind)(10:8) to ws-password-in
+                 end-if
+              if ws-cgi-item(ws-ind) (1:5) = 'CCNUM'
+                 move ws-cgi-item(ws-ind)(7:5) to ws-ccnum-in end-if
+           end-perform.
+           if  ws-userid-in = spaces or ws-password-in = spaces
+               if ws-lang-pt
+                   display '<h1>Erro. Usuário e senha são ' ws-crlf
+                   display 'obrigatórios.</h1>' ws-crlf
+               else
+                   display '<h1>Error. Userid and password are '
+                   display 'required.</h1>' ws-crlf
+               end-if
+               display '<A href="/credacct.html">' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
+               go to   fim-prog.
+      *
+           if  ws-ccnum-in not numeric or ws-ccnum-in = '00000'
+               if ws-lang-pt
+                   display '<h1>Erro. Número de conta inválido.'
+                   display '</h1>' ws-crlf
+               else
+                   display '<h1>Error. Invalid account number.'
+                   display '</h1>' ws-crlf
+               end-if
+               display '<A href="/credacct.html">' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
+               go to   fim-prog.
+      *
+           move low-values to ws-commarea.
+           move '9'          to ca-req.
+           move '1'          to ca-rc.
+           move ws-userid-in to ca-userid.
+           move ws-password-in to ca-password.
+      *
+           MOVE  LOW-VALUES     TO  ECI-PARMS.
+           SET   ECI-SYNC       TO  TRUE.
+           MOVE  0              TO  ECI-TIMEOUT.
+           MOVE  'VSAMSERV'     TO  ECI-PROGRAM-NAME.
+           MOVE  'SYSAD'        TO  ECI-USERID.
+           MOVE  'SYSAD'        TO  ECI-PASSWORD.
+           SET ECI-COMMAREA TO ADDRESS OF WS-COMMAREA.
+           MOVE LENGTH OF WS-COMMAREA TO ECI-COMMAREA-LENGTH.
+           SET   ECI-NO-EXTEND  TO  TRUE.
+           SET   ECI-VERSION-1  TO  TRUE.
+      *
+           CALL  '_CICS_EXTERNALCALL' USING ECI-PARMS
+                                          ECI-ERROR-ID.
+      *
+           IF  NOT ECI-NO-ERROR
+               display '<h1>Error. Couldn''t contact CICS!</h1>' ws-crlf
+               display 'Return-code: ' RETURN-CODE '<br>' ws-crlf
+               display 'Abend-code : ' ECI-ABEND-CODE '<p>' ws-crlf
                display '<A href="/credacct.html">' ws-crlf
                display 'Click here</a> ' ws-crlf
                display 'to return to the previous page.' ws-crlf
-               go to   fim-prog.
+               go  to  fim-prog.
+      *
+            IF  CA-RC  NOT = '0'
+               if ws-lang-pt
+                   display '<h1>Erro. Usuário ou senha inválidos.'
+                   display '</h1>' ws-crlf
+               else
+                   display '<h1>Error. Invalid userid or password.'
+                   display '</h1>' ws-crlf
+               end-if
+               display 'Server response ' ca-resp-code ': '
+                       ca-resp-text '<p>' ws-crlf
+               display '<A href="/credacct.html">' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
+               go  to  fim-prog.
       *
            move low-values to ws-commarea.
            move '2'        to ca-req.
            move '1'        to ca-rc.
-           move ws-cgi-input(7:5) to ca-conta.
+           move ws-ccnum-in to ca-conta.
       *
            MOVE  LOW-VALUES     TO  ECI-PARMS.
            SET   ECI-SYNC       TO  TRUE.
@@ -89,40 +271,172 @@
                go  to  fim-prog.
       *
             IF  CA-RC  NOT = '0'
-               display '<h1>Error. Account number not found!'
-               display '</h1>' ws-crlf
-               display 'Account number: ' ca-conta '<p>' ws-crlf
+               if ws-lang-pt
+                   display '<h1>Erro. Número de conta não ' ws-crlf
+                   display 'encontrado!</h1>' ws-crlf
+               else
+                   display '<h1>Error. Account number not found!'
+                   display '</h1>' ws-crlf
+               end-if
+               if ws-lang-pt
+                   display 'Número da conta: ' ca-conta '<p>' ws-crlf
+               else
+                   display 'Account number: ' ca-conta '<p>' ws-crlf
+               end-if
+               display 'Server response ' ca-resp-code ': '
+                       ca-resp-text '<p>' ws-crlf
                display '<A href="/credacct.html">' ws-crlf
-               display 'Click here</a> ' ws-crlf
-               display 'to return to the previous page' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar, ou ' ws-crlf
+                   display '<a href="/cgi-bin/findacc1.exe">' ws-crlf
+                   display 'pesquisar por sobrenome</a>.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page, or '
+                           ws-crlf
+                   display '<a href="/cgi-bin/findacc1.exe">' ws-crlf
+                   display 'search by surname</a> instead.' ws-crlf
+               end-if
                go  to  fim-prog.
       *
-           display '<h1>Details for account number ' ws-crlf
-           display ca-conta '</h1>' ws-crlf.
+           if ws-lang-pt
+               display '<h1>Detalhes da conta número ' ws-crlf
+               display ca-conta '</h1>' ws-crlf
+           else
+               display '<h1>Details for account number ' ws-crlf
+               display ca-conta '</h1>' ws-crlf
+           end-if.
            display '<form action=' ws-crlf
            display '"/cgi-bin/credacc2.exe" ' ws-crlf
            display 'method="POST">' ws-crlf
            display '<input type="hidden" name="CCNUM" ' ws-crlf
            display 'value="' ca-conta '"><p>' ws-crlf
-           display 'Name: <b>' ca-nome ' ' ca-ultnome '</b><p>' ws-crlf
-           display 'Balance: <b>' ca-saldo  '</b><p><p>' ws-crlf
-           display 'Address: <p>'
+           display '<input type="hidden" name="TOKEN" ' ws-crlf
+           display 'value="' ca-token '">' ws-crlf
+           display '<input type="hidden" name="LANG" ' ws-crlf
+           display 'value="' ws-lang-hidden '">' ws-crlf
+           if ws-lang-pt
+               display 'Nome: <b>' ca-nome ' ' ca-ultnome '</b><p>'
+                       ws-crlf
+               display 'Saldo: <b>' ca-saldo  '</b><p><p>' ws-crlf
+               display 'Endereço: <p>'
+           else
+               display 'Name: <b>' ca-nome ' ' ca-ultnome '</b><p>'
+                       ws-crlf
+               display 'Balance: <b>' ca-saldo  '</b><p><p>' ws-crlf
+               display 'Address: <p>'
+           end-if
            display '<input name="RUA" value="' ws-crlf
            display ca-rua '" size=15 maxlength=15> <p>' ws-crlf
            display '<input name="CS" value="' ws-crlf
            display ca-cs '" size=15 maxlength=15> <p>' ws-crlf
            display '<input name="CEP" value="' ws-crlf
            display ca-cep '" size=15 maxlength=15> <p>' ws-crlf
-           display 'To change your address, type it over ' ws-crlf
-           display 'the data shown, and hit ' ws-crlf
-           display '[Update Address].<p>' ws-crlf
-           display 'If you don''t want to change it, ' ws-crlf
-           display 'just return to the ' ws-crlf
-           display '<a href="/credacct.html">' ws-crlf
-           display 'previous page</a><p>' ws-crlf
+           if ws-lang-pt
+               display 'Para alterar seu endereço, digite por ' ws-crlf
+               display 'cima dos dados mostrados, e clique em ' ws-crlf
+               display '[Atualizar Endereço].<p>' ws-crlf
+               display 'Se não quiser alterá-lo, apenas ' ws-crlf
+               display 'volte à ' ws-crlf
+               display '<a href="/credacct.html">' ws-crlf
+               display 'página anterior</a><p>' ws-crlf
+           else
+               display 'To change your address, type it over ' ws-crlf
+               display 'the data shown, and hit ' ws-crlf
+               display '[Update Address].<p>' ws-crlf
+               display 'If you don''t want to change it, ' ws-crlf
+               display 'just return to the ' ws-crlf
+               display '<a href="/credacct.html">' ws-crlf
+               display 'previous page</a><p>' ws-crlf
+           end-if
            display '<input type="submit" ' ws-crlf
-           display 'value="Update Address">' ws-crlf
-           display '<input type="reset"  value="Clear Entry">' ws-crlf.
+           if ws-lang-pt
+               display 'value="Atualizar Endereço">' ws-crlf
+               display '<input type="reset"  value="Limpar">' ws-crlf
+           else
+               display 'value="Update Address">' ws-crlf
+               display '<input type="reset"  value="Clear Entry">'
+                       ws-crlf
+           end-if.
+           display '</form>' ws-crlf.
+           display '<form action=' ws-crlf
+           display '"/cgi-bin/credacc2.exe" ' ws-crlf
+           display 'method="POST">' ws-crlf
+           display '<input type="hidden" name="CCNUM" ' ws-crlf
+           display 'value="' ca-conta '"><p>' ws-crlf
+           display '<input type="hidden" name="LANG" ' ws-crlf
+           display 'value="' ws-lang-hidden '">' ws-crlf
+           if ws-lang-pt
+               display 'Depósito ou saque: <p>' ws-crlf
+               display '<select name="OP">' ws-crlf
+               display '<option value="D">Depósito</option>' ws-crlf
+               display '<option value="W">Saque</option>' ws-crlf
+               display '</select> ' ws-crlf
+           else
+               display 'Deposit or withdraw: <p>' ws-crlf
+               display '<select name="OP">' ws-crlf
+               display '<option value="D">Deposit</option>' ws-crlf
+               display '<option value="W">Withdraw</option>' ws-crlf
+               display '</select> ' ws-crlf
+           end-if
+           display '<input name="AMOUNT" value="0" ' ws-crlf
+           display 'size=10 maxlength=10> <p>' ws-crlf
+           display '<input type="submit" ' ws-crlf
+           if ws-lang-pt
+               display 'value="Registrar Transação">' ws-crlf
+               display '<input type="reset"  value="Limpar">' ws-crlf
+           else
+               display 'value="Post Transaction">' ws-crlf
+               display '<input type="reset"  value="Clear Entry">'
+                       ws-crlf
+           end-if.
+           display '</form>' ws-crlf.
+           display '<form action=' ws-crlf
+           display '"/cgi-bin/credacc2.exe" ' ws-crlf
+           display 'method="POST">' ws-crlf
+           display '<input type="hidden" name="CCNUM" ' ws-crlf
+           display 'value="' ca-conta '"><p>' ws-crlf
+           display '<input type="hidden" name="OP" value="C"><p>'
+                   ws-crlf
+           display '<input type="hidden" name="LANG" ' ws-crlf
+           display 'value="' ws-lang-hidden '">' ws-crlf
+      * closing an account is destructive, so VSAMSERV insists on a
+      * fresh userid/password rather than trusting this stateless CGI
+      * session - re-prompt for them here instead of carrying the
+      * login credentials forward from the earlier form.
+           if ws-lang-pt
+               display 'Encerrar esta conta: <p>' ws-crlf
+               display 'Usuário: <p>' ws-crlf
+               display '<input name="USERID" value="" ' ws-crlf
+               display 'size=8 maxlength=8> <p>' ws-crlf
+               display 'Senha: <p>' ws-crlf
+               display '<input type="password" name="PASSWORD" '
+                       ws-crlf
+               display 'value="" size=8 maxlength=8> <p>' ws-crlf
+               display '<input type="checkbox" name="CONFIRM" '
+                       ws-crlf
+               display 'value="YES"> Confirmo que desejo ' ws-crlf
+               display 'encerrar esta conta.<p>' ws-crlf
+               display '<input type="submit" value="Encerrar Conta">'
+                       ws-crlf
+           else
+               display 'Close this account: <p>' ws-crlf
+               display 'Userid: <p>' ws-crlf
+               display '<input name="USERID" value="" ' ws-crlf
+               display 'size=8 maxlength=8> <p>' ws-crlf
+               display 'Password: <p>' ws-crlf
+               display '<input type="password" name="PASSWORD" '
+                       ws-crlf
+               display 'value="" size=8 maxlength=8> <p>' ws-crlf
+               display '<input type="checkbox" name="CONFIRM" '
+                       ws-crlf
+               display 'value="YES"> I confirm I want to close '
+                       ws-crlf
+               display 'this account.<p>' ws-crlf
+               display '<input type="submit" value="Close Account">'
+                       ws-crlf
+           end-if
            display '</form>' ws-crlf.
        fim-prog.
            display ht999 ws-crlf.
