@@ -0,0 +1,213 @@
+       identification division.
+       program-id. findacc1.
+       environment division.
+       data division.
+       working-storage section.
+      ************************************************************
+      *   Work Areas
+      ************************************************************
+       77 ws-crlf              pic x(002) value x'0D0A'.
+       77 ws-cgi-input         pic x(300) value spaces.
+       77 ws-ind               pic 9(004) comp value 0.
+       77 ws-surname-in        pic x(015) value spaces.
+       77 ws-resume-in         pic x(005) value spaces.
+       01 ws-cgi-input-len     pic x(002).
+       01 ws-cgi-tab.
+          03 ws-cgi-item       occurs 4 times
+                               pic x(040).
+      ************************************************************
+      *   Interface areas with CICS system and applications
+      ************************************************************
+       COPY F:\COS2USER\CICSECI.
+       01 WS-COMMAREA.
+          03 CA-REQ                    PIC  X(001).
+          03 CA-RC                     PIC  X(001).
+          03 CA-KEYSIZE                PIC S9(004) COMP.
+          03 CA-VSAMRECORD.
+             05 CA-CONTA               PIC  9(005).
+             05 CA-ULTNOME             PIC  X(015).
+             05 CA-NOME                PIC  X(010).
+             05 CA-RUA                 PIC  X(015).
+             05 CA-CS                  PIC  X(015).
+             05 CA-CEP                 PIC  X(015).
+             05 CA-SALDO               PIC S9(004) COMP.
+             05 CA-OVERDFT             PIC S9(004) COMP.
+             05 CA-STATUS              PIC  X(001).
+             05 CA-BRANCH              PIC  X(004).
+             05 CA-LASTACT             PIC  X(008).
+          03 CA-TOACCT                 PIC  X(005).
+          03 CA-RESP.
+             05 CA-RESP-CODE           PIC  9(004).
+             05 CA-RESP-TEXT           PIC  X(046).
+          03 CA-USERID                 PIC  X(008).
+          03 CA-PASSWORD               PIC  X(008).
+          03 CA-TOKEN                  PIC  X(008).
+          03 CA-SEARCH-RESUME          PIC  X(005).
+          03 CA-SEARCH-MORE            PIC  X(001).
+          03 CA-SEARCH-COUNT           PIC  9(001).
+          03 CA-SEARCH-RESULTS OCCURS 5 TIMES.
+             05 CA-S-CONTA             PIC  X(005).
+             05 CA-S-ULTNOME           PIC  X(015).
+             05 CA-S-NOME              PIC  X(010).
+             05 CA-S-SALDO             PIC S9(004) COMP.
+      ************************************************************
+      *   HTML document skeleton to be returned to the Web Server
+      ************************************************************
+       01 ws-html-out.
+          03 ht1               pic x(30)  value
+             'Content-type: text/html '.
+          03 ht2               pic x(10)  value
+             '<html>'.
+          03 ht3               pic x(55)  value
+             '<title>Surname Search thru Internet</title>'.
+          03 ht4               pic x(6)  value
+             '<body>'.
+          03 ht999             pic x(20)  value
+             '</body></html>'.
+      *****************************************************************
+      *   PROCEDURE DIVISION
+      *************************************************************
+       PROCEDURE DIVISION.
+           accept  ws-cgi-input from SYSIN.
+           display ht1 ws-crlf
+           display ht2 ws-crlf
+           display ht3 ws-crlf
+           display ht4 ws-crlf
+           display 'CONTENT_LENGTH' upon ENVIRONMENT-NAME.
+           accept  ws-cgi-input-len from ENVIRONMENT-VALUE.
+           if  ws-cgi-input-len = "00" or ws-cgi-input-len = spaces
+      * no SURNAME= posted yet - show the search form itself, since
+      * this repo keeps no static HTML for the Web front end.
+               display '<h1>Search for an Account by Surname</h1>'
+                       ws-crlf
+               display '<form action=' ws-crlf
+               display '"/cgi-bin/findacc1.exe" ' ws-crlf
+               display 'method="POST">' ws-crlf
+               display 'Surname: <p>' ws-crlf
+               display '<input name="SURNAME" value="" ' ws-crlf
+               display 'size=15 maxlength=15> <p>' ws-crlf
+               display '<input type="submit" value="Search">' ws-crlf
+               display '<input type="reset"  value="Clear Entry">'
+                       ws-crlf
+               display '</form>' ws-crlf
+               display '<a href="/credacct.html">' ws-crlf
+               display 'Click here</a> to return.<p>' ws-crlf
+               go to   fim-prog.
+      *
+           move spaces     to ws-cgi-tab.
+           unstring ws-cgi-input
+                    delimited by '&' or '  '
+                    into ws-cgi-item (1) ws-cgi-item(2)
+                         ws-cgi-item (3) ws-cgi-item(4).
+           inspect ws-cgi-tab replacing all '+' by ' '.
+           move spaces to ws-surname-in.
+           move spaces to ws-resume-in.
+           perform varying ws-ind from 1 by 1 until ws-ind > 4
+              if ws-cgi-item(ws-ind) (1:8) = 'SURNAME='
+                 move ws-cgi-item(ws-ind)(9:15) to ws-surname-in end-if
+              if ws-cgi-item(ws-ind) (1:7) = 'RESUME='
+                 move ws-cgi-item(ws-ind)(8:5) to ws-resume-in end-if
+           end-perform.
+      *
+           if  ws-surname-in = spaces
+               display '<h1>Error. Surname not informed.'
+               display '</h1>' ws-crlf
+               display '<A href="/credacct.html">' ws-crlf
+               display 'Click here</a> ' ws-crlf
+               display 'to return to the previous page.' ws-crlf
+               go to   fim-prog.
+      *
+           move low-values to ws-commarea.
+           move '2'        to ca-req.
+           move '1'        to ca-rc.
+           move ws-surname-in to ca-ultnome.
+      * CA-KEYSIZE tells VSAMSERV's TECHALT generic browse how many
+      * bytes of the surname are significant - the length of what was
+      * actually typed, trailing spaces trimmed off. ws-surname-in is
+      * known non-blank by this point (checked above).
+           perform varying ca-keysize from 15 by -1
+                   until ca-keysize = 1
+                      or ws-surname-in(ca-keysize:1) not = space
+               continue
+           end-perform.
+           if  ws-resume-in not = spaces and ws-resume-in not = zeros
+               move ws-resume-in to ca-search-resume
+           end-if.
+      *
+           MOVE  LOW-VALUES     TO  ECI-PARMS.
+           SET   ECI-SYNC       TO  TRUE.
+           MOVE  0              TO  ECI-TIMEOUT.
+           MOVE  'VSAMSERV'     TO  ECI-PROGRAM-NAME.
+           MOVE  'SYSAD'        TO  ECI-USERID.
+           MOVE  'SYSAD'        TO  ECI-PASSWORD.
+           SET ECI-COMMAREA TO ADDRESS OF WS-COMMAREA.
+           MOVE LENGTH OF WS-COMMAREA TO ECI-COMMAREA-LENGTH.
+           SET   ECI-NO-EXTEND  TO  TRUE.
+           SET   ECI-VERSION-1  TO  TRUE.
+      *
+           CALL  '_CICS_EXTERNALCALL' USING ECI-PARMS
+                                          ECI-ERROR-ID.
+      *
+           IF  NOT ECI-NO-ERROR
+               display '<h1>Error. Couldn''t contact CICS!</h1>' ws-crlf
+               display 'Return-code: ' RETURN-CODE '<br>' ws-crlf
+               display 'Abend-code : ' ECI-ABEND-CODE '<p>' ws-crlf
+               display '<A href="/credacct.html">' ws-crlf
+               display 'Click here</a> ' ws-crlf
+               display 'to return to the previous page.' ws-crlf
+               go  to  fim-prog.
+      *
+            IF  CA-RC  NOT = '0'
+               display '<h1>Error. No account found for surname '
+               display ws-surname-in '</h1>' ws-crlf
+               display 'Server response ' ca-resp-code ': '
+                       ca-resp-text '<p>' ws-crlf
+               display '<A href="/credacct.html">' ws-crlf
+               display 'Click here</a> ' ws-crlf
+               display 'to return to the previous page' ws-crlf
+               go  to  fim-prog.
+      *
+           display '<h1>Search results for surname ' ws-crlf
+           display ws-surname-in '</h1>' ws-crlf.
+      *
+      * CA-SEARCH-COUNT matches (up to 5 per page) came back in
+      * CA-SEARCH-RESULTS - list this bounded page rather than
+      * either truncating silently or overflowing the page.
+      *
+           perform varying ws-ind from 1 by 1
+                   until ws-ind > ca-search-count
+               display 'Account: <b>' ca-s-conta(ws-ind) '</b> '
+                       ws-crlf
+               display 'Name: <b>' ca-s-nome(ws-ind) ' '
+                       ca-s-ultnome(ws-ind) '</b> ' ws-crlf
+               display 'Balance: <b>' ca-s-saldo(ws-ind)
+                       '</b><p>' ws-crlf
+               display '<a href="/cgi-bin/credacc1.exe?CCNUM='
+                       ws-crlf
+               display ca-s-conta(ws-ind) '">' ws-crlf
+               display 'View full account details</a><p><p>'
+                       ws-crlf
+           end-perform.
+      *
+           if  ca-search-more = 'Y'
+               display '<form action=' ws-crlf
+               display '"/cgi-bin/findacc1.exe" ' ws-crlf
+               display 'method="POST">' ws-crlf
+               display '<input type="hidden" name="SURNAME" value="'
+                       ws-crlf
+               display ws-surname-in '">' ws-crlf
+               display '<input type="hidden" name="RESUME" value="'
+                       ws-crlf
+               display ca-search-resume '">' ws-crlf
+               display '<input type="submit" value="More results">'
+                       ws-crlf
+               display '</form>' ws-crlf
+           end-if.
+      *
+           display '<a href="/credacct.html">' ws-crlf
+           display 'Click here</a> to return.<p>' ws-crlf.
+       fim-prog.
+           display ht999 ws-crlf.
+           stop run.
+
+       end program findacc1.
