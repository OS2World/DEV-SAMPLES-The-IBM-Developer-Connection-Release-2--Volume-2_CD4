@@ -13,6 +13,29 @@
        77 ws-rua               pic x(015) value spaces.
        77 ws-cs                pic x(015) value spaces.
        77 ws-cep               pic x(015) value spaces.
+       77 ws-op                pic x(001) value spaces.
+       77 ws-amount            pic x(010) value spaces.
+       77 ws-amount-len        pic 9(002) comp value 0.
+       77 ws-amount-num        pic s9(004) value 0.
+       77 ws-confirm           pic x(003) value spaces.
+       77 ws-token-in          pic x(008) value spaces.
+      * closing an account is destructive - VSAMSERV requires a fresh
+      * userid/password on the close request rather than trusting the
+      * earlier, separate credacc1 login.
+       77 ws-userid-in         pic x(008) value spaces.
+       77 ws-password-in       pic x(008) value spaces.
+      ************************************************************
+      *   Output-language selection - carried over from credacc1's
+      *   hidden LANG field (browser Accept-Language is also
+      *   checked as a fallback for a form posted without it).
+      ************************************************************
+       77 ws-lang-in           pic x(002) value spaces.
+       77 ws-accept-lang       pic x(020) value spaces.
+       77 ws-lang-sw           pic 9 value 0.
+          88 ws-lang-pt                 value 1.
+       77 ws-cep-digits        pic x(008) value spaces.
+       77 ws-cep-valid-sw      pic 9 value 0.
+          88 ws-cep-valid              value 1.
        01 ws-cgi-input-len     pic x(002).
        01 ws-cgi-tab.
           03 ws-cgi-item       occurs 8 times
@@ -32,8 +55,18 @@
              05 CA-RUA                 PIC  X(015).      
              05 CA-CS                  PIC  X(015).      
              05 CA-CEP                 PIC  X(015).      
-             05 CA-SALDO               PIC S9(004). 
-          03 CA-RESP                   PIC  X(050).      
+             05 CA-SALDO               PIC S9(004) COMP.
+             05 CA-OVERDFT             PIC S9(004) COMP.
+             05 CA-STATUS              PIC  X(001).
+             05 CA-BRANCH              PIC  X(004).
+             05 CA-LASTACT             PIC  X(008).
+          03 CA-TOACCT                 PIC  X(005).
+          03 CA-RESP.
+             05 CA-RESP-CODE           PIC  9(004).
+             05 CA-RESP-TEXT           PIC  X(046).
+          03 CA-USERID                 PIC  X(008).
+          03 CA-PASSWORD               PIC  X(008).
+          03 CA-TOKEN                  PIC  X(008).
       ************************************************************
       *   HTML document skeleton to be returned to the Web Server
       ************************************************************
@@ -59,21 +92,149 @@
       *
            accept  ws-cgi-input from SYSIN.
            move spaces     to ws-cgi-tab.
-           unstring ws-cgi-input 
+           unstring ws-cgi-input
                     delimited by '&' or '  '
                     into ws-cgi-item (1) ws-cgi-item(2)
-                         ws-cgi-item (3) ws-cgi-item(4).
+                         ws-cgi-item (3) ws-cgi-item(4)
+                         ws-cgi-item (5) ws-cgi-item(6).
            inspect ws-cgi-tab replacing all '+' by ' '.
-           perform varying ws-ind from 1 by 1 until ws-ind > 4
+           perform varying ws-ind from 1 by 1 until ws-ind > 6
               if ws-cgi-item(ws-ind) (1:5) = 'CCNUM'
                  move ws-cgi-item(ws-ind)(7:5)  to ws-ccnum-in end-if
+              if ws-cgi-item(ws-ind) (1:5) = 'TOKEN'
+                 move ws-cgi-item(ws-ind)(7:8)  to ws-token-in end-if
+              if ws-cgi-item(ws-ind) (1:4) = 'LANG'
+                 move ws-cgi-item(ws-ind)(6:2)  to ws-lang-in end-if
               if ws-cgi-item(ws-ind) (1:3) = 'RUA'
                  move ws-cgi-item(ws-ind)(5:15) to ws-rua end-if
               if ws-cgi-item(ws-ind) (1:2) = 'CS'
                  move ws-cgi-item(ws-ind)(4:15) to ws-cs end-if
               if ws-cgi-item(ws-ind) (1:3) = 'CEP'
                  move ws-cgi-item(ws-ind)(5:15) to ws-cep end-if
+              if ws-cgi-item(ws-ind) (1:2) = 'OP'
+                 move ws-cgi-item(ws-ind)(4:1) to ws-op end-if
+              if ws-cgi-item(ws-ind) (1:6) = 'AMOUNT'
+                 move ws-cgi-item(ws-ind)(8:10) to ws-amount end-if
+              if ws-cgi-item(ws-ind) (1:7) = 'CONFIRM'
+                 move ws-cgi-item(ws-ind)(9:3) to ws-confirm end-if
+              if ws-cgi-item(ws-ind) (1:6) = 'USERID'
+                 move ws-cgi-item(ws-ind)(8:8) to ws-userid-in end-if
+              if ws-cgi-item(ws-ind) (1:8) = 'PASSWORD'
+                 move ws-cgi-item(ws-ind)(10:8) to ws-password-in
+                 end-if
            end-perform.
+      *
+           if  ws-lang-in = 'PT'
+               move 1 to ws-lang-sw
+           else
+               display 'HTTP_ACCEPT_LANGUAGE' upon ENVIRONMENT-NAME
+               accept  ws-accept-lang from ENVIRONMENT-VALUE
+               if  ws-accept-lang(1:2) = 'pt'
+                   move 1 to ws-lang-sw
+               end-if
+           end-if.
+      *
+           if  ws-ccnum-in not numeric or ws-ccnum-in = '00000'
+               if ws-lang-pt
+                   display '<h1>Erro. Número de conta inválido.'
+                   display '</h1>' ws-crlf
+               else
+                   display '<h1>Error. Invalid account number.'
+                   display '</h1>' ws-crlf
+               end-if
+               display '<A href="/credacct.html">' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
+               go  to  fim-prog.
+      *
+      * a close-account request needs an explicit confirmation before
+      * CA-REQ '4' is ever sent to VSAMSERV.
+           if  ws-op = 'C' and ws-confirm not = 'YES'
+               if ws-lang-pt
+                   display '<h1>Erro. Encerramento não confirmado.'
+                   display '</h1>' ws-crlf
+               else
+                   display '<h1>Error. Account closure not confirmed.'
+                   display '</h1>' ws-crlf
+               end-if
+               display '<A href="/credacct.html">' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
+               go  to  fim-prog.
+      *
+      * closing an account is destructive - VSAMSERV re-authenticates
+      * the request against TECHCRED, so a fresh userid/password must
+      * accompany it.
+           if  ws-op = 'C'
+               and (ws-userid-in = spaces or ws-password-in = spaces)
+               if ws-lang-pt
+                   display '<h1>Erro. Usuário e senha são ' ws-crlf
+                   display 'obrigatórios para encerrar a conta.</h1>'
+                           ws-crlf
+               else
+                   display '<h1>Error. Userid and password are '
+                   display 'required to close the account.</h1>'
+                           ws-crlf
+               end-if
+               display '<A href="/credacct.html">' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
+               go  to  fim-prog.
+      *
+      * CEP only applies to the address-update form (OP is spaces
+      * there); a Brazilian CEP is 8 digits, optionally written with
+      * the conventional NNNNN-NNN hyphen.
+           if  ws-op not = 'D' and ws-op not = 'W' and ws-op not = 'C'
+               if  ws-cep(1:5) is numeric and ws-cep(6:1) = '-'
+                   and ws-cep(7:3) is numeric
+                   and ws-cep(10:6) = spaces
+                   move ws-cep(1:5) to ws-cep-digits(1:5)
+                   move ws-cep(7:3) to ws-cep-digits(6:3)
+                   move 1 to ws-cep-valid-sw
+               else
+                   if ws-cep(1:8) is numeric and ws-cep(9:7) = spaces
+                       move ws-cep(1:8) to ws-cep-digits
+                       move 1 to ws-cep-valid-sw
+                   end-if
+               end-if
+               if  not ws-cep-valid
+                   if ws-lang-pt
+                       display '<h1>Erro. Formato de CEP inválido.'
+                       display '</h1>' ws-crlf
+                   else
+                       display '<h1>Error. Invalid CEP format.'
+                       display '</h1>' ws-crlf
+                   end-if
+                   display '<A href="/credacct.html">' ws-crlf
+                   if ws-lang-pt
+                       display 'Clique aqui</a> ' ws-crlf
+                       display 'para voltar à página anterior.'
+                               ws-crlf
+                   else
+                       display 'Click here</a> ' ws-crlf
+                       display 'to return to the previous page.'
+                               ws-crlf
+                   end-if
+                   go  to  fim-prog
+               end-if
+               move ws-cep-digits to ws-cep
+           end-if.
+      *
            move low-values      to ws-commarea.
            move '2'             to ca-req.
            move '1'             to ca-rc.
@@ -104,19 +265,80 @@
                go  to  fim-prog.
       *
             IF  CA-RC  NOT = '0'
-               display '<h1>Error. Account Number not found!' ws-crlf
-               display '</h1>' ws-crlf
-               display 'Account number: ' ca-conta '<p>' ws-crlf
+               if ws-lang-pt
+                   display '<h1>Erro. Número de conta não ' ws-crlf
+                   display 'encontrado!</h1>' ws-crlf
+                   display 'Número da conta: ' ca-conta '<p>' ws-crlf
+               else
+                   display '<h1>Error. Account Number not found!'
+                   display '</h1>' ws-crlf
+                   display 'Account number: ' ca-conta '<p>' ws-crlf
+               end-if
+               display 'Server response ' ca-resp-code ': '
+                       ca-resp-text '<p>' ws-crlf
                display '<A href="/credacct.html">' ws-crlf
-               display 'Click here</a> ' ws-crlf
-               display 'to return to the previous page.' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
                go  to  fim-prog.
       *
-           move '3'        to ca-req.
-           move '1'        to ca-rc.
-           move ws-rua        to ca-rua.
-           move ws-cs         to ca-cs.
-           move ws-cep        to ca-cep.
+           if ws-op = 'D' or ws-op = 'W'
+      * ws-amount is the raw CGI field padded with trailing spaces out
+      * to 10 bytes - trim to the digits actually typed (same trim
+      * used for the surname search key in findacc1) before testing
+      * IS NUMERIC, or a short amount would fail on its own padding.
+              perform varying ws-amount-len from 10 by -1
+                      until ws-amount-len = 1
+                         or ws-amount(ws-amount-len:1) not = space
+                  continue
+              end-perform
+              if  ws-amount(1:ws-amount-len) not is numeric
+                  if ws-lang-pt
+                      display '<h1>Erro. Valor inválido.'
+                      display '</h1>' ws-crlf
+                  else
+                      display '<h1>Error. Invalid amount.'
+                      display '</h1>' ws-crlf
+                  end-if
+                  display '<A href="/credacct.html">' ws-crlf
+                  if ws-lang-pt
+                      display 'Clique aqui</a> ' ws-crlf
+                      display 'para voltar à página anterior.'
+                              ws-crlf
+                  else
+                      display 'Click here</a> ' ws-crlf
+                      display 'to return to the previous page.'
+                              ws-crlf
+                  end-if
+                  go  to  fim-prog
+              end-if
+              move ws-amount(1:ws-amount-len) to ws-amount-num
+              if ws-op = 'D'
+                 move '6'        to ca-req
+              else
+                 move '5'        to ca-req
+              end-if
+              move '1'           to ca-rc
+              move ws-amount-num to ca-saldo
+           else
+              if ws-op = 'C'
+                 move '4'          to ca-req
+                 move '1'          to ca-rc
+                 move ws-userid-in to ca-userid
+                 move ws-password-in to ca-password
+              else
+                 move '3'        to ca-req
+                 move '1'        to ca-rc
+                 move ws-rua        to ca-rua
+                 move ws-cs         to ca-cs
+                 move ws-cep        to ca-cep
+                 move ws-token-in   to ca-token
+              end-if
+           end-if.
       *
            SET   ECI-SYNC       TO  TRUE.
            MOVE  0              TO  ECI-TIMEOUT.
@@ -142,19 +364,82 @@
                go  to  fim-prog.
       *
             IF  CA-RC  NOT = '0'
-               display '<h1>Error. Account not updated!</h1>' ws-crlf
-               display 'Account number: ' ca-conta '<p>' ws-crlf
-               display 'Application RC: ' ca-rc '<p>' ws-crlf
+               if ws-lang-pt
+                   display '<h1>Erro. Conta não atualizada!</h1>'
+                           ws-crlf
+                   display 'Número da conta: ' ca-conta '<p>' ws-crlf
+                   display 'Código de retorno: ' ca-rc '<p>' ws-crlf
+               else
+                   display '<h1>Error. Account not updated!</h1>'
+                           ws-crlf
+                   display 'Account number: ' ca-conta '<p>' ws-crlf
+                   display 'Application RC: ' ca-rc '<p>' ws-crlf
+               end-if
+               display 'Server response ' ca-resp-code ': '
+                       ca-resp-text '<p>' ws-crlf
                display '<A href="/credacct.html">' ws-crlf
-               display 'Click here</a> ' ws-crlf
-               display 'to return to the previous page.' ws-crlf
+               if ws-lang-pt
+                   display 'Clique aqui</a> ' ws-crlf
+                   display 'para voltar à página anterior.' ws-crlf
+               else
+                   display 'Click here</a> ' ws-crlf
+                   display 'to return to the previous page.' ws-crlf
+               end-if
                go  to  fim-prog.
       *
-           display '<h1>Address Update</h1>' ws-crlf
-           display 'Ok. Your address was succesfully ' ws-crlf
-           display 'updated.<p>' ws-crlf
-           display '<a href="/credacct.html">' ws-crlf
-           display 'Click here</a> to return.<p>' ws-crlf.
+           if ws-op = 'D' or ws-op = 'W'
+              if ws-lang-pt
+                 display '<h1>Transação Registrada</h1>' ws-crlf
+                 display 'Ok. Sua transação foi registrada com '
+                         ws-crlf
+                 display 'sucesso. Novo saldo: <b>' ca-saldo
+                 display '</b><p>' ws-crlf
+                 display '<a href="/credacct.html">' ws-crlf
+                 display 'Clique aqui</a> para voltar.<p>' ws-crlf
+              else
+                 display '<h1>Transaction Posted</h1>' ws-crlf
+                 display 'Ok. Your transaction was successfully '
+                         ws-crlf
+                 display 'posted. New balance: <b>' ca-saldo
+                 display '</b><p>' ws-crlf
+                 display '<a href="/credacct.html">' ws-crlf
+                 display 'Click here</a> to return.<p>' ws-crlf
+              end-if
+           else
+              if ws-op = 'C'
+                 if ws-lang-pt
+                    display '<h1>Conta Encerrada</h1>' ws-crlf
+                    display 'Ok. A conta ' ca-conta ' foi encerrada '
+                            ws-crlf
+                    display 'com sucesso.<p>' ws-crlf
+                    display '<a href="/credacct.html">' ws-crlf
+                    display 'Clique aqui</a> para voltar.<p>' ws-crlf
+                 else
+                    display '<h1>Account Closed</h1>' ws-crlf
+                    display 'Ok. Account ' ca-conta
+                            ' was successfully ' ws-crlf
+                    display 'closed.<p>' ws-crlf
+                    display '<a href="/credacct.html">' ws-crlf
+                    display 'Click here</a> to return.<p>' ws-crlf
+                 end-if
+              else
+                 if ws-lang-pt
+                    display '<h1>Endereço Atualizado</h1>' ws-crlf
+                    display 'Ok. Seu endereço foi atualizado com '
+                            ws-crlf
+                    display 'sucesso.<p>' ws-crlf
+                    display '<a href="/credacct.html">' ws-crlf
+                    display 'Clique aqui</a> para voltar.<p>' ws-crlf
+                 else
+                    display '<h1>Address Update</h1>' ws-crlf
+                    display 'Ok. Your address was succesfully '
+                            ws-crlf
+                    display 'updated.<p>' ws-crlf
+                    display '<a href="/credacct.html">' ws-crlf
+                    display 'Click here</a> to return.<p>' ws-crlf
+                 end-if
+              end-if
+           end-if.
        fim-prog.
            display ht999 ws-crlf.
            stop run.
