@@ -0,0 +1,218 @@
+       identification division.
+       program-id. opnacct1.
+       environment division.
+       data division.
+       working-storage section.
+      ************************************************************
+      *   Work areas
+      ************************************************************
+       77 ws-crlf              pic x(002) value x'0D0A'.
+       77 ws-cgi-input         pic x(300) value spaces.
+       77 ws-ind               pic 9(004) comp value 0.
+       77 ws-surname-in        pic x(015) value spaces.
+       77 ws-fname-in          pic x(010) value spaces.
+       77 ws-rua-in            pic x(015) value spaces.
+       77 ws-cs-in             pic x(015) value spaces.
+       77 ws-cep-in            pic x(015) value spaces.
+       77 ws-cep-digits        pic x(008) value spaces.
+       77 ws-cep-valid-sw      pic 9 value 0.
+          88 ws-cep-valid              value 1.
+       77 ws-saldo-in          pic x(010) value spaces.
+       77 ws-saldo-num         pic s9(004) value 0.
+       01 ws-cgi-input-len     pic x(002).
+       01 ws-cgi-tab.
+          03 ws-cgi-item       occurs 8 times
+                               pic x(040).
+      ************************************************************
+      *   Interface areas to CICS system and applications
+      ************************************************************
+       COPY F:\COS2USER\CICSECI.
+       01 WS-COMMAREA.
+          03 CA-REQ                    PIC  X(001).
+          03 CA-RC                     PIC  X(001).
+          03 CA-KEYSIZE                PIC S9(004) COMP.
+          03 CA-VSAMRECORD.
+             05 CA-CONTA               PIC  9(005).
+             05 CA-ULTNOME             PIC  X(015).
+             05 CA-NOME                PIC  X(010).
+             05 CA-RUA                 PIC  X(015).
+             05 CA-CS                  PIC  X(015).
+             05 CA-CEP                 PIC  X(015).
+             05 CA-SALDO               PIC S9(004) COMP.
+             05 CA-OVERDFT             PIC S9(004) COMP.
+             05 CA-STATUS              PIC  X(001).
+             05 CA-BRANCH              PIC  X(004).
+             05 CA-LASTACT             PIC  X(008).
+          03 CA-TOACCT                 PIC  X(005).
+          03 CA-RESP.
+             05 CA-RESP-CODE           PIC  9(004).
+             05 CA-RESP-TEXT           PIC  X(046).
+          03 CA-USERID                 PIC  X(008).
+          03 CA-PASSWORD               PIC  X(008).
+      ************************************************************
+      *   HTML document skeleton to be returned to the Web Server
+      ************************************************************
+       01 ws-html-out.
+          03 ht1               pic x(30)  value
+             'Content-type: text/html '.
+          03 ht2               pic x(10)  value
+             '<html>'.
+          03 ht3               pic x(55)  value
+             '<title>Open New Account thru Internet</title>'.
+          03 ht4               pic x(6)  value
+             '<body>'.
+          03 ht999             pic x(20)  value
+             '</body></html>'.
+      *****************************************************************
+      *   PROCEDURE DIVISION
+      *************************************************************
+       PROCEDURE DIVISION.
+           accept  ws-cgi-input from SYSIN.
+           display ht1 ws-crlf
+           display ht2 ws-crlf
+           display ht3 ws-crlf
+           display ht4 ws-crlf
+           display 'CONTENT_LENGTH' upon ENVIRONMENT-NAME.
+           accept  ws-cgi-input-len from ENVIRONMENT-VALUE.
+           if  ws-cgi-input-len = "00" or ws-cgi-input-len = spaces
+      * no data posted yet - show the new-account form itself, since
+      * this repo keeps no static HTML for the Web front end.
+               display '<h1>Open a New Account</h1>' ws-crlf
+               display '<form action=' ws-crlf
+               display '"/cgi-bin/opnacct1.exe" ' ws-crlf
+               display 'method="POST">' ws-crlf
+               display 'Surname: <p>' ws-crlf
+               display '<input name="SURNAME" value="" ' ws-crlf
+               display 'size=15 maxlength=15> <p>' ws-crlf
+               display 'First name: <p>' ws-crlf
+               display '<input name="FNAME" value="" ' ws-crlf
+               display 'size=10 maxlength=10> <p>' ws-crlf
+               display 'Street address: <p>' ws-crlf
+               display '<input name="RUA" value="" ' ws-crlf
+               display 'size=15 maxlength=15> <p>' ws-crlf
+               display 'City/State: <p>' ws-crlf
+               display '<input name="CS" value="" ' ws-crlf
+               display 'size=15 maxlength=15> <p>' ws-crlf
+               display 'CEP: <p>' ws-crlf
+               display '<input name="CEP" value="" ' ws-crlf
+               display 'size=15 maxlength=15> <p>' ws-crlf
+               display 'Opening balance: <p>' ws-crlf
+               display '<input name="SALDO" value="0" ' ws-crlf
+               display 'size=10 maxlength=10> <p>' ws-crlf
+               display '<input type="submit" value="Open Account">'
+                       ws-crlf
+               display '<input type="reset"  value="Clear Entry">'
+                       ws-crlf
+               display '</form>' ws-crlf
+               go to   fim-prog.
+      *
+           move spaces     to ws-cgi-tab.
+           unstring ws-cgi-input
+                    delimited by '&' or '  '
+                    into ws-cgi-item (1) ws-cgi-item(2)
+                         ws-cgi-item (3) ws-cgi-item(4)
+                         ws-cgi-item (5) ws-cgi-item(6).
+           inspect ws-cgi-tab replacing all '+' by ' '.
+           perform varying ws-ind from 1 by 1 until ws-ind > 6
+              if ws-cgi-item(ws-ind) (1:7) = 'SURNAME'
+                 move ws-cgi-item(ws-ind)(9:15) to ws-surname-in
+                 end-if
+              if ws-cgi-item(ws-ind) (1:5) = 'FNAME'
+                 move ws-cgi-item(ws-ind)(7:10) to ws-fname-in end-if
+              if ws-cgi-item(ws-ind) (1:3) = 'RUA'
+                 move ws-cgi-item(ws-ind)(5:15) to ws-rua-in end-if
+              if ws-cgi-item(ws-ind) (1:2) = 'CS'
+                 move ws-cgi-item(ws-ind)(4:15) to ws-cs-in end-if
+              if ws-cgi-item(ws-ind) (1:3) = 'CEP'
+                 move ws-cgi-item(ws-ind)(5:15) to ws-cep-in end-if
+              if ws-cgi-item(ws-ind) (1:5) = 'SALDO'
+                 move ws-cgi-item(ws-ind)(7:10) to ws-saldo-in end-if
+           end-perform.
+           if  ws-surname-in = spaces or ws-fname-in = spaces
+               display '<h1>Error. Surname and first name are '
+               display 'required.</h1>' ws-crlf
+               display '<A href="/credacct.html">' ws-crlf
+               display 'Click here</a> ' ws-crlf
+               display 'to return to the previous page.' ws-crlf
+               go to   fim-prog.
+      *
+      * a Brazilian CEP is 8 digits, optionally written with the
+      * conventional NNNNN-NNN hyphen - same validation as credacc2.
+           if  ws-cep-in(1:5) is numeric and ws-cep-in(6:1) = '-'
+               and ws-cep-in(7:3) is numeric
+               and ws-cep-in(10:6) = spaces
+               move ws-cep-in(1:5) to ws-cep-digits(1:5)
+               move ws-cep-in(7:3) to ws-cep-digits(6:3)
+               move 1 to ws-cep-valid-sw
+           else
+               if ws-cep-in(1:8) is numeric and ws-cep-in(9:7) = spaces
+                   move ws-cep-in(1:8) to ws-cep-digits
+                   move 1 to ws-cep-valid-sw
+               end-if
+           end-if.
+           if  not ws-cep-valid
+               display '<h1>Error. Invalid CEP format.' ws-crlf
+               display '</h1>' ws-crlf
+               display '<A href="/credacct.html">' ws-crlf
+               display 'Click here</a> ' ws-crlf
+               display 'to return to the previous page.' ws-crlf
+               go  to  fim-prog.
+           move ws-cep-digits to ws-cep-in.
+      *
+           move ws-saldo-in to ws-saldo-num.
+      *
+           move low-values to ws-commarea.
+           move '1'          to ca-req.
+           move '1'          to ca-rc.
+           move ws-surname-in to ca-ultnome.
+           move ws-fname-in  to ca-nome.
+           move ws-rua-in    to ca-rua.
+           move ws-cs-in     to ca-cs.
+           move ws-cep-in    to ca-cep.
+           move ws-saldo-num to ca-saldo.
+      *
+           MOVE  LOW-VALUES     TO  ECI-PARMS.
+           SET   ECI-SYNC       TO  TRUE.
+           MOVE  0              TO  ECI-TIMEOUT.
+           MOVE  'VSAMSERV'     TO  ECI-PROGRAM-NAME.
+           MOVE  'SYSAD'        TO  ECI-USERID.
+           MOVE  'SYSAD'        TO  ECI-PASSWORD.
+           SET ECI-COMMAREA TO ADDRESS OF WS-COMMAREA.
+           MOVE LENGTH OF WS-COMMAREA TO ECI-COMMAREA-LENGTH.
+           SET   ECI-NO-EXTEND  TO  TRUE.
+           SET   ECI-VERSION-1  TO  TRUE.
+      *
+           CALL  '_CICS_EXTERNALCALL' USING ECI-PARMS
+                                          ECI-ERROR-ID.
+      *
+           IF  NOT ECI-NO-ERROR
+               display '<h1>Error. Couldn''t contact CICS!</h1>' ws-crlf
+               display 'Return-code: ' RETURN-CODE '<br>' ws-crlf
+               display 'Abend-code : ' ECI-ABEND-CODE '<p>' ws-crlf
+               display '<A href="/credacct.html">' ws-crlf
+               display 'Click here</a> ' ws-crlf
+               display 'to return to the previous page.' ws-crlf
+               go  to  fim-prog.
+      *
+            IF  CA-RC  NOT = '0'
+               display '<h1>Error. Account not opened!</h1>' ws-crlf
+               display 'Application RC: ' ca-rc '<p>' ws-crlf
+               display 'Server response ' ca-resp-code ': '
+                       ca-resp-text '<p>' ws-crlf
+               display '<A href="/credacct.html">' ws-crlf
+               display 'Click here</a> ' ws-crlf
+               display 'to return to the previous page.' ws-crlf
+               go  to  fim-prog.
+      *
+           display '<h1>Account Opened</h1>' ws-crlf
+           display 'Your new account number is: <b>' ca-conta
+           display '</b><p>' ws-crlf
+           display 'Please make a note of it - you will need ' ws-crlf
+           display 'it to access this account.<p>' ws-crlf
+           display '<a href="/credacct.html">' ws-crlf
+           display 'Click here</a> to return.<p>' ws-crlf.
+       fim-prog.
+           display ht999 ws-crlf.
+           stop run.
+
+       end program opnacct1.
